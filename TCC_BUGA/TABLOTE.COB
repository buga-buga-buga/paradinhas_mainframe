@@ -0,0 +1,195 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TABLOTE.
+000030 AUTHOR.        J COSTA.
+000040 INSTALLATION.  CPD TREINAMENTO.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                       *
+000090*-----------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                *
+000110* 08/09/2026 JLC   PROGRAMA NOVO - LE UMA LISTA DE NUMEROS    *
+000120*                  DIGITADOS PELO USUARIO E EMITE UM UNICO    *
+000130*                  RELATORIO EM LOTE COM A TABUADA DE CADA    *
+000140*                  UM DELES, DO MESMO JEITO QUE TABUADA.COB   *
+000150*                  FAZ PARA UM SO NUMERO.                     *
+000151* 08/09/2026 JLC   3100-PRINT-ONE-TABLE PASSOU A USAR O       *
+000152*                  INTERVALO CONFIGURAVEL WS-LIMITE-INFERIOR/ *
+000153*                  WS-LIMITE-SUPERIOR (PROMPTADO UMA UNICA    *
+000154*                  VEZ E APLICADO A TODOS OS NUMEROS DO LOTE) *
+000155*                  EM VEZ DO INTERVALO FIXO 1 A 10, PARA      *
+000156*                  MANTER O COMPORTAMENTO IGUAL AO DE         *
+000157*                  TABUADA.COB, CONFORME O COMENTARIO ACIMA   *
+000158*                  JA AFIRMAVA.                                *
+000160*-----------------------------------------------------------*
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT REPORT-FILE ASSIGN TO REPLOTE
+000220         ORGANIZATION IS LINE SEQUENTIAL.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  REPORT-FILE
+000260     RECORDING MODE IS F.
+000270 01  REPORT-RECORD           PIC X(40).
+000280 WORKING-STORAGE SECTION.
+000290*-----------------------------------------------------------*
+000300* SWITCHES                                                   *
+000310*-----------------------------------------------------------*
+000320 01  WS-SWITCHES.
+000330     05  WS-MAIS-NUMEROS-SW   PIC X(01) VALUE 'S'.
+000340         88  MAIS-NUMEROS              VALUE 'S'.
+000350         88  SEM-MAIS-NUMEROS          VALUE 'N'.
+000360*-----------------------------------------------------------*
+000370* DADOS DE ENTRADA E DE TRABALHO                              *
+000380*-----------------------------------------------------------*
+000390 01  WS-QTDE-NUMEROS          PIC 9(03) VALUE ZEROES.
+000400 01  WS-TABELA-NUMEROS.
+000410     05  WS-NUMERO OCCURS 50 TIMES
+000420                   PIC 9(05).
+000430 01  WS-INDICE                PIC 9(03).
+000440 01  N                        PIC 9(05).
+000450 01  I                        PIC 9(05).
+000460 01  R                        PIC 9(09).
+000465 01  WS-LIMITE-INFERIOR       PIC 9(05) VALUE 1.
+000466 01  WS-LIMITE-SUPERIOR       PIC 9(05) VALUE 10.
+000470*-----------------------------------------------------------*
+000480* LINHA DE RELATORIO                                          *
+000490*-----------------------------------------------------------*
+000500 01  WS-LINHA-TABUADA.
+000510     05  WS-L-N               PIC ZZZZ9.
+000520     05  FILLER               PIC X(03) VALUE ' X '.
+000530     05  WS-L-I               PIC ZZZZ9.
+000540     05  FILLER               PIC X(03) VALUE ' = '.
+000550     05  WS-L-R               PIC ZZZZZZZZ9.
+000560 PROCEDURE DIVISION.
+000570 0000-MAINLINE.
+000580*-----------------------------------------------------------*
+000590* PARAGRAFO PRINCIPAL.                                       *
+000600*-----------------------------------------------------------*
+000610     PERFORM 1000-INITIALIZE
+000620         THRU 1000-INITIALIZE-EXIT
+000625     PERFORM 1100-PROMPT-FOR-RANGE
+000626         THRU 1100-PROMPT-FOR-RANGE-EXIT
+000630     PERFORM 2000-GET-NUMBERS
+000640         THRU 2000-GET-NUMBERS-EXIT
+000650     PERFORM 3000-PRINT-ALL-TABLES
+000660         THRU 3000-PRINT-ALL-TABLES-EXIT
+000670     PERFORM 9999-TERMINATE
+000680         THRU 9999-TERMINATE-EXIT
+000690     STOP RUN
+000700     .
+000710 0000-MAINLINE-EXIT.
+000720     EXIT.
+000730 1000-INITIALIZE.
+000740*-----------------------------------------------------------*
+000750* ABRE O ARQUIVO DE RELATORIO DO LOTE.                       *
+000760*-----------------------------------------------------------*
+000770     OPEN OUTPUT REPORT-FILE
+000780     .
+000790 1000-INITIALIZE-EXIT.
+000800     EXIT.
+000805 1100-PROMPT-FOR-RANGE.
+000810*-----------------------------------------------------------*
+000815* PERMITE CONFIGURAR O INTERVALO DE MULTIPLICADORES DA       *
+000820* TABUADA, APLICADO A TODOS OS NUMEROS DO LOTE. UM ENTER EM  *
+000825* BRANCO MANTEM O PADRAO 1 A 10, O MESMO CRITERIO USADO POR  *
+000830* TABUADA.COB.                                                *
+000835*-----------------------------------------------------------*
+000840     DISPLAY "MULTIPLICADOR INICIAL (BRANCO = 1): "
+000845     ACCEPT WS-LIMITE-INFERIOR
+000850     IF WS-LIMITE-INFERIOR IS NOT NUMERIC
+000855         MOVE 1 TO WS-LIMITE-INFERIOR
+000860     END-IF
+000865     DISPLAY "MULTIPLICADOR FINAL (BRANCO = 10): "
+000870     ACCEPT WS-LIMITE-SUPERIOR
+000875     IF WS-LIMITE-SUPERIOR IS NOT NUMERIC
+000880         OR WS-LIMITE-SUPERIOR < WS-LIMITE-INFERIOR
+000885         COMPUTE WS-LIMITE-SUPERIOR = WS-LIMITE-INFERIOR + 9
+000890     END-IF
+000895     .
+000900 1100-PROMPT-FOR-RANGE-EXIT.
+000905     EXIT.
+000910 2000-GET-NUMBERS.
+000920*-----------------------------------------------------------*
+000930* SOLICITA OS NUMEROS A SEREM PROCESSADOS EM LOTE, UM DE     *
+000940* CADA VEZ, ATE O OPERADOR RESPONDER 'N' A PERGUNTA "MAIS    *
+000950* UM NUMERO?".                                                *
+000960*-----------------------------------------------------------*
+000970     SET MAIS-NUMEROS TO TRUE
+000980     PERFORM 2100-GET-ONE-NUMBER
+000990         UNTIL SEM-MAIS-NUMEROS
+001000              OR WS-QTDE-NUMEROS IS EQUAL TO 50
+001010     .
+001020 2000-GET-NUMBERS-EXIT.
+001030     EXIT.
+001040 2100-GET-ONE-NUMBER.
+001050*-----------------------------------------------------------*
+001060* LE UM NUMERO DA TABUADA E O ACRESCENTA A TABELA EM MEMORIA.*
+001070*-----------------------------------------------------------*
+001080     DISPLAY "DIGITE UM NUMERO: "
+001090     ACCEPT N
+001100     IF N IS NUMERIC
+001110         ADD 1 TO WS-QTDE-NUMEROS
+001120         MOVE N TO WS-NUMERO(WS-QTDE-NUMEROS)
+001130     ELSE
+001140         DISPLAY "ENTRADA INVALIDA - DIGITE APENAS NUMEROS."
+001150     END-IF
+001160     DISPLAY "MAIS UM NUMERO? (S/N): "
+001170     ACCEPT WS-MAIS-NUMEROS-SW
+001180     .
+001190 2100-GET-ONE-NUMBER-EXIT.
+001200     EXIT.
+001210 3000-PRINT-ALL-TABLES.
+001220*-----------------------------------------------------------*
+001230* PERCORRE A TABELA DE NUMEROS DIGITADOS, EMITINDO A TABUADA *
+001240* DE CADA UM NO MESMO RELATORIO EM LOTE.                     *
+001250*-----------------------------------------------------------*
+001260     PERFORM VARYING WS-INDICE FROM 1 BY 1
+001270             UNTIL WS-INDICE > WS-QTDE-NUMEROS
+001280         MOVE WS-NUMERO(WS-INDICE) TO N
+001290         PERFORM 3100-PRINT-ONE-TABLE
+001300     END-PERFORM
+001310     .
+001320 3000-PRINT-ALL-TABLES-EXIT.
+001330     EXIT.
+001340 3100-PRINT-ONE-TABLE.
+001350*-----------------------------------------------------------*
+001360* EMITE A TABUADA DO INTERVALO CONFIGURADO PARA O NUMERO     *
+001370* CORRENTE N.                                                 *
+001380*-----------------------------------------------------------*
+001390     MOVE SPACES TO REPORT-RECORD
+001400     STRING "TABUADA DE " DELIMITED BY SIZE
+001410         N DELIMITED BY SIZE
+001420         INTO REPORT-RECORD
+001430     END-STRING
+001440     WRITE REPORT-RECORD
+001450     PERFORM VARYING I FROM WS-LIMITE-INFERIOR BY 1
+001460             UNTIL I > WS-LIMITE-SUPERIOR
+001470         PERFORM 3110-PRINT-TABLE-LINE
+001480     END-PERFORM
+001490     .
+001500 3100-PRINT-ONE-TABLE-EXIT.
+001510     EXIT.
+001520 3110-PRINT-TABLE-LINE.
+001530*-----------------------------------------------------------*
+001540* CALCULA E EMITE UMA LINHA DA TABUADA CORRENTE.             *
+001550*-----------------------------------------------------------*
+001560     MULTIPLY N BY I GIVING R
+001570     DISPLAY N " X " I " = " R
+001580     MOVE N TO WS-L-N
+001590     MOVE I TO WS-L-I
+001600     MOVE R TO WS-L-R
+001610     WRITE REPORT-RECORD FROM WS-LINHA-TABUADA
+001620     .
+001630 3110-PRINT-TABLE-LINE-EXIT.
+001640     EXIT.
+001650 9999-TERMINATE.
+001660*-----------------------------------------------------------*
+001670* FECHA O ARQUIVO DE RELATORIO.                              *
+001680*-----------------------------------------------------------*
+001690     CLOSE REPORT-FILE
+001700     .
+001710 9999-TERMINATE-EXIT.
+001720     EXIT.
