@@ -1,15 +1,158 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABUADA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N PIC 9(2).
-       01 I PIC 9(2).
-       01 R PIC 9(4).
-       PROCEDURE DIVISION.
-           DISPLAY "DIGITE UM NUMERO: "
-           ACCEPT N
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               MULTIPLY N BY I GIVING R
-               DISPLAY N " X " I " = " R
-           END-PERFORM
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TABUADA.
+000030 AUTHOR.        J COSTA.
+000040 INSTALLATION.  CPD TREINAMENTO.
+000050 DATE-WRITTEN.  01/15/2019.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                       *
+000090*-----------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                *
+000110* 08/09/2026 JLC   VALIDATE N, RE-PROMPT ON BAD ENTRY;         *
+000120*                  ALLOW CALLER TO CONFIGURE THE RANGE OF      *
+000130*                  MULTIPLIERS INSTEAD OF ALWAYS 1 THRU 10;    *
+000140*                  WRITE THE TABLE TO A REPORT FILE AS WELL AS *
+000150*                  TO THE CONSOLE.                             *
+000160*-----------------------------------------------------------*
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT REPORT-FILE ASSIGN TO REPTAB
+000220         ORGANIZATION IS LINE SEQUENTIAL.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  REPORT-FILE
+000260     RECORDING MODE IS F.
+000270 01  REPORT-RECORD           PIC X(40).
+000280 WORKING-STORAGE SECTION.
+000290*-----------------------------------------------------------*
+000300* SWITCHES                                                   *
+000310*-----------------------------------------------------------*
+000320 01  WS-SWITCHES.
+000330     05  WS-VALID-INPUT-SW    PIC X(01) VALUE 'N'.
+000340         88  VALID-INPUT               VALUE 'Y'.
+000350         88  INVALID-INPUT             VALUE 'N'.
+000360*-----------------------------------------------------------*
+000370* DADOS DE ENTRADA E DE TRABALHO                              *
+000380*-----------------------------------------------------------*
+000390 01  N                        PIC 9(05).
+000400 01  I                        PIC 9(05).
+000410 01  R                        PIC 9(09).
+000420 01  WS-LIMITE-INFERIOR       PIC 9(05) VALUE 1.
+000430 01  WS-LIMITE-SUPERIOR       PIC 9(05) VALUE 10.
+000440*-----------------------------------------------------------*
+000450* LINHA DE RELATORIO                                          *
+000460*-----------------------------------------------------------*
+000470 01  WS-LINHA-TABUADA.
+000480     05  WS-L-N               PIC ZZZZ9.
+000490     05  FILLER               PIC X(03) VALUE ' X '.
+000500     05  WS-L-I               PIC ZZZZ9.
+000510     05  FILLER               PIC X(03) VALUE ' = '.
+000520     05  WS-L-R               PIC ZZZZZZZZ9.
+000530 PROCEDURE DIVISION.
+000540 0000-MAINLINE.
+000550*-----------------------------------------------------------*
+000560* PARAGRAFO PRINCIPAL.                                       *
+000570*-----------------------------------------------------------*
+000580     PERFORM 1000-INITIALIZE
+000590         THRU 1000-INITIALIZE-EXIT
+000600     PERFORM 2000-GET-NUMBER
+000610         THRU 2000-GET-NUMBER-EXIT
+000620     PERFORM 3000-PRINT-TABLE
+000630         THRU 3000-PRINT-TABLE-EXIT
+000640     PERFORM 9999-TERMINATE
+000650         THRU 9999-TERMINATE-EXIT
+000660     STOP RUN
+000670     .
+000680 0000-MAINLINE-EXIT.
+000690     EXIT.
+000700 1000-INITIALIZE.
+000710*-----------------------------------------------------------*
+000720* ABRE O ARQUIVO DE RELATORIO DA TABUADA.                    *
+000730*-----------------------------------------------------------*
+000740     OPEN OUTPUT REPORT-FILE
+000750     .
+000760 1000-INITIALIZE-EXIT.
+000770     EXIT.
+000780 2000-GET-NUMBER.
+000790*-----------------------------------------------------------*
+000800* SOLICITA O NUMERO A SER MULTIPLICADO E O INTERVALO DE      *
+000810* MULTIPLICADORES, VALIDANDO A ENTRADA E REPETINDO A         *
+000820* SOLICITACAO ENQUANTO A ENTRADA FOR INVALIDA.                *
+000830*-----------------------------------------------------------*
+000840     SET INVALID-INPUT TO TRUE
+000850     PERFORM 2100-PROMPT-FOR-NUMBER
+000860         UNTIL VALID-INPUT
+000870     PERFORM 2200-PROMPT-FOR-RANGE
+000880     .
+000890 2000-GET-NUMBER-EXIT.
+000900     EXIT.
+000910 2100-PROMPT-FOR-NUMBER.
+000920*-----------------------------------------------------------*
+000930* UM NUMERO VALIDO E QUALQUER VALOR NUMERICO NAO NEGATIVO    *
+000940* QUE CAIBA EM PIC 9(05).                                     *
+000950*-----------------------------------------------------------*
+000960     DISPLAY "DIGITE UM NUMERO: "
+000970     ACCEPT N
+000980     IF N IS NUMERIC
+000990         SET VALID-INPUT TO TRUE
+001000     ELSE
+001010         DISPLAY "ENTRADA INVALIDA - DIGITE APENAS NUMEROS."
+001020         SET INVALID-INPUT TO TRUE
+001030     END-IF
+001040     .
+001050 2100-PROMPT-FOR-NUMBER-EXIT.
+001060     EXIT.
+001070 2200-PROMPT-FOR-RANGE.
+001080*-----------------------------------------------------------*
+001090* PERMITE CONFIGURAR O INTERVALO DE MULTIPLICADORES DA       *
+001100* TABUADA. UM ENTER EM BRANCO MANTEM O PADRAO 1 A 10.        *
+001110*-----------------------------------------------------------*
+001120     DISPLAY "MULTIPLICADOR INICIAL (BRANCO = 1): "
+001130     ACCEPT WS-LIMITE-INFERIOR
+001140     IF WS-LIMITE-INFERIOR IS NOT NUMERIC
+001150         MOVE 1 TO WS-LIMITE-INFERIOR
+001160     END-IF
+001170     DISPLAY "MULTIPLICADOR FINAL (BRANCO = 10): "
+001180     ACCEPT WS-LIMITE-SUPERIOR
+001190     IF WS-LIMITE-SUPERIOR IS NOT NUMERIC
+001200         OR WS-LIMITE-SUPERIOR < WS-LIMITE-INFERIOR
+001210         COMPUTE WS-LIMITE-SUPERIOR = WS-LIMITE-INFERIOR + 9
+001220     END-IF
+001230     .
+001240 2200-PROMPT-FOR-RANGE-EXIT.
+001250     EXIT.
+001260 3000-PRINT-TABLE.
+001270*-----------------------------------------------------------*
+001280* IMPRIME A TABUADA DE N, PERCORRENDO O INTERVALO DE         *
+001290* MULTIPLICADORES CONFIGURADO, NO CONSOLE E NO RELATORIO.    *
+001300*-----------------------------------------------------------*
+001310     PERFORM VARYING I FROM WS-LIMITE-INFERIOR BY 1
+001320             UNTIL I > WS-LIMITE-SUPERIOR
+001330         PERFORM 3100-PRINT-TABLE-LINE
+001340     END-PERFORM
+001350     .
+001360 3000-PRINT-TABLE-EXIT.
+001370     EXIT.
+001380 3100-PRINT-TABLE-LINE.
+001390*-----------------------------------------------------------*
+001400* CALCULA E EMITE UMA LINHA DA TABUADA.                      *
+001410*-----------------------------------------------------------*
+001420     MULTIPLY N BY I GIVING R
+001430     DISPLAY N " X " I " = " R
+001440     MOVE N TO WS-L-N
+001450     MOVE I TO WS-L-I
+001460     MOVE R TO WS-L-R
+001470     WRITE REPORT-RECORD FROM WS-LINHA-TABUADA
+001480     .
+001490 3100-PRINT-TABLE-LINE-EXIT.
+001500     EXIT.
+001510 9999-TERMINATE.
+001520*-----------------------------------------------------------*
+001530* FECHA O ARQUIVO DE RELATORIO.                              *
+001540*-----------------------------------------------------------*
+001550     CLOSE REPORT-FILE
+001560     .
+001570 9999-TERMINATE-EXIT.
+001580     EXIT.
