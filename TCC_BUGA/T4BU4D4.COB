@@ -5,16 +5,30 @@
        01 A1 PIC 9(2).
        01 B2 PIC 9(2).
        01 C3 PIC 9(4).
-       01 D4 PIC X(1) VALUE X'20'.
-       01 E5 PIC X(1) VALUE X'58'.
-       01 F6 PIC X(3) VALUE X'3D20'.
+       01 D4 PIC X(1) VALUE SPACE.
+       01 E5 PIC X(1) VALUE 'X'.
+       01 F6 PIC X(3) VALUE '= '.
+       01 G7.
+           05 H8  PIC Z9.
+           05 FILLER  PIC X(1) VALUE SPACE.
+           05 I9  PIC X(1).
+           05 FILLER  PIC X(1) VALUE SPACE.
+           05 J10 PIC Z9.
+           05 FILLER  PIC X(1) VALUE SPACE.
+           05 K11 PIC X(3).
+           05 L12 PIC ZZZ9.
        PROCEDURE DIVISION.
            DISPLAY "DIGITE UM NUMERO:" D4
            ACCEPT A1
            MOVE 1 TO B2
            PERFORM UNTIL B2 > 10
                MULTIPLY A1 BY B2 GIVING C3
-               DISPLAY A1 D4 E5 D4 B2 D4 F6 C3
+               MOVE A1 TO H8
+               MOVE E5 TO I9
+               MOVE B2 TO J10
+               MOVE F6 TO K11
+               MOVE C3 TO L12
+               DISPLAY G7
                ADD 1 TO B2
            END-PERFORM
            STOP RUN.
\ No newline at end of file
