@@ -2,8 +2,8 @@
        PROGRAM-ID.                     BUGA003.                         00113011
        ENVIRONMENT                     DIVISION.                        00117001
        CONFIGURATION                   SECTION.                         00118001
-       SPECIAL-NAMES.                  DECIMAL-POINT IS COMMA           00119111
-           CURRENCY SIGN IS 'BRL' WITH PICTURE SYMBOL '$'.              00119211
+       SPECIAL-NAMES.                                                   00119111
+           COPY GDAMOECF.                                                00119211
        INPUT-OUTPUT                    SECTION.                         00119401
        DATA                            DIVISION.                        00119701
        WORKING-STORAGE                 SECTION.                         00120001
@@ -15,22 +15,14 @@
        77 A3 PIC S9(6)    VALUE 0.                                      00120911
        01 OITO PIC 9(6)V99 VALUE IS  123456,78 .                        00121011
        01 SEIS PIC 9(2)V9999 VALUE IS ZEROES.                           00121111
-       77 LINDAO PIC $ZZ.ZZZ.ZZ9,99.                                    00121211
+       COPY GDAMOEDA REPLACING GDA-VALOR-EDITADO BY LINDAO.             00121211
        77 DTINREL        PIC S9(6)  COMP-3 VALUE +180510.               00121312
        77  NUMERICO-DE-6            PIC 9(6) VALUE ZEROES.              00121412
        01 GUARDA-01.                                                    00121512
       *                                                                 00121712
       * Data do processamento                                           00121812
       *                                                                 00121912
-           03  WDATAANT-SYS011    PIC X(6) VALUE 'AAMMDD'.              00122012
-      *                                                                 00122112
-           03  DAT-PSST-SYS011    VALUE '20AAMMDD'.                     00122212
-               05 ANO.                                                  00122312
-                  07              PIC 99.                               00122412
-                  07 AA           PIC XX.                               00122512
-               05 MES             PIC XX.                               00122612
-               05 DIA             PIC XX.                               00122712
-           66  GDA-DATA-AAMMDD-SYS011 RENAMES AA THRU DIA.              00122812
+           COPY GDADATA.                                                 00122012
        77 grande pic x(50) value all '#'.                               00122913
        01 soc7 pic x(8) value zeroes.                                   00123014
        01 numero redefines soc7 pic s9(15) comp-3.                      00123114
