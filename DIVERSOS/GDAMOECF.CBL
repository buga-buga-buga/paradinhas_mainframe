@@ -0,0 +1,12 @@
+      * Copybook GDAMOECF - SPECIAL-NAMES clauses for national          00100001
+      * currency (BRL) editing, extracted from BUGA003. COPY            00100101
+      * this inside SPECIAL-NAMES in the CONFIGURATION SECTION          00100201
+      * of any program using picture symbol '$' together with           00100301
+      * the edited field from copybook GDAMOEDA.                        00100401
+      *                                                                 00100501
+      * Uso:                                                            00100601
+      *     SPECIAL-NAMES.                                              00100701
+      *         COPY GDAMOECF.                                          00100801
+      *                                                                 00100901
+           DECIMAL-POINT IS COMMA                                       00101001
+           CURRENCY SIGN IS 'BRL' WITH PICTURE SYMBOL '$'.              00101101
