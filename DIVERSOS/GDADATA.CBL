@@ -0,0 +1,22 @@
+      * Copybook GDADATA - converts a packed AAMMDD date into its       00100001
+      * ANO/MES/DIA components, via the level-66 RENAMES trick.         00100101
+      * Extracted from BUGA003 for reuse by any program that            00100201
+      * receives a date in AAMMDD format (COMP-3 or display) and        00100301
+      * needs the individual components.                                00100401
+      *                                                                 00100501
+      * Uso:                                                            00100601
+      *     WORKING-STORAGE SECTION.                                    00100701
+      *         01 GUARDA-DATA-01.                                      00100801
+      *             COPY GDADATA.                                       00100901
+      *                                                                 00101001
+      *     MOVE campo-aammdd TO GDA-DATA-AAMMDD-SYS011                 00101101
+      *                                                                 00101201
+           03  WDATAANT-SYS011    PIC X(6) VALUE 'AAMMDD'.              00101301
+      *                                                                 00101401
+           03  DAT-PSST-SYS011    VALUE '20AAMMDD'.                     00101501
+               05 ANO.                                                  00101601
+                  07              PIC 99.                               00101701
+                  07 AA           PIC XX.                               00101801
+               05 MES             PIC XX.                               00101901
+               05 DIA             PIC XX.                               00102001
+           66  GDA-DATA-AAMMDD-SYS011 RENAMES AA THRU DIA.              00102101
