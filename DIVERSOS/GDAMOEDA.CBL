@@ -0,0 +1,10 @@
+      * Copybook GDAMOEDA - edited field for displaying values in       00100001
+      * national currency (BRL), extracted from BUGA003. Requires       00100101
+      * the calling program to have included copybook GDAMOECF          00100201
+      * inside SPECIAL-NAMES.                                           00100301
+      *                                                                 00100401
+      * Uso:                                                            00100501
+      *     WORKING-STORAGE SECTION.                                    00100601
+      *         COPY GDAMOEDA.                                          00100701
+      *                                                                 00100801
+       77  GDA-VALOR-EDITADO          PIC $ZZ.ZZZ.ZZ9,99.               00100901
