@@ -0,0 +1,23 @@
+//BUGAARQB JOB SHOP,'BUGA',MSGLEVEL=(1,1),CLASS=K,MSGCLASS=1,RD=NC,
+//  NOTIFY=&SYSUID
+//*---------------------------------------------------------------------
+//* Roda a esteira CLG (CUTPROC) uma vez para cada programa listado em
+//* PROGLIST, produzindo um relatorio consolidado unico no fim, em vez
+//* de submeter CLG#001/#002/#003 na mao, programa por programa, e
+//* somar os resultados individuais de cabeca.
+//*
+//* GERAJCL - le PROGLIST e monta/submete o job de regressao com uma
+//*           chamada de CUTPROC por linha mais o passo de relatorio
+//*           (ver CUT/CUTGENJC.rex e CUT/CUTPROC.cbl)
+//*---------------------------------------------------------------------
+//    EXPORT  SYMLIST=(USUARIO,PROGLIST)
+//    SET     USUARIO=&SYSUID,
+//            PROGLIST='&SYSUID..SIGLA.CUT.PROGLIST'
+//*---------------------------------------------------------------------
+//GERAJCL  EXEC PGM=IKJEFT01
+//SYSTSPRT DD  SYSOUT=*
+//SYSEXEC  DD  DISP=SHR,DSN=BUGAARQ.SIGLA.CUT.REXX
+//PROGLIST DD  DISP=SHR,DSN=&PROGLIST
+//SYSTSIN  DD  *
+ %CUTGENJC &USUARIO
+/*
