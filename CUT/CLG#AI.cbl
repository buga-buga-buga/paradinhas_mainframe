@@ -0,0 +1,21 @@
+//BUGAARQI JOB SHOP,'BUGA',MSGLEVEL=(1,1),CLASS=K,MSGCLASS=1,RD=NC,
+//  NOTIFY=&SYSUID
+//*---------------------------------------------------------------------
+//* Consulta a trilha de auditoria central do CUT (CUTAUDIT), listando
+//* so os registros que casam com o programa e/ou periodo pedidos, em
+//* vez de abrir o dataset inteiro (compartilhado por todos os
+//* usuarios, so cresce) e procurar na mao (ver CUT/ZUTZCAI.cbl).
+//*---------------------------------------------------------------------
+//    EXPORT  SYMLIST=(PROGRAMA,DATAINI,DATAFIM)
+//    SET     PROGRAMA='        ',   ** branco = qualquer programa
+//            DATAINI='00000000',    ** zero = sem limite inferior
+//            DATAFIM='00000000'     ** zero = sem limite superior
+//*---------------------------------------------------------------------
+//CONSULTA EXEC PGM=ZUTZCAI,PARM='&PROGRAMA&DATAINI&DATAFIM'
+//*---------------------------------------------------------------------
+//STEPLIB  DD  DSN=BUGAARQ.SIGLA.LOADS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//* TRILHA DE AUDITORIA CENTRAL, SOMENTE LEITURA AQUI
+//*
+//CUTAUDIT DD  DSN=BUGAARQ.SIGLA.CUT.AUDIT,DISP=SHR
