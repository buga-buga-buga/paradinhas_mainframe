@@ -15,6 +15,7 @@
                88  UT-VERIFY-EXACT                 VALUE '1'.
                88  UT-VERIFY-AT-LEAST              VALUE '2'.
                88  UT-VERIFY-NO-MORE-THAN          VALUE '3'.
+               88  UT-VERIFY-BETWEEN               VALUE '4'.
            05  FILLER                    PIC X(01) VALUE SPACES.
                88  UT-VERIFY-PASSED      VALUE 'Y'.
                88  UT-VERIFY-FAILED      VALUE SPACES.
@@ -24,22 +25,34 @@
            05  FILLER                    PIC X(01) VALUE SPACES.
                88  UT-COMPARE-PASSED     VALUE 'Y'.
                88  UT-COMPARE-FAILED     VALUE SPACES.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-COMPARE-EXACT              VALUE SPACE.
+               88  UT-COMPARE-WITHIN-TOLERANCE   VALUE 'Y'.
            05  UT-EXPECTED               PIC X(60) VALUE SPACES.
            05  UT-ACTUAL                 PIC X(60) VALUE SPACES.
            05  UT-EXPECTED-NUMERIC       PIC S9(08) VALUE ZERO.
            05  UT-ACTUAL-NUMERIC         PIC S9(08) VALUE ZERO.
+           05  UT-EXPECTED-TOLERANCE     PIC S9(08) VALUE ZERO.
+           05  UT-NUMERIC-DELTA          PIC S9(08) VALUE ZERO.
            05  UT-EXPECTED-ACCESSES      PIC 9(04) VALUE ZERO.
+           05  UT-EXPECTED-ACCESSES-MAX  PIC 9(04) VALUE ZERO.
            05  UT-ACTUAL-ACCESSES        PIC 9(04) VALUE ZERO.
            05  UT-EXPECTED-ACCESSES-FMT  PIC Z,ZZ9.
+           05  UT-EXPECTED-ACCESSES-MAX-FMT PIC Z,ZZ9.
            05  UT-ACTUAL-ACCESSES-FMT    PIC Z,ZZ9.
            05  UT-FAILED                 PIC X(11)  VALUE "**** FAIL: ".
            05  UT-PASSED                 PIC X(11)  VALUE "     PASS: ".
            05  UT-TEST-CASE-NAME         PIC X(80)  VALUE SPACES.
+           05  UT-TEST-CASE-ID           PIC X(20)  VALUE SPACES.
            05  UT-TEST-CASE-NUMBER       PIC ZZ9.
            05  UT-RETCODE                PIC 9(4)   VALUE ZERO.
            05  UT-TEST-CASE-COUNT        PIC 9(4)   VALUE ZERO.
            05  UT-NUMBER-PASSED          PIC 9(4)   VALUE ZERO.
            05  UT-NUMBER-FAILED          PIC 9(4)   VALUE ZERO.
+           05  UT-RESULTS-STATUS         PIC X(02)  VALUE SPACES.
+           05  UT-AUDIT-STATUS           PIC X(02)  VALUE SPACES.
+           05  UT-AUDIT-DATE-CCYYMMDD    PIC 9(08)  VALUE ZERO.
+           05  UT-AUDIT-TIME-HHMMSSTH    PIC 9(08)  VALUE ZERO.
        01  UT-MOCKS.
            05  FILLER                    PIC X(01) VALUE SPACES.
                88  UT-MOCK-FOUND                   VALUE 'Y'.
@@ -56,10 +69,12 @@
            05  UT-MOCK-FIND-CALL-TOKENS.
                10  UT-MOCK-FIND-CALL-TOKEN OCCURS 25 PIC X(31).
            05  UT-MOCK-FIND-CICS-KEYWORDS.
-               10  UT-MOCK-FIND-CICS-KEYWORD OCCURS 25 PIC X(31).
+               10  UT-MOCK-FIND-CICS-KEYWORD OCCURS 50 PIC X(31).
+           05  UT-MOCK-FIND-SQL-KEYWORDS.
+               10  UT-MOCK-FIND-SQL-KEYWORD OCCURS 50 PIC X(31).
            05  UT-MOCK-SET-RECORD        PIC X(2048).
            05  UT-MOCK-SET-FILE-STATUS   PIC X(02).
-           05  UT-MOCK-MAX               PIC 9(02) VALUE 10.
+           05  UT-MOCK-MAX               PIC 9(02) VALUE 20.
            05  UT-MOCK-COUNT             PIC 9(02) VALUE ZERO.
            05  UT-MOCK OCCURS 20 INDEXED BY UT-MOCK-IX.
                10  UT-MOCK-TYPE          PIC X(04).
@@ -70,31 +85,42 @@
                    88  UT-MOCK-PARA          VALUE 'PARA'.
                10  UT-MOCK-ACCESS-COUNT    PIC 9(04) VALUE ZERO.
                10  UT-MOCK-RECORD        PIC X(8192).
-               10  UT-MOCK-DATA          PIC X(806).
+               10  UT-MOCK-DATA          PIC X(1600).
                10  UT-MOCK-FILE-DATA REDEFINES UT-MOCK-DATA.
                    15  UT-MOCK-FILENAME       PIC X(31).
                    15  UT-MOCK-OPERATION      PIC X(20).
                    15  UT-MOCK-FILE-STATUS    PIC X(02).
-                   15  FILLER                 PIC X(753).
+                   15  FILLER                 PIC X(1547).
                10  UT-MOCK-CALL-DATA REDEFINES UT-MOCK-DATA.
-                   15  UT-MOCK-CALL-TOKENS-KEY PIC X(806).
+                   15  UT-MOCK-CALL-TOKENS-KEY PIC X(1600).
                10  UT-MOCK-CICS-DATA REDEFINES UT-MOCK-DATA.
-                   15  UT-MOCK-CICS-KEYWORDS-KEY PIC X(806).
+                   15  UT-MOCK-CICS-KEYWORDS-KEY PIC X(1600).
                10  UT-MOCK-PARA-DATA REDEFINES UT-MOCK-DATA.
                    15  UT-MOCK-PARA-NAME  PIC X(31).
-                   15  FILLER             PIC X(775).
+                   15  FILLER             PIC X(1569).
                10  UT-MOCK-SQL-DATA REDEFINES UT-MOCK-DATA.
-                   15  FILLER             PIC X(806).
+                   15  UT-MOCK-SQL-KEYWORDS-KEY PIC X(1600).
        01  UT-FILES.
-           05  UT-FILE-MAX                   PIC 9(02) VALUE 10.
+           05  UT-FILE-MAX                   PIC 9(02) VALUE 20.
            05  UT-FILE-COUNT                 PIC 9(02) VALUE ZERO.
            05  FILLER                        PIC X(01) VALUE SPACE.
                88  UT-FILENAME-MATCHED       VALUE 'Y'.
                88  UT-FILENAME-NOT-MATCHED   VALUE 'N'.
            05  UT-FILE-INFORMATION.
-               10  FILLER OCCURS 10 INDEXED BY UT-FILE-IX.
+               10  FILLER OCCURS 20 INDEXED BY UT-FILE-IX.
                    15  UT-INTERNAL-FILENAME      PIC X(31).
                    15  UT-RECORD-FIELD-NAME      PIC X(31).
                    15  UT-FILE-STATUS-FIELD-NAME PIC X(31).
+       01  UT-COVERAGE.
+           05  UT-COVERAGE-MAX               PIC 9(03) VALUE 200.
+           05  UT-COVERAGE-COUNT             PIC 9(03) VALUE ZERO.
+           05  UT-COVERAGE-UNCOVERED-COUNT   PIC 9(03) VALUE ZERO.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+               88  UT-COVERAGE-FOUND         VALUE 'Y'.
+               88  UT-COVERAGE-NOT-FOUND     VALUE SPACE.
+           05  UT-COVERAGE-LOOKUP-NAME       PIC X(31).
+           05  UT-COVERAGE-ENTRY OCCURS 200 INDEXED BY UT-COVERAGE-IX.
+               10  UT-COVERAGE-PARA-NAME     PIC X(31) VALUE SPACES.
+               10  UT-COVERAGE-PARA-COUNT    PIC 9(04) VALUE ZERO.
 
       * END OF TEST CODE
\ No newline at end of file
