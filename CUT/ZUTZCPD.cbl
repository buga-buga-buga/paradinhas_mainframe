@@ -7,6 +7,25 @@
            MOVE UT-NUMBER-FAILED TO UT-TEST-CASE-NUMBER                 00010601
            DISPLAY UT-TEST-CASE-NUMBER ' FAILED'                        00010701
            DISPLAY "================================================="  00010801
+           PERFORM UT-PRINT-COVERAGE-REPORT                              00010805
+           MOVE UT-NUMBER-PASSED TO UT-RESULTS-REC-PASSED                00010811
+           MOVE UT-NUMBER-FAILED TO UT-RESULTS-REC-FAILED                00010821
+           MOVE UT-RETCODE TO UT-RESULTS-REC-RETCODE                     00010831
+           OPEN OUTPUT UT-RESULTS-FILE                                   00010841
+           WRITE UT-RESULTS-RECORD                                       00010851
+           CLOSE UT-RESULTS-FILE                                         00010861
+           MOVE UT-RESULTS-REC-USERID TO UT-AUDIT-REC-USERID            00010862
+           MOVE UT-RESULTS-REC-PROGRAM TO UT-AUDIT-REC-PROGRAM          00010864
+           ACCEPT UT-AUDIT-DATE-CCYYMMDD FROM DATE YYYYMMDD             00010866
+           ACCEPT UT-AUDIT-TIME-HHMMSSTH FROM TIME                      00010868
+           MOVE UT-AUDIT-DATE-CCYYMMDD TO UT-AUDIT-REC-DATE-CCYYMMDD    00010870
+           MOVE UT-AUDIT-TIME-HHMMSSTH TO UT-AUDIT-REC-TIME-HHMMSS      00010872
+           MOVE UT-NUMBER-PASSED TO UT-AUDIT-REC-PASSED                 00010874
+           MOVE UT-NUMBER-FAILED TO UT-AUDIT-REC-FAILED                 00010876
+           MOVE UT-RETCODE TO UT-AUDIT-REC-RETCODE                      00010878
+           OPEN EXTEND UT-AUDIT-FILE                                    00010880
+           WRITE UT-AUDIT-RECORD                                        00010882
+           CLOSE UT-AUDIT-FILE                                          00010884
            MOVE UT-RETCODE TO RETURN-CODE                               00010901
            GOBACK.                                                      00011001
        UT-ASSERT-EQUAL.                                                 00011101
@@ -24,9 +43,13 @@
        UT-COMPARE.                                                      00012301
            SET UT-COMPARE-FAILED TO TRUE                                00012401
            IF UT-COMPARE-NUMERIC                                        00012501
-               IF UT-ACTUAL-NUMERIC IS EQUAL TO UT-EXPECTED-NUMERIC     00012601
-                   SET UT-COMPARE-PASSED TO TRUE                        00012701
-               END-IF                                                   00012801
+               IF UT-COMPARE-WITHIN-TOLERANCE                           00012511
+                   PERFORM UT-COMPARE-NUMERIC-WITHIN-TOLERANCE          00012521
+               ELSE                                                     00012531
+                   IF UT-ACTUAL-NUMERIC IS EQUAL TO UT-EXPECTED-NUMERIC 00012601
+                       SET UT-COMPARE-PASSED TO TRUE                    00012701
+                   END-IF                                               00012801
+               END-IF                                                   00012841
            ELSE                                                         00012901
                IF UT-ACTUAL IS EQUAL TO UT-EXPECTED                     00013001
                    SET UT-COMPARE-PASSED TO TRUE                        00013101
@@ -34,6 +57,22 @@
            END-IF                                                       00013301
            PERFORM UT-REVERSE-RESULT                                    00013401
            .                                                            00013501
+       UT-COMPARE-NUMERIC-WITHIN-TOLERANCE.                             00013507
+      ***************************************************************** 00013513
+      * COMPARE ACTUAL AND EXPECTED NUMERIC VALUES ALLOWING A SMALL     00013519
+      * ROUNDING DELTA, FOR EXPECT ... WITHIN TOLERANCE TEST CASES.     00013525
+      ***************************************************************** 00013531
+           COMPUTE UT-NUMERIC-DELTA =                                   00013537
+               UT-ACTUAL-NUMERIC - UT-EXPECTED-NUMERIC                  00013543
+           END-COMPUTE                                                  00013549
+           IF UT-NUMERIC-DELTA IS LESS THAN ZERO                        00013555
+               MULTIPLY -1 BY UT-NUMERIC-DELTA                          00013561
+           END-IF                                                       00013567
+           IF UT-NUMERIC-DELTA IS LESS THAN OR EQUAL TO                 00013573
+               UT-EXPECTED-TOLERANCE                                    00013579
+               SET UT-COMPARE-PASSED TO TRUE                            00013585
+           END-IF                                                       00013591
+           .                                                            00013597
        UT-REVERSE-RESULT.                                               00013601
            IF UT-REVERSE-COMPARE                                        00013701
                IF UT-COMPARE-PASSED                                     00013801
@@ -48,21 +87,56 @@
            DISPLAY UT-PASSED                                            00014701
                    UT-TEST-CASE-NUMBER '. '                             00014801
                    UT-TEST-CASE-NAME                                    00014901
+           IF UT-TEST-CASE-ID IS NOT EQUAL TO SPACES                    00014920
+               DISPLAY '    ID: ' UT-TEST-CASE-ID                       00014940
+           END-IF                                                       00014960
            .                                                            00015001
        UT-DISPLAY-FAILED.                                               00015101
            ADD 1 TO UT-NUMBER-FAILED                                    00015201
            DISPLAY UT-FAILED                                            00015301
                    UT-TEST-CASE-NUMBER '. '                             00015401
                    UT-TEST-CASE-NAME                                    00015501
+           IF UT-TEST-CASE-ID IS NOT EQUAL TO SPACES                    00015520
+               DISPLAY '    ID: ' UT-TEST-CASE-ID                       00015540
+           END-IF                                                       00015560
            IF UT-COMPARE-NUMERIC                                        00015601
                DISPLAY '    EXPECTED ' UT-EXPECTED-NUMERIC              00015701
                        ', WAS ' UT-ACTUAL-NUMERIC                       00015801
+               IF UT-COMPARE-WITHIN-TOLERANCE                           00015811
+                   DISPLAY '    (WITHIN ' UT-EXPECTED-TOLERANCE ')'     00015821
+               END-IF                                                   00015831
            ELSE                                                         00015901
                DISPLAY '    EXPECTED <' UT-EXPECTED                     00016001
                        '>, WAS <' UT-ACTUAL '>'                         00016101
            END-IF                                                       00016201
            MOVE 4 TO UT-RETCODE                                         00016301
            .                                                            00016401
+       UT-DISPLAY-WATCH-TRACE.                                          00016404
+      ***************************************************************** 00016407
+      * WATCH MODE TRACE LINE, WRITTEN AS EACH MOCK IS ACCESSED SO A    00016410
+      * PROGRAMMER CAN SEE THE ORDER FILE/CICS/SQL/PARA CALLS HAPPENED  00016413
+      * IN WITHOUT SETTING UP VERIFY ... HAPPENED ASSERTIONS JUST TO    00016416
+      * WATCH THE SEQUENCE. ONLY GENERATED INTO TEST-SOURCE WHEN THE    00016419
+      * SHOP-WIDE WATCH-MODE TOGGLE IN UNIT-TEST-CONFIG IS TURNED ON.   00016422
+      ***************************************************************** 00016425
+           EVALUATE TRUE                                                00016428
+               WHEN UT-MOCK-FILE(UT-MOCK-IX)                            00016431
+                   DISPLAY 'WATCH: FILE ' UT-MOCK-OPERATION(UT-MOCK-IX) 00016434
+                       ' ON ' UT-MOCK-FILENAME(UT-MOCK-IX)              00016437
+                       ' ACCESS ' UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)      00016440
+               WHEN UT-MOCK-CICS(UT-MOCK-IX)                            00016443
+                   DISPLAY 'WATCH: CICS '                               00016446
+                       UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)            00016449
+                       ' ACCESS ' UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)      00016452
+               WHEN UT-MOCK-SQL(UT-MOCK-IX)                             00016455
+                   DISPLAY 'WATCH: SQL '                                00016458
+                       UT-MOCK-SQL-KEYWORDS-KEY(UT-MOCK-IX)             00016461
+                       ' ACCESS ' UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)      00016464
+               WHEN UT-MOCK-PARA(UT-MOCK-IX)                            00016467
+                   DISPLAY 'WATCH: PARA ' UT-MOCK-PARA-NAME(UT-MOCK-IX) 00016470
+                       ' ACCESS ' UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)      00016473
+           END-EVALUATE                                                 00016476
+           .                                                            00016479
        UT-ASSERT-ACCESSES.                                              00016501
       ***************************************************************** 00016601
       * COMPARE THE NUMBER OF ACCESSES TO A MOCK WITH THE EXPECTED      00016701
@@ -71,6 +145,7 @@
            MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER               00017001
            MOVE UT-ACTUAL-ACCESSES TO UT-ACTUAL-ACCESSES-FMT            00017101
            MOVE UT-EXPECTED-ACCESSES TO UT-EXPECTED-ACCESSES-FMT        00017201
+           MOVE UT-EXPECTED-ACCESSES-MAX TO UT-EXPECTED-ACCESSES-MAX-FMT00017211
            IF UT-EXPECTED-ACCESSES IS EQUAL TO 1                        00017301
               MOVE SPACES TO UT-LABEL-EXPECTED-ACCESS-PL                00017401
            ELSE                                                         00017501
@@ -88,6 +163,13 @@
                             UT-EXPECTED-ACCESSES                        00018701
                         SET UT-VERIFY-PASSED TO TRUE                    00018801
                     END-IF                                              00018901
+               WHEN UT-VERIFY-BETWEEN                                   00018951
+                    IF UT-ACTUAL-ACCESSES IS GREATER THAN OR EQUAL TO   00018961
+                            UT-EXPECTED-ACCESSES                        00018971
+                    AND UT-ACTUAL-ACCESSES IS LESS THAN OR EQUAL TO     00018981
+                            UT-EXPECTED-ACCESSES-MAX                    00018991
+                        SET UT-VERIFY-PASSED TO TRUE                    00018995
+                    END-IF                                              00018997
                WHEN OTHER                                               00019001
                     IF UT-ACTUAL-ACCESSES IS EQUAL TO                   00019101
                             UT-EXPECTED-ACCESSES                        00019201
@@ -96,14 +178,41 @@
            END-EVALUATE                                                 00019501
            IF UT-VERIFY-PASSED                                          00019601
                ADD 1 TO UT-NUMBER-PASSED                                00019701
-               DISPLAY UT-PASSED                                        00019801
-                       UT-TEST-CASE-NUMBER '. '                         00019901
-                      'VERIFY ' UT-EXPECTED-ACCESSES-FMT SPACE          00020001
-                      UT-LABEL-EXPECTED-ACCESS                          00020101
+               IF UT-VERIFY-BETWEEN                                     00019751
+                   DISPLAY UT-PASSED                                    00019761
+                           UT-TEST-CASE-NUMBER '. '                     00019771
+                          'VERIFY BETWEEN ' UT-EXPECTED-ACCESSES-FMT    00019781
+                          ' AND ' UT-EXPECTED-ACCESSES-MAX-FMT SPACE    00019791
+                          UT-LABEL-EXPECTED-ACCESS                      00019795
+               ELSE                                                     00019797
+                   DISPLAY UT-PASSED                                    00019801
+                           UT-TEST-CASE-NUMBER '. '                     00019901
+                          'VERIFY ' UT-EXPECTED-ACCESSES-FMT SPACE      00020001
+                          UT-LABEL-EXPECTED-ACCESS                      00020101
+               END-IF                                                   00020151
            ELSE                                                         00020201
                ADD 1 TO UT-NUMBER-FAILED                                00020301
                MOVE SPACES TO UT-DISPLAY-MESSAGE                        00020401
                IF UT-MOCK-FILE(UT-MOCK-IX)                              00020501
+                 IF UT-VERIFY-BETWEEN                                   00020511
+                   STRING                                               00020521
+                       UT-FAILED                      DELIMITED BY SIZE 00020531
+                       UT-TEST-CASE-NUMBER            DELIMITED BY SIZE 00020541
+                       '. VERIFY ACCESSES TO '        DELIMITED BY SIZE 00020551
+                       UT-MOCK-OPERATION(UT-MOCK-IX)  DELIMITED BY SPACE00020561
+                       ' ON '                         DELIMITED BY SIZE 00020571
+                       UT-MOCK-FILENAME(UT-MOCK-IX)   DELIMITED BY SPACE00020581
+                       ' | EXPECTED BETWEEN '         DELIMITED BY SIZE 00020591
+                       UT-EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE 00020601
+                       ' AND '                        DELIMITED BY SIZE 00020611
+                       UT-EXPECTED-ACCESSES-MAX-FMT   DELIMITED BY SIZE 00020621
+                       SPACE                          DELIMITED BY SIZE 00020631
+                       UT-LABEL-EXPECTED-ACCESS       DELIMITED BY SPACE00020641
+                       ', WAS '                       DELIMITED BY SIZE 00020651
+                       UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE 00020661
+                       INTO UT-DISPLAY-MESSAGE                          00020671
+                   END-STRING                                           00020681
+                 ELSE                                                   00020691
                    STRING                                               00020601
                        UT-FAILED                      DELIMITED BY SIZE 00020701
                        UT-TEST-CASE-NUMBER            DELIMITED BY SIZE 00020801
@@ -119,6 +228,7 @@
                        UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE 00021801
                        INTO UT-DISPLAY-MESSAGE                          00021901
                    END-STRING                                           00022001
+                 END-IF                                                 00022005
                ELSE                                                     00022101
                    STRING                                               00022201
                        UT-FAILED                      DELIMITED BY SIZE 00022301
@@ -130,6 +240,20 @@
                    END-STRING                                           00022901
                    DISPLAY UT-DISPLAY-MESSAGE                           00023001
                    MOVE SPACES TO UT-DISPLAY-MESSAGE                    00023101
+                   IF UT-VERIFY-BETWEEN                                 00023111
+                       STRING                                           00023121
+                           '   EXPECTED BETWEEN '     DELIMITED BY SIZE 00023131
+                           UT-EXPECTED-ACCESSES-FMT   DELIMITED BY SIZE 00023141
+                           ' AND '                    DELIMITED BY SIZE 00023151
+                           UT-EXPECTED-ACCESSES-MAX-FMT                 00023161
+                                                       DELIMITED BY SIZE 00023171
+                           SPACE                       DELIMITED BY SIZE00023181
+                           UT-LABEL-EXPECTED-ACCESS   DELIMITED BY SPACE00023191
+                           ', WAS '                    DELIMITED BY SIZE00023195
+                           UT-ACTUAL-ACCESSES-FMT      DELIMITED BY SIZE00023197
+                           INTO UT-DISPLAY-MESSAGE                      00023198
+                       END-STRING                                       00023199
+                   ELSE                                                 00023200
                    STRING                                               00023201
                        '   EXPECTED '                 DELIMITED BY SIZE 00023301
                        UT-EXPECTED-ACCESSES-FMT       DELIMITED BY SIZE 00023401
@@ -139,6 +263,7 @@
                        UT-ACTUAL-ACCESSES-FMT         DELIMITED BY SIZE 00023801
                        INTO UT-DISPLAY-MESSAGE                          00023901
                    END-STRING                                           00024001
+                   END-IF                                               00024051
                END-IF                                                   00024101
                DISPLAY UT-DISPLAY-MESSAGE                               00024201
                MOVE 4 TO UT-RETCODE                                     00024301
@@ -155,6 +280,8 @@
                     PERFORM UT-SET-CALL-MOCK                            00025401
                WHEN UT-FIND-CICS-MOCK                                   00025501
                     PERFORM UT-SET-CICS-MOCK                            00025601
+               WHEN UT-FIND-SQL-MOCK                                    00025651
+                    PERFORM UT-SET-SQL-MOCK                             00025671
                WHEN UT-FIND-PARA-MOCK                                   00025701
                     PERFORM UT-SET-PARA-MOCK                            00025801
            END-EVALUATE                                                 00025901
@@ -199,6 +326,17 @@
                    TO UT-MOCK-CICS-KEYWORDS-KEY(UT-MOCK-IX)             00029801
            END-IF                                                       00029901
            .                                                            00030001
+       UT-SET-SQL-MOCK.                                                 00029951
+           PERFORM UT-LOOKUP-MOCK                                       00029952
+           IF UT-MOCK-FOUND                                             00029953
+               CONTINUE                                                 00029954
+           ELSE                                                         00029955
+               ADD 1 TO UT-MOCK-COUNT                                   00029956
+               SET UT-MOCK-IX TO UT-MOCK-COUNT                          00029957
+               MOVE UT-MOCK-FIND-SQL-KEYWORDS                           00029958
+                   TO UT-MOCK-SQL-KEYWORDS-KEY(UT-MOCK-IX)               00029959
+           END-IF                                                       00029960
+           .                                                            00029961
        UT-SET-PARA-MOCK.                                                00030101
            PERFORM UT-LOOKUP-MOCK                                       00030201
            IF UT-MOCK-FOUND                                             00030301
@@ -222,8 +360,9 @@
                    WHEN UT-FIND-FILE-MOCK                               00032101
                        IF UT-MOCK-FIND-FILENAME IS EQUAL TO             00032201
                               UT-MOCK-FILENAME(UT-MOCK-IX)              00032301
-                       AND UT-MOCK-FIND-OPERATION IS EQUAL TO           00032401
+                       AND (UT-MOCK-FIND-OPERATION IS EQUAL TO          00032401
                               UT-MOCK-OPERATION(UT-MOCK-IX)             00032501
+                         OR UT-MOCK-OPERATION(UT-MOCK-IX) EQUAL 'ANY ') 00032551
                            SET UT-MOCK-FOUND TO TRUE                    00032601
                            CONTINUE                                     00032701
                        END-IF                                           00032801
@@ -239,6 +378,12 @@
                            SET UT-MOCK-FOUND TO TRUE                    00033801
                            CONTINUE                                     00033901
                        END-IF                                           00034001
+                   WHEN UT-FIND-SQL-MOCK                                00034021
+                       IF UT-MOCK-FIND-SQL-KEYWORDS IS EQUAL TO         00034041
+                              UT-MOCK-SQL-KEYWORDS-KEY(UT-MOCK-IX)      00034061
+                           SET UT-MOCK-FOUND TO TRUE                    00034081
+                           CONTINUE                                     00034091
+                       END-IF                                           00034095
                    WHEN UT-FIND-PARA-MOCK                               00034101
                        IF UT-MOCK-FIND-PARA-NAME IS EQUAL TO            00034201
                               UT-MOCK-PARA-NAME(UT-MOCK-IX)             00034301
@@ -260,6 +405,71 @@
            END-PERFORM                                                  00035901
            SET UT-FILE-IX DOWN BY 1                                     00036001
            .                                                            00036101
+       UT-PRINT-COVERAGE-REPORT.                                        00036110
+      ***************************************************************** 00036120
+      * LIST ANY PARAGRAPH IN THE PROGRAM UNDER TEST THAT WAS NEVER      00036130
+      * ENTERED WHILE THE TEST CASES RAN. UT-COVERAGE-BUILD-MANIFEST     00036140
+      * IS GENERATED BY ZUTZCPC, ONE MOVE/PERFORM PAIR PER PARAGRAPH     00036150
+      * FOUND IN ORIGINAL-SOURCE, SO A PARAGRAPH THAT NEVER RAN (AND     00036160
+      * THEREFORE NEVER REACHED ITS OWN GENERATED PERFORM UT-MARK-       00036170
+      * PARAGRAPH-COVERED) STILL ENDS UP IN THE TABLE WITH A ZERO        00036180
+      * ACCESS COUNT.                                                    00036190
+      ***************************************************************** 00036200
+           PERFORM UT-COVERAGE-BUILD-MANIFEST                            00036210
+           MOVE ZERO TO UT-COVERAGE-UNCOVERED-COUNT                      00036220
+           PERFORM VARYING UT-COVERAGE-IX FROM 1 BY 1                    00036230
+                   UNTIL UT-COVERAGE-IX IS GREATER THAN                  00036240
+                         UT-COVERAGE-COUNT                               00036241
+               IF UT-COVERAGE-PARA-COUNT(UT-COVERAGE-IX) IS EQUAL        00036250
+                       TO ZERO                                           00036251
+                   IF UT-COVERAGE-UNCOVERED-COUNT IS EQUAL TO ZERO        00036260
+                       DISPLAY                                           00036270
+                        'PARAGRAPHS NEVER ENTERED DURING THIS RUN:'       00036280
+                   END-IF                                                00036290
+                   ADD 1 TO UT-COVERAGE-UNCOVERED-COUNT                  00036300
+                   DISPLAY '    ' UT-COVERAGE-PARA-NAME(UT-COVERAGE-IX)  00036310
+               END-IF                                                    00036320
+           END-PERFORM                                                  00036330
+           IF UT-COVERAGE-UNCOVERED-COUNT IS EQUAL TO ZERO               00036340
+               DISPLAY 'ALL PARAGRAPHS WERE ENTERED DURING THIS RUN'     00036350
+           END-IF                                                       00036360
+           .                                                            00036370
+       UT-MARK-PARAGRAPH-COVERED.                                       00036380
+      ***************************************************************** 00036390
+      * CALLED JUST AFTER A PARAGRAPH HEADER COPIED FROM ORIGINAL-       00036400
+      * SOURCE, WITH UT-COVERAGE-LOOKUP-NAME ALREADY SET TO THAT         00036410
+      * PARAGRAPH'S NAME. RECORD THAT IT WAS ENTERED.                    00036420
+      ***************************************************************** 00036430
+           PERFORM UT-COVERAGE-FIND-OR-INSERT                           00036440
+           ADD 1 TO UT-COVERAGE-PARA-COUNT(UT-COVERAGE-IX)              00036450
+           .                                                            00036460
+       UT-COVERAGE-FIND-OR-INSERT.                                      00036470
+      ***************************************************************** 00036480
+      * FIND UT-COVERAGE-LOOKUP-NAME IN THE COVERAGE TABLE, ADDING A     00036490
+      * NEW ZERO-COUNT ENTRY FOR IT IF NOT ALREADY PRESENT. LEAVES       00036500
+      * UT-COVERAGE-IX POINTING AT THE ENTRY EITHER WAY.                 00036510
+      ***************************************************************** 00036520
+           SET UT-COVERAGE-NOT-FOUND TO TRUE                            00036530
+           PERFORM VARYING UT-COVERAGE-IX FROM 1 BY 1                   00036540
+                   UNTIL UT-COVERAGE-IX IS GREATER THAN                  00036550
+                         UT-COVERAGE-COUNT                               00036551
+                      OR UT-COVERAGE-FOUND                               00036560
+               IF UT-COVERAGE-PARA-NAME(UT-COVERAGE-IX) IS EQUAL TO      00036570
+                       UT-COVERAGE-LOOKUP-NAME                           00036580
+                   SET UT-COVERAGE-FOUND TO TRUE                         00036590
+                   CONTINUE                                              00036600
+               END-IF                                                   00036610
+           END-PERFORM                                                  00036620
+           SET UT-COVERAGE-IX DOWN BY 1                                 00036630
+           IF UT-COVERAGE-NOT-FOUND                                     00036640
+               IF UT-COVERAGE-COUNT IS LESS THAN UT-COVERAGE-MAX         00036650
+                   ADD 1 TO UT-COVERAGE-COUNT                            00036660
+                   SET UT-COVERAGE-IX TO UT-COVERAGE-COUNT               00036670
+                   MOVE UT-COVERAGE-LOOKUP-NAME                          00036680
+                       TO UT-COVERAGE-PARA-NAME(UT-COVERAGE-IX)          00036690
+               END-IF                                                   00036700
+           END-IF                                                       00036710
+           .                                                            00036720
                                                                         00036200
                                                                         00036300
                                                                         00040000
