@@ -0,0 +1,101 @@
+      * Copybook ZUTZCRS - list of SQL reserved words used to tell      00000100
+      * a real EXEC SQL statement apart from an ordinary COBOL          00000200
+      * statement while scanning a MOCK SQL candidate. Kept separate    00000300
+      * from ZUTZCPC so the word list can be extended as new SQL        00000400
+      * clauses/options come into use without touching the              00000500
+      * precompiler's own logic.                                        00000600
+      *                                                                 00000700
+      * Uso:                                                            00000800
+      *     WORKING-STORAGE SECTION.                                    00000900
+      *         COPY ZUTZCRS.                                           00001000
+      *                                                                 00001100
+       01  CANDIDATE-SQL-RESERVED-WORD      PIC X(31) VALUE SPACES.     00001200
+           88  TOKEN-IS-SQL-RESERVED-WORD   VALUE 'ALL',                00001300
+                                                  'AND',                00001400
+                                                  'ANY',                00001500
+                                                  'AS',                 00001600
+                                                  'ASC',                00001700
+                                                  'AVG',                00001800
+                                                  'BEGIN',              00001900
+                                                  'BETWEEN',            00002000
+                                                  'BY',                 00002100
+                                                  'CALL',               00002200
+                                                  'CASE',               00002300
+                                                  'CHECK',              00002400
+                                                  'CLOSE',              00002500
+                                                  'COLUMN',             00002600
+                                                  'COMMIT',             00002700
+                                                  'CONSTRAINT',         00002800
+                                                  'COUNT',              00002900
+                                                  'CREATE',             00003000
+                                                  'CURRENT',            00003100
+                                                  'CURSOR',             00003200
+                                                  'DECLARE',            00003300
+                                                  'DEFAULT',            00003400
+                                                  'DELETE',             00003500
+                                                  'DESC',               00003600
+                                                  'DISTINCT',           00003700
+                                                  'DROP',               00003800
+                                                  'ELSE',               00003900
+                                                  'END',                00004000
+                                                  'ESCAPE',             00004100
+                                                  'EXCEPT',             00004200
+                                                  'EXEC',               00004300
+                                                  'EXISTS',             00004400
+                                                  'FETCH',              00004500
+                                                  'FOR',                00004600
+                                                  'FOREIGN',            00004700
+                                                  'FOUND',              00004800
+                                                  'FROM',               00004900
+                                                  'FULL',               00005000
+                                                  'GRANT',              00005100
+                                                  'GROUP',              00005200
+                                                  'HAVING',             00005300
+                                                  'HOLD',               00005400
+                                                  'IN',                 00005500
+                                                  'INCLUDE',            00005600
+                                                  'INDEX',              00005700
+                                                  'INDICATOR',          00005800
+                                                  'INNER',              00005900
+                                                  'INSERT',             00006000
+                                                  'INTO',               00006100
+                                                  'IS',                 00006200
+                                                  'JOIN',               00006300
+                                                  'KEY',                00006400
+                                                  'LEFT',               00006500
+                                                  'LIKE',               00006600
+                                                  'MAX',                00006700
+                                                  'MIN',                00006800
+                                                  'NOT',                00006900
+                                                  'NULL',               00007000
+                                                  'ON',                 00007100
+                                                  'OPEN',               00007200
+                                                  'OR',                 00007300
+                                                  'ORDER',              00007400
+                                                  'OUTER',              00007500
+                                                  'PRIMARY',            00007600
+                                                  'PROCEDURE',          00007700
+                                                  'REFERENCES',         00007800
+                                                  'RETURN',             00007900
+                                                  'REVOKE',             00008000
+                                                  'RIGHT',              00008100
+                                                  'ROLLBACK',           00008200
+                                                  'ROW',                00008300
+                                                  'ROWS',               00008400
+                                                  'SELECT',             00008500
+                                                  'SET',                00008600
+                                                  'SQLCODE',            00008700
+                                                  'SQLSTATE',           00008800
+                                                  'SUM',                00008900
+                                                  'TABLE',              00009000
+                                                  'THEN',               00009100
+                                                  'TO',                 00009200
+                                                  'UNION',              00009300
+                                                  'UNIQUE',             00009400
+                                                  'UPDATE',             00009500
+                                                  'VALUES',             00009600
+                                                  'VIEW',               00009700
+                                                  'WHENEVER',           00009800
+                                                  'WHERE',              00009900
+                                                  'WITH',               00010000
+                                                  'WORK'.               00010100
