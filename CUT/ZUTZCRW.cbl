@@ -0,0 +1,357 @@
+      * Copybook ZUTZCRW - list of CICS reserved words used to tell     00000100
+      * a real EXEC CICS command apart from an ordinary COBOL           00000200
+      * statement while scanning ORIGINAL-SOURCE for a MOCK CICS        00000300
+      * candidate. Kept separate from ZUTZCPC so the word list can be   00000400
+      * extended as new CICS commands/options come into use without     00000500
+      * touching the precompiler's own logic.                           00000600
+      *                                                                 00000700
+      * Uso:                                                            00000800
+      *     WORKING-STORAGE SECTION.                                    00000900
+      *         COPY ZUTZCRW.                                           00001000
+      *                                                                 00001100
+       01  CANDIDATE-CICS-RESERVED-WORD     PIC X(31) VALUE SPACES.     00001200
+           88  TOKEN-IS-CICS-RESERVED-WORD  VALUE 'ABCODE',             00001300
+                                                  'ABEND',              00001400
+                                                  'ABSTIME',            00001500
+                                                  'ACCUM',              00001600
+                                                  'ACEE',               00001700
+                                                  'ACTION',             00001800
+                                                  'ADDRESS',            00001900
+                                                  'AFTER',              00002000
+                                                  'AID',                00002100
+                                                  'ALARM',              00002200
+                                                  'ALLOCATE',           00002300
+                                                  'ASKTIME',            00002400
+                                                  'ASIS',               00002500
+                                                  'ASSIGN',             00002600
+                                                  'AT',                 00002700
+                                                  'ATTACH',             00002800
+                                                  'ATTACHID',           00002900
+                                                  'ATTRIBUTES',         00003000
+                                                  'AUTOPAGE',           00003100
+                                                  'AUXILIARY',          00003200
+                                                  'BELOW',              00003300
+                                                  'BIF',                00003400
+                                                  'BUILD',              00003500
+                                                  'CANCEL',             00003600
+                                                  'CHANGE',             00003700
+                                                  'CICSKEY',            00003800
+                                                  'COMMAREA',           00003900
+                                                  'COMPLETE',           00004000
+                                                  'CONDITION',          00004100
+                                                  'CONFIRM',            00004200
+                                                  'CONNECT',            00004300
+                                                  'CONTROL',            00004400
+                                                  'CONV',               00004500
+                                                  'CONVERSE',           00004600
+                                                  'CONVID',             00004700
+                                                  'CRITICAL',           00004800
+                                                  'CSA',                00004900
+                                                  'CTLCHAR',            00005000
+                                                  'CURSOR',             00005100
+                                                  'CWA',                00005200
+                                                  'DATA',               00005300
+                                                  'DATAONLY',           00005400
+                                                  'DATAPOINTER',        00005500
+                                                  'DATASET',            00005600
+                                                  'DATASTR',            00005700
+                                                  'DATE',               00005800
+                                                  'DATEFORM',           00005900
+                                                  'DATESEP',            00006000
+                                                  'DAYCOUNT',           00006100
+                                                  'DAYOFMONTH',         00006200
+                                                  'DAYOFWEEK',          00006300
+                                                  'DCT',                00006400
+                                                  'DDMMYY',             00006500
+                                                  'DEEDIT',             00006600
+                                                  'DEFRESP',            00006700
+                                                  'DELAY',              00006800
+                                                  'DELETE',             00006900
+                                                  'DELETEQ',            00007000
+                                                  'DEQ',                00007100
+                                                  'DEST',               00007200
+                                                  'DUMP',               00007300
+                                                  'DUMPCODE',           00007400
+                                                  'ECADDR',             00007500
+                                                  'EIB',                00007600
+                                                  'ENDBR',              00007700
+                                                  'ENQ',                00007800
+                                                  'ENTER',              00007900
+                                                  'ENTRY',              00008000
+                                                  'EQUAL',              00008100
+                                                  'ERASE',              00008200
+                                                  'ERASEAUP',           00008300
+                                                  'ERRTERM',            00008400
+                                                  'ESMRESP',            00008500
+                                                  'EVENT',              00008600
+                                                  'EVENTUAL',           00008700
+                                                  'EXCEPTION',          00008800
+                                                  'EXTRACT',            00008900
+                                                  'FCT',                00009000
+                                                  'FIELD',              00009100
+                                                  'FILE',               00009200
+                                                  'FOR',                00009300
+                                                  'FORMATTIME',         00009400
+                                                  'FORMFEED',           00009500
+                                                  'FREE',               00009600
+                                                  'FREEKB',             00009700
+                                                  'FREEMAIN',           00009800
+                                                  'FROM',               00009900
+                                                  'FROMFLENGTH',        00010000
+                                                  'FROMLENGTH',         00010100
+                                                  'FRSET',              00010200
+                                                  'GENERIC',            00010300
+                                                  'GETMAIN',            00010400
+                                                  'GTEQ',               00010500
+                                                  'HANDLE',             00010600
+                                                  'HEADER',             00010700
+                                                  'HOLD',               00010800
+                                                  'HONEOM',             00010900
+                                                  'HOURS',              00011000
+                                                  'IGNORE',             00011100
+                                                  'IMMEDIATE',          00011200
+                                                  'INITIMG',            00011300
+                                                  'INPUTMSG',           00011400
+                                                  'INPUTMSGLEN',        00011500
+                                                  'INTERVAL',           00011600
+                                                  'INTO',               00011700
+                                                  'INVITE',             00011800
+                                                  'ITEM',               00011900
+                                                  'IUTYPE',             00012000
+                                                  'JOURNALNUM',         00012100
+                                                  'JTYPEID',            00012200
+                                                  'JUSFIRST',           00012300
+                                                  'JUSTIFY',            00012400
+                                                  'JUSLAST',            00012500
+                                                  'KEYLENGTH',          00012600
+                                                  'L40',                00012700
+                                                  'L64',                00012800
+                                                  'L80',                00012900
+                                                  'LABEL',              00013000
+                                                  'LAST',               00013100
+                                                  'LENGTH',             00013200
+                                                  'LENGTHLIST',         00013300
+                                                  'LINK',               00013400
+                                                  'LIST',               00013500
+                                                  'LOAD',               00013600
+                                                  'LUW',                00013700
+                                                  'MAIN',               00013800
+                                                  'MAP',                00013900
+                                                  'MAPONLY',            00014000
+                                                  'MAPSET',             00014100
+                                                  'MASSINSERT',         00014200
+                                                  'MAXFLENGTH',         00014300
+                                                  'MAXLENGTH',          00014400
+                                                  'MAXLIFETIME',        00014500
+                                                  'MAXPROCLEN',         00014600
+                                                  'MESSAGE',            00014700
+                                                  'MINUTES',            00014800
+                                                  'MMDDYY',             00014900
+                                                  'MONTHOFYEAR',        00015000
+                                                  'NATLANG',            00015100
+                                                  'NEWPASSWORD',        00015200
+                                                  'NEXT',               00015300
+                                                  'NLEOM',              00015400
+                                                  'NOAUTOPAGE',         00015500
+                                                  'NOCHECK',            00015600
+                                                  'NODUMP',             00015700
+                                                  'NOEDIT',             00015800
+                                                  'NOHANDLE',           00015900
+                                                  'NOQUEUE',            00016000
+                                                  'NOSUSPEND',          00016100
+                                                  'NOTRUNCATE',         00016200
+                                                  'NUMITEMS',           00016300
+                                                  'NUMREC',             00016400
+                                                  'NUMROUTES',          00016500
+                                                  'NUMSEGMENTS',        00016600
+                                                  'OIDCARD',            00016700
+                                                  'OPCLASS',            00016800
+                                                  'OPERATOR',           00016900
+                                                  'OPERPURGE',          00017000
+                                                  'PAGE',               00017100
+                                                  'PAGING',             00017200
+                                                  'PASSWORD',           00017300
+                                                  'PCT',                00017400
+                                                  'PFXLENG',            00017500
+                                                  'PIPLENGTH',          00017600
+                                                  'PIPLIST',            00017700
+                                                  'POP',                00017800
+                                                  'POST',               00017900
+                                                  'PPT',                00018000
+                                                  'PREFIX',             00018100
+                                                  'PRINT',              00018200
+                                                  'PRIORITY',           00018300
+                                                  'PROCESS',            00018400
+                                                  'PROCLENGTH',         00018500
+                                                  'PROCNAME',           00018600
+                                                  'PROFILE',            00018700
+                                                  'PROGRAM',            00018800
+                                                  'PROTECT',            00018900
+                                                  'PURGE',              00019000
+                                                  'PUSH',               00019100
+                                                  'QUEUE',              00019200
+                                                  'RBA',                00019300
+                                                  'READ',               00019400
+                                                  'READNEXT',           00019500
+                                                  'READPREV',           00019600
+                                                  'READQ',              00019700
+                                                  'RECEIVE',            00019800
+                                                  'RECFM',              00019900
+                                                  'RELEASE',            00020000
+                                                  'REPLY',              00020100
+                                                  'REPLYLENGTH',        00020200
+                                                  'REQID',              00020300
+                                                  'RESET',              00020400
+                                                  'RESETBR',            00020500
+                                                  'RESOURCE',           00020600
+                                                  'RETAIN',             00020700
+                                                  'RETRIEVE',           00020800
+                                                  'RETURN',             00020900
+                                                  'REWRITE',            00021000
+                                                  'RIDFLD',             00021100
+                                                  'ROLLBACK',           00021200
+                                                  'ROUTE',              00021300
+                                                  'ROUTECODES',         00021400
+                                                  'RPROCESS',           00021500
+                                                  'RRESOURCE',          00021600
+                                                  'RRN',                00021700
+                                                  'RTERMID',            00021800
+                                                  'RTRANSID',           00021900
+                                                  'SECONDS',            00022000
+                                                  'SEGMENTLIST',        00022100
+                                                  'SEND',               00022200
+                                                  'SESSION',            00022300
+                                                  'SET',                00022400
+                                                  'SHARED',             00022500
+                                                  'SIGNOFF',            00022600
+                                                  'SIGNON',             00022700
+                                                  'SIT',                00022800
+                                                  'START',              00022900
+                                                  'STARTBR',            00023000
+                                                  'STARTIO',            00023100
+                                                  'STATE',              00023200
+                                                  'STORAGE',            00023300
+                                                  'STRFIELD',           00023400
+                                                  'SUSPEND',            00023500
+                                                  'SYNCLEVEL',          00023600
+                                                  'SYNCONRETURN',       00023700
+                                                  'SYNCPOINT',          00023800
+                                                  'SYSID',              00023900
+                                                  'TABLES',             00024000
+                                                  'TASK',               00024100
+                                                  'TCT',                00024200
+                                                  'TCTUA',              00024300
+                                                  'TD',                 00024400
+                                                  'TERMINAL',           00024500
+                                                  'TEXT',               00024600
+                                                  'TEXTLENGTH',         00024700
+                                                  'TIME',               00024800
+                                                  'TIMEOUT',            00024900
+                                                  'TIMESEP',            00025000
+                                                  'TITLE',              00025100
+                                                  'TOFLENGTH',          00025200
+                                                  'TOLENGTH',           00025300
+                                                  'TRACEID',            00025400
+                                                  'TRACENUM',           00025500
+                                                  'TRAILER',            00025600
+                                                  'TRANSACTION',        00025700
+                                                  'TRANSID',            00025800
+                                                  'TRT',                00025900
+                                                  'TS',                 00026000
+                                                  'TWA',                00026100
+                                                  'UNLOCK',             00026200
+                                                  'UNTIL',              00026300
+                                                  'UPDATE',             00026400
+                                                  'USERID',             00026500
+                                                  'USERKEY',            00026600
+                                                  'WAIT',               00026700
+                                                  'WRITE',              00026800
+                                                  'WRITEQ',             00026900
+                                                  'XCTL',               00027000
+                                                  'YYDDD',              00027100
+                                                  'YYDDMM',             00027200
+                                                  'YYMMDD',             00027300
+                                                                        00027400
+      * Condition names                                                 00027500
+                                                  'ALLOCERR',           00027600
+                                                  'CBIDERR',            00027700
+                                                  'CHANNELERR',         00027800
+                                                  'DISABLED',           00027900
+                                                  'DSSTAT',             00028000
+                                                  'DUPKEY',             00028100
+                                                  'DUPREC',             00028200
+                                                  'ENDDATA',            00028300
+                                                  'ENDFILE',            00028400
+                                                  'ENDINPT',            00028500
+                                                  'ENQBUSY',            00028600
+                                                  'ENVDEFERR',          00028700
+                                                  'EOC',                00028800
+                                                  'EODS',               00028900
+                                                  'EOF',                00029000
+                                                  'EXPIRED',            00029100
+                                                  'FILENOTFOUND',       00029200
+                                                  'FUNCERR',            00029300
+                                                  'IGREQCD',            00029400
+                                                  'IGREQID',            00029500
+                                                  'ILLOGIC',            00029600
+                                                  'INBFMH',             00029700
+                                                  'INVERRTERM',         00029800
+                                                  'INVEXITREQ',         00029900
+                                                  'INVLDC',             00030000
+                                                  'INVMPSZ',            00030100
+                                                  'INVPARTN',           00030200
+                                                  'INVPARTNSET',        00030300
+                                                  'INVREQ',             00030400
+                                                  'IOERR',              00030500
+                                                  'ISCINVREQ',          00030600
+                                                  'ITEMERR',            00030700
+                                                  'JIDERR',             00030800
+                                                  'LENGERR',            00030900
+                                                  'LOADING',            00031000
+                                                  'LOCKED',             00031100
+                                                  'MAPFAIL',            00031200
+                                                  'NETNAMEIDERR',       00031300
+                                                  'NODEIDERR',          00031400
+                                                  'NOJBUFSP',           00031500
+                                                  'NONVAL',             00031600
+                                                  'NOPASSBKRD',         00031700
+                                                  'NOPASSBKWR',         00031800
+                                                  'NOSPACE',            00031900
+                                                  'NOSPOOL',            00032000
+                                                  'NOSTART',            00032100
+                                                  'NOSTAGE',            00032200
+                                                  'NOTALLOC',           00032300
+                                                  'NOTAUTH',            00032400
+                                                  'NOTFND',             00032500
+                                                  'NOTOPEN',            00032600
+                                                  'OPENERR',            00032700
+                                                  'OVERFLOW',           00032800
+                                                  'PARTNERIDERR',       00032900
+                                                  'PARTNFAIL',          00033000
+                                                  'PGMIDERR',           00033100
+                                                  'QBUSY',              00033200
+                                                  'QIDERR',             00033300
+                                                  'QZERO',              00033400
+                                                  'RDATT',              00033500
+                                                  'RESUNAVAIL',         00033600
+                                                  'RETPAGE',            00033700
+                                                  'ROLLEDBACK',         00033800
+                                                  'RTEFAIL',            00033900
+                                                  'RTESOME',            00034000
+                                                  'SELNERR',            00034100
+                                                  'SESSBUSY',           00034200
+                                                  'SESSIONERR',         00034300
+                                                  'SIGNAL',             00034400
+                                                  'SPOLBUSY',           00034500
+                                                  'SPOLERR',            00034600
+                                                  'STRELERR',           00034700
+                                                  'SUPPRESSED',         00034800
+                                                  'SYSBUSY',            00034900
+                                                  'SYSIDERR',           00035000
+                                                  'TERMERR',            00035100
+                                                  'TERMIDERR',          00035200
+                                                  'TRANSIDERR',         00035300
+                                                  'TSIOERR',            00035400
+                                                  'UNEXPIN',            00035500
+                                                  'USERIDERR',          00035600
+                                                  'WRBRK'.              00035700
