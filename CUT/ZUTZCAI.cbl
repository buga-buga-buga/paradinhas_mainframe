@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ZUTZCAI.
+      *****************************************************************
+      * This work is licensed under a Creative Commons
+      * Attribution-ShareAlike 4.0 International license.
+      * See http://creativecommons.org/licenses/by-sa/4.0/.
+      *
+      * Inquiry tool for the shop-wide CUT audit trail (see ZUTZCPC's
+      * 2166-WRITE-AUDIT-FD for the record layout this mirrors, and
+      * ZUTZCPD's end-of-run paragraph for what writes it). CUTAUDIT
+      * accumulates one record per CLG/CUTPROC run from every user, so
+      * ZUTZCBR's plain top-to-bottom listing is fine for a single
+      * batch's worth of UTRESLT but is too much to scroll through for
+      * "did PROGRAMX pass last Tuesday" against the whole shop's
+      * history - this program lists only the records that match an
+      * optional program name and/or date range, the same way a
+      * maintainer would otherwise grep the dataset by hand.
+      *
+      * -- Input --
+      * CUTAUDIT  The shop-wide audit trail (see CUTPROC)
+      * PARM      Optional filter, positional and fixed-width like
+      *           ZUTZCPC's own run PARM (see 8050/8060/8065-CAPTURE-):
+      *             1-8   Program name to match (blank = every program)
+      *             9-16  Earliest CCYYMMDD to list (blank/zero = no
+      *                   lower bound)
+      *             17-24 Latest CCYYMMDD to list (blank/zero = no
+      *                   upper bound)
+      *           A PARM shorter than one of these fields leaves that
+      *           filter and everything after it unset.
+      *
+      * -- Output --
+      * SYSOUT    The matching audit records (DISPLAY), one line each,
+      *           plus a count of records read and records listed
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UT-AUDIT-FILE
+               ASSIGN TO CUTAUDIT
+               FILE STATUS IS UT-AUDIT-FILE-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UT-AUDIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS STANDARD
+           DATA RECORD IS UT-AUDIT-RECORD.
+       01  UT-AUDIT-RECORD.
+           05  UT-AUDIT-REC-USERID        PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  UT-AUDIT-REC-PROGRAM       PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  UT-AUDIT-REC-DATE-CCYYMMDD PIC 9(08).
+           05  FILLER                     PIC X(01).
+           05  UT-AUDIT-REC-TIME-HHMMSS   PIC 9(06).
+           05  FILLER                     PIC X(01).
+           05  UT-AUDIT-REC-PASSED        PIC 9(04).
+           05  FILLER                     PIC X(01).
+           05  UT-AUDIT-REC-FAILED        PIC 9(04).
+           05  FILLER                     PIC X(01).
+           05  UT-AUDIT-REC-RETCODE       PIC 9(04).
+           05  FILLER                     PIC X(32).
+       WORKING-STORAGE SECTION.
+       01  UT-AUDIT-FILE-STATUS       PIC X(02).
+           88  UT-AUDIT-FILE-OK           VALUE '00'.
+           88  UT-AUDIT-FILE-EOF          VALUE '10'.
+       01  CAI-SWITCHES.
+           05  CAI-MORE-RECORDS       PIC X(01) VALUE 'Y'.
+               88  CAI-NO-MORE-RECORDS    VALUE 'N'.
+           05  CAI-RECORD-MATCH       PIC X(01) VALUE 'N'.
+               88  CAI-RECORD-MATCHES     VALUE 'Y'.
+               88  CAI-RECORD-NO-MATCH    VALUE 'N'.
+       01  CAI-FILTERS.
+           05  CAI-FILTER-PROGRAM     PIC X(08) VALUE SPACES.
+           05  CAI-FILTER-DATE-INI    PIC 9(08) VALUE ZEROES.
+           05  CAI-FILTER-DATE-FIM    PIC 9(08) VALUE 99999999.
+       01  CAI-COUNTERS.
+           05  CAI-RECORDS-READ       PIC 9(06) COMP VALUE ZEROES.
+           05  CAI-RECORDS-LISTED     PIC 9(06) COMP VALUE ZEROES.
+       01  CAI-RPT-RECORDS-READ       PIC ZZZZZ9.
+       01  CAI-RPT-RECORDS-LISTED     PIC ZZZZZ9.
+       01  CAI-REPORT-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  CAI-RPT-USERID         PIC X(08).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  CAI-RPT-PROGRAM        PIC X(08).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  CAI-RPT-DATE           PIC 9(08).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  CAI-RPT-TIME           PIC 9(06).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  FILLER                 PIC X(09) VALUE 'PASSOU = '.
+           05  CAI-RPT-PASSED         PIC ZZZ9.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(09) VALUE 'FALHOU = '.
+           05  CAI-RPT-FAILED         PIC ZZZ9.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(05) VALUE 'RC = '.
+           05  CAI-RPT-RETCODE        PIC ZZZ9.
+       LINKAGE SECTION.
+       01  UT-INQUIRY-PARM.
+           05  UT-INQUIRY-PARM-LEN         PIC S9(4) COMP.
+           05  UT-INQUIRY-PARM-PROGRAM     PIC X(08).
+           05  UT-INQUIRY-PARM-DATE-INI    PIC 9(08).
+           05  UT-INQUIRY-PARM-DATE-FIM    PIC 9(08).
+       PROCEDURE DIVISION USING UT-INQUIRY-PARM.
+      *****************************************************************
+      * ROTINA PRINCIPAL
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-RECORDS
+               UNTIL CAI-NO-MORE-RECORDS
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9999-TERMINATE
+           GOBACK.
+      *****************************************************************
+      * CAPTURA O FILTRO DO PARM, ABRE A TRILHA E LE O PRIMEIRO REGISTRO
+      *****************************************************************
+       1000-INITIALIZE.
+           PERFORM 1100-CAPTURE-FILTER-PARM
+           OPEN INPUT UT-AUDIT-FILE
+           IF NOT UT-AUDIT-FILE-OK
+               DISPLAY 'ZUTZCAI: NAO FOI POSSIVEL ABRIR CUTAUDIT, '
+                   'FILE STATUS = ' UT-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           DISPLAY '================================================='
+           DISPLAY 'CONSULTA A TRILHA DE AUDITORIA DO CUT'
+           IF CAI-FILTER-PROGRAM NOT EQUAL TO SPACES
+               DISPLAY 'FILTRO DE PROGRAMA = ' CAI-FILTER-PROGRAM
+           END-IF
+           IF CAI-FILTER-DATE-INI IS GREATER THAN ZEROES
+                   OR CAI-FILTER-DATE-FIM IS LESS THAN 99999999
+               DISPLAY 'FILTRO DE PERIODO = ' CAI-FILTER-DATE-INI
+                   ' A ' CAI-FILTER-DATE-FIM
+           END-IF
+           DISPLAY '================================================='
+           PERFORM 8000-READ-NEXT-RECORD
+           .
+      *****************************************************************
+      * MONTA O FILTRO A PARTIR DO PARM, DO MESMO JEITO POSICIONAL QUE
+      * O ZUTZCPC USA PARA O PROPRIO PARM DE EXECUCAO
+      *****************************************************************
+       1100-CAPTURE-FILTER-PARM.
+           IF UT-INQUIRY-PARM-LEN IS GREATER THAN ZERO
+               MOVE UT-INQUIRY-PARM-PROGRAM TO CAI-FILTER-PROGRAM
+           END-IF
+           IF UT-INQUIRY-PARM-LEN IS GREATER THAN 8
+               IF UT-INQUIRY-PARM-DATE-INI IS GREATER THAN ZEROES
+                   MOVE UT-INQUIRY-PARM-DATE-INI TO CAI-FILTER-DATE-INI
+               END-IF
+           END-IF
+           IF UT-INQUIRY-PARM-LEN IS GREATER THAN 16
+               IF UT-INQUIRY-PARM-DATE-FIM IS GREATER THAN ZEROES
+                   MOVE UT-INQUIRY-PARM-DATE-FIM TO CAI-FILTER-DATE-FIM
+               END-IF
+           END-IF
+           .
+      *****************************************************************
+      * TESTA O REGISTRO CONTRA O FILTRO E IMPRIME QUANDO CASAR
+      *****************************************************************
+       2000-PROCESS-AUDIT-RECORDS.
+           ADD 1 TO CAI-RECORDS-READ
+           PERFORM 2100-CHECK-FILTER-MATCH
+           IF CAI-RECORD-MATCHES
+               PERFORM 2500-DISPLAY-RECORD
+               ADD 1 TO CAI-RECORDS-LISTED
+           END-IF
+           PERFORM 8000-READ-NEXT-RECORD
+           .
+      *****************************************************************
+      * CASA O REGISTRO CORRENTE CONTRA O PROGRAMA E O PERIODO PEDIDOS
+      *****************************************************************
+       2100-CHECK-FILTER-MATCH.
+           SET CAI-RECORD-MATCHES TO TRUE
+           IF CAI-FILTER-PROGRAM NOT EQUAL TO SPACES
+               IF UT-AUDIT-REC-PROGRAM NOT EQUAL TO CAI-FILTER-PROGRAM
+                   SET CAI-RECORD-NO-MATCH TO TRUE
+               END-IF
+           END-IF
+           IF UT-AUDIT-REC-DATE-CCYYMMDD IS LESS THAN
+                   CAI-FILTER-DATE-INI
+               SET CAI-RECORD-NO-MATCH TO TRUE
+           END-IF
+           IF UT-AUDIT-REC-DATE-CCYYMMDD IS GREATER THAN
+                   CAI-FILTER-DATE-FIM
+               SET CAI-RECORD-NO-MATCH TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * IMPRIME UMA LINHA PARA O REGISTRO CORRENTE
+      *****************************************************************
+       2500-DISPLAY-RECORD.
+           MOVE UT-AUDIT-REC-USERID        TO CAI-RPT-USERID
+           MOVE UT-AUDIT-REC-PROGRAM       TO CAI-RPT-PROGRAM
+           MOVE UT-AUDIT-REC-DATE-CCYYMMDD TO CAI-RPT-DATE
+           MOVE UT-AUDIT-REC-TIME-HHMMSS   TO CAI-RPT-TIME
+           MOVE UT-AUDIT-REC-PASSED        TO CAI-RPT-PASSED
+           MOVE UT-AUDIT-REC-FAILED        TO CAI-RPT-FAILED
+           MOVE UT-AUDIT-REC-RETCODE       TO CAI-RPT-RETCODE
+           DISPLAY CAI-REPORT-LINE
+           .
+      *****************************************************************
+      * IMPRIME OS TOTAIS DA CONSULTA
+      *****************************************************************
+       3000-PRINT-TOTALS.
+           MOVE CAI-RECORDS-READ   TO CAI-RPT-RECORDS-READ
+           MOVE CAI-RECORDS-LISTED TO CAI-RPT-RECORDS-LISTED
+           DISPLAY '================================================='
+           DISPLAY CAI-RPT-RECORDS-READ ' REGISTROS LIDOS NA TRILHA'
+           DISPLAY CAI-RPT-RECORDS-LISTED ' REGISTROS CASARAM COM O '
+               'FILTRO'
+           DISPLAY '================================================='
+           MOVE 0 TO RETURN-CODE
+           .
+      *****************************************************************
+      * LE O PROXIMO REGISTRO DA TRILHA, MARCANDO O FIM DE ARQUIVO
+      *****************************************************************
+       8000-READ-NEXT-RECORD.
+           READ UT-AUDIT-FILE
+               AT END
+                   SET CAI-NO-MORE-RECORDS TO TRUE
+           END-READ
+           .
+      *****************************************************************
+      * FECHA A TRILHA DE AUDITORIA
+      *****************************************************************
+       9999-TERMINATE.
+           CLOSE UT-AUDIT-FILE
+           .
