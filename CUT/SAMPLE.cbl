@@ -17,6 +17,10 @@
        RT-PRINCIPAL                    SECTION.
       *
            DISPLAY 'BOLUDO03'
+      *
+           MOVE 'GREETING' TO WS-MESSAGE-TYPE
+           PERFORM 2000-SPEAK
+           DISPLAY WS-MESSAGE
       *
            GOBACK.
       *
