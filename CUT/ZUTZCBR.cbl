@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ZUTZCBR.
+      *****************************************************************
+      * This work is licensed under a Creative Commons
+      * Attribution-ShareAlike 4.0 International license.
+      * See http://creativecommons.org/licenses/by-sa/4.0/.
+      *
+      * Consolidated pass/fail report for a batch regression run.
+      * Reads the results file that CUTPROC's GO3 step appends one
+      * UT-RESULTS-RECORD to per program tested (see ZUTZCPC's
+      * 2150-INSERT-FILE-CONTROL-CODE/2165-WRITE-RESULTS-FD for the
+      * record layout this mirrors), and prints one line per program
+      * plus a grand total, instead of leaving the caller to add up
+      * a whole batch's worth of individual CLG results by hand.
+      *
+      * -- Input --
+      * UTRESLT   Results file written by one or more CUTPROC/GO3 runs
+      *
+      * -- Output --
+      * SYSOUT    The consolidated report (DISPLAY)
+      * RETURN-CODE   0 if every program passed with RC 0,
+      *               4 if any program had a failed test case or a
+      *                 non-zero RETCODE
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UT-RESULTS-FILE
+               ASSIGN TO UTRESLT
+               FILE STATUS IS UT-RESULTS-FILE-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UT-RESULTS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS STANDARD
+           DATA RECORD IS UT-RESULTS-RECORD.
+       01  UT-RESULTS-RECORD.
+           05  UT-RESULTS-REC-USERID  PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  UT-RESULTS-REC-PROGRAM PIC X(08).
+           05  FILLER                 PIC X(01).
+           05  UT-RESULTS-REC-PASSED  PIC 9(04).
+           05  FILLER                 PIC X(01).
+           05  UT-RESULTS-REC-FAILED  PIC 9(04).
+           05  FILLER                 PIC X(01).
+           05  UT-RESULTS-REC-RETCODE PIC 9(04).
+           05  FILLER                 PIC X(48).
+       WORKING-STORAGE SECTION.
+       01  UT-RESULTS-FILE-STATUS     PIC X(02).
+           88  UT-RESULTS-FILE-OK         VALUE '00'.
+           88  UT-RESULTS-FILE-EOF        VALUE '10'.
+       01  CBR-SWITCHES.
+           05  CBR-MORE-RECORDS       PIC X(01) VALUE 'Y'.
+               88  CBR-NO-MORE-RECORDS    VALUE 'N'.
+       01  CBR-COUNTERS.
+           05  CBR-PROGRAMS-READ      PIC 9(04) COMP VALUE ZEROES.
+           05  CBR-PROGRAMS-FAILED    PIC 9(04) COMP VALUE ZEROES.
+           05  CBR-TOTAL-PASSED       PIC 9(06) COMP VALUE ZEROES.
+           05  CBR-TOTAL-FAILED       PIC 9(06) COMP VALUE ZEROES.
+           05  CBR-WORST-RETCODE      PIC 9(04) COMP VALUE ZEROES.
+       01  CBR-REPORT-LINE.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  CBR-RPT-PROGRAM        PIC X(08).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  CBR-RPT-LABEL          PIC X(09) VALUE 'PASSOU = '.
+           05  CBR-RPT-PASSED         PIC ZZZ9.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(09) VALUE 'FALHOU = '.
+           05  CBR-RPT-FAILED         PIC ZZZ9.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(05) VALUE 'RC = '.
+           05  CBR-RPT-RETCODE        PIC ZZZ9.
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * ROTINA PRINCIPAL
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RESULTS
+               UNTIL CBR-NO-MORE-RECORDS
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9999-TERMINATE
+           GOBACK.
+      *****************************************************************
+      * ABRE O ARQUIVO DE RESULTADOS E LE O PRIMEIRO REGISTRO
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT UT-RESULTS-FILE
+           IF NOT UT-RESULTS-FILE-OK
+               DISPLAY 'ZUTZCBR: NAO FOI POSSIVEL ABRIR UTRESLT, '
+                   'FILE STATUS = ' UT-RESULTS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           DISPLAY '================================================='
+           DISPLAY 'RELATORIO CONSOLIDADO DE REGRESSAO'
+           DISPLAY '================================================='
+           PERFORM 8000-READ-NEXT-RECORD
+           .
+      *****************************************************************
+      * ACUMULA E IMPRIME UMA LINHA POR PROGRAMA TESTADO
+      *****************************************************************
+       2000-PROCESS-RESULTS.
+           ADD 1 TO CBR-PROGRAMS-READ
+           ADD UT-RESULTS-REC-PASSED TO CBR-TOTAL-PASSED
+           ADD UT-RESULTS-REC-FAILED TO CBR-TOTAL-FAILED
+           IF UT-RESULTS-REC-FAILED IS GREATER THAN ZEROES
+               OR UT-RESULTS-REC-RETCODE IS GREATER THAN ZEROES
+               ADD 1 TO CBR-PROGRAMS-FAILED
+           END-IF
+           IF UT-RESULTS-REC-RETCODE IS GREATER THAN CBR-WORST-RETCODE
+               MOVE UT-RESULTS-REC-RETCODE TO CBR-WORST-RETCODE
+           END-IF
+           MOVE UT-RESULTS-REC-PROGRAM TO CBR-RPT-PROGRAM
+           MOVE UT-RESULTS-REC-PASSED  TO CBR-RPT-PASSED
+           MOVE UT-RESULTS-REC-FAILED  TO CBR-RPT-FAILED
+           MOVE UT-RESULTS-REC-RETCODE TO CBR-RPT-RETCODE
+           DISPLAY CBR-REPORT-LINE
+           PERFORM 8000-READ-NEXT-RECORD
+           .
+      *****************************************************************
+      * IMPRIME OS TOTAIS DO LOTE E DEFINE O RETURN-CODE
+      *****************************************************************
+       3000-PRINT-TOTALS.
+           DISPLAY '================================================='
+           DISPLAY CBR-PROGRAMS-READ ' PROGRAMAS TESTADOS'
+           DISPLAY CBR-PROGRAMS-FAILED ' PROGRAMAS COM FALHA'
+           DISPLAY CBR-TOTAL-PASSED ' CASOS DE TESTE PASSARAM'
+           DISPLAY CBR-TOTAL-FAILED ' CASOS DE TESTE FALHARAM'
+           DISPLAY '================================================='
+           IF CBR-PROGRAMS-FAILED IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           .
+      *****************************************************************
+      * LE O PROXIMO REGISTRO DE UTRESLT, MARCANDO O FIM DE ARQUIVO
+      *****************************************************************
+       8000-READ-NEXT-RECORD.
+           READ UT-RESULTS-FILE
+               AT END
+                   SET CBR-NO-MORE-RECORDS TO TRUE
+           END-READ
+           .
+      *****************************************************************
+      * FECHA O ARQUIVO DE RESULTADOS
+      *****************************************************************
+       9999-TERMINATE.
+           CLOSE UT-RESULTS-FILE
+           .
