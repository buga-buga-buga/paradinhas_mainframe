@@ -0,0 +1,161 @@
+//CUTPROC  PROC  PGM=SAMPLE,TESTMEMBER=SAMPLET,SMS2=SIGLA,TPEXEC=2,
+//         USUARIO=,ZUTZCPC=ZUTZCPC,
+//         DSNFONTE=BUGAARQ.SIGLA.CUT.COBOL,
+//         DSNCARGA=BUGAARQ.SIGLA.LOADS,
+//         RESULTDS=&USUARIO..&SMS2..CUT.RESULTS
+//*---------------------------------------------------------------------
+//* Corpo da esteira COMPILA/LINKA/GO(2)/COMPILA2/LINKA2/GO3, extraido
+//* do CLG#003 para uma PROC catalogada, para que um unico job possa
+//* rodar essa esteira uma vez por programa da lista de regressao
+//* (ver CLG#BAT) sem repetir os passos por copia e cola. RESULTDS
+//* aponta por padrao para o mesmo arquivo de resultados do CLG#003,
+//* mas quem chama a PROC pode apontar para um arquivo dedicado do lote
+//* (assim varias chamadas na mesma execucao consolidam num so arquivo).
+//*
+//* COMPILA2/LINKA2/GO3 agora se encadeiam por COND (LINKA2 so roda se
+//* COMPILA2 deu certo, GO3 so roda se COMPILA2 e LINKA2 deram certo),
+//* do mesmo jeito que COMPILA/LINKA ja se encadeavam antes desse
+//* passo. Isso e' o que deixa seguro reiniciar so a partir do passo
+//* que abendou: se COMPILA2 estourar, resubmeta o job com RESTART=
+//* apontando para o nome do step de chamada dessa PROC seguido do
+//* nome do passo interno (ex.: RESTART=S001.COMPILA2, se a PROC foi
+//* chamada no step S001) em vez de refazer AJEITA/COMPILA/LINKA/GO(2),
+//* que ja tinham dado certo.
+//*---------------------------------------------------------------------
+//AJEITA   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *,DLM=FIM,SYMBOLS=JCLONLY
+    ALLOC DSNAME(&SMS2..LOADS) NEW DSORG(PO) DSNTYPE(LIBRARY)
+    ALLOC DSNAME(&SMS2..SYSDEBUG) NEW DSORG(PO) DSNTYPE(LIBRARY)
+    DELETE '&USUARIO..&SMS2..SYSMDECK'
+    SET MAXCC=&TPEXEC
+FIM
+//*---------------------------------------------------------------------
+//COMPILA  EXEC  PGM=IGYCRCTL,REGION=512M,COND=(3,LT,AJEITA),
+//       PARM=('OPTIMIZE(2),TEST')
+//STEPLIB  DD  DISP=SHR,DSN=SYSP.COMPILA.V62.BIBS
+//SYSMDECK DD  DSNAME=&USUARIO..&SMS2..SYSMDECK,
+//       UNIT=SYSDA,DISP=(NEW,CATLG),
+//       SPACE=(TRK,(3,3)),DCB=BLKSIZE=800
+//SYSDEBUG DD  DISP=SHR,DSN=&USUARIO..&SMS2..SYSDEBUG(&ZUTZCPC)
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT6   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT7   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT8   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT9   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT10  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT11  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT12  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT13  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT14  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT15  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSLIN   DD  DSN=&&LOADSET,DISP=(MOD,PASS),
+//  SPACE=(TRK,(3,3)),DCB=BLKSIZE=800
+//SYSIN    DD  DISP=SHR,DSN=&DSNFONTE(&ZUTZCPC)
+//*---------------------------------------------------------------------
+//LINKA    EXEC  PGM=IEWL,PARM='LIST,MAP',COND=(8,LT,COMPILA)
+//SYSLIN   DD  DSN=&&LOADSET,DISP=(OLD,DELETE)
+//         DD  DDNAME=SYSIN
+//SYSLMOD  DD  DSN=&USUARIO..&SMS2..LOADS(&ZUTZCPC),DISP=SHR
+//SYSLIB   DD  DISP=SHR,DSN=SYSP.LE.SCEELKED
+//         DD  DISP=SHR,DSN=SYS2.LIBS.LOADS
+//         DD  DISP=SHR,DSN=SYSP.COBOLRW.SCXRRUN
+//         DD  DSNAME=BUGABIB.CHGMAN.SIGLA.PGMBAT01,DISP=SHR
+//         DD  DSN=BUGABIB.CHGMAN.SIGLA.PGMSUB01,DISP=SHR
+//SYSUT1   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD  SYSOUT=*
+//*---------------------------------------------------------------------
+//  IF  AJEITA.RC = 1 THEN
+//GO       EXEC  PGM=&ZUTZCPC,PARM='&USUARIO'
+//*---------------------------------------------------------------------
+//CEEOPTS   DD *,SYMBOLS=JCLONLY
+ TEST(ALL,*,PROMPT,VTAM%&USUARIO:*),
+//SYSDEBUG DD  DISP=SHR,DSN=&USUARIO..&SMS2..SYSDEBUG(&ZUTZCPC)
+//EQAOPTS  DD *
+           EQAXOPT SVCSCREEN,ON,CONFLICT=OVERRIDE,NOMERGE
+           EQAXOPT  END
+//*---------------------------------------------------------------------
+//STEPLIB  DD  DSN=&DSNCARGA,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SRCPRG   DD  DISP=SHR,DSN=&DSNFONTE(&PGM)
+//UTESTS   DD  DISP=SHR,DSN=&DSNFONTE(&TESTMEMBER)
+//UTSTCFG  DD  DISP=SHR,DSN=BUGAARQ.SIGLA.CUT.COBOL(UTSTCFG)
+//COPYLIB  DD  DISP=SHR,DSN=BUGAARQ.SIGLA.CUT.COBOL(SAMPLEC)
+//TESTPRG  DD  DSN=&&PC,
+//         RECFM=FB,LRECL=00080,
+//         SPACE=(CYL,(10,10),RLSE),
+//         DISP=(MOD,PASS)
+//  ELSE
+//*---------------------------------------------------------------------
+//GO2      EXEC  PGM=ZUTZCPC,PARM='&USUARIO'
+//*---------------------------------------------------------------------
+//STEPLIB  DD  DSN=&DSNCARGA,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SRCPRG   DD  DISP=SHR,DSN=&DSNFONTE(&PGM)
+//UTESTS   DD  DISP=SHR,DSN=&DSNFONTE(&TESTMEMBER)
+//UTSTCFG  DD  DISP=SHR,DSN=BUGAARQ.SIGLA.CUT.COBOL(UTSTCFG)
+//COPYLIB  DD  DISP=SHR,DSN=BUGAARQ.SIGLA.CUT.COBOL(SAMPLEC)
+//TESTPRG  DD  DSN=&&PC,
+//         RECFM=FB,LRECL=00080,
+//         SPACE=(CYL,(10,10),RLSE),
+//         DISP=(MOD,PASS)
+//  ENDIF
+//*---------------------------------------------------------------------
+//COMPILA2 EXEC  PGM=IGYCRCTL,COND=((8,LT,GO),(8,LT,GO2))
+//*---------------------------------------------------------------------
+//STEPLIB  DD  DISP=SHR,DSN=SYSP.COMPILA.V42.BIBS
+//SYSLIB   DD DISP=SHR,DSN=BUGAARQ.SIGLA.CUT.COBOL
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT6   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT7   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT8   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT9   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT10  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT11  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSLIN   DD  DSN=&&LOADSET,UNIT=SYSDA,DISP=(MOD,PASS),
+//         SPACE=(TRK,(3,3)),DCB=BLKSIZE=800
+//SYSIN   DD  DSN=&&PC,DISP=(OLD,DELETE)
+//*---------------------------------------------------------------------
+//LINKA2   EXEC  PGM=IEWL,COND=(8,LT,COMPILA2),
+//        PARM='LIST,MAP'
+//*---------------------------------------------------------------------
+//SYSLIN   DD  DSN=&&LOADSET,DISP=(OLD,DELETE)
+//         DD  DDNAME=SYSIN
+//SYSLMOD  DD  DSN=&DSNCARGA(&PGM),DISP=SHR
+//SYSLIB   DD DISP=SHR,DSN=SYSP.LE.SCEELKED
+//         DD DISP=SHR,DSN=SYS2.LIBS.LOADS
+//         DD DISP=SHR,DSN=SYSP.COBOLRW.SCXRRUN
+//SYSUT1   DD  UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSPRINT DD  SYSOUT=*
+//*---------------------------------------------------------------------
+//GO3      EXEC  PGM=&PGM,COND=((8,LT,COMPILA2),(8,LT,LINKA2))
+//*---------------------------------------------------------------------
+//STEPLIB  DD  DSN=BUGAARQ.SIGLA.LOADS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//* RESULTADO DO TESTE, ACUMULADO NO ARQUIVO INFORMADO POR RESULTDS,
+//* PARA QUE VARIAS CHAMADAS DESSA PROC NO MESMO JOB CONSOLIDEM NO
+//* MESMO LUGAR (VER ZUTZCBR, QUE LE ESSE ARQUIVO NO FIM DO LOTE)
+//*
+//UTRESLT  DD  DSN=&RESULTDS,DISP=(MOD,CATLG,DELETE),
+//         RECFM=FB,LRECL=00080,
+//         SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//*
+//* TRILHA DE AUDITORIA CENTRAL, COMPARTILHADA POR TODOS OS USUARIOS,
+//* ACUMULANDO UM REGISTRO POR EXECUCAO EM VEZ DE UM ARQUIVO POR
+//* USUARIO/LOTE COMO O UTRESLT ACIMA
+//*
+//CUTAUDIT DD  DSN=BUGAARQ.&SMS2..CUT.AUDIT,DISP=(MOD,CATLG,DELETE),
+//         RECFM=FB,LRECL=00080,
+//         SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//    PEND
