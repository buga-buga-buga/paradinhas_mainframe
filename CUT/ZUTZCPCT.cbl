@@ -0,0 +1,42 @@
+      *----------------------------------------------------------------*
+      *    UNIT TEST CASES FOR ZUTZCPC - EXERCISES ITS OWN TOKENIZING  *
+      *    AND STRING-HANDLING UTILITY PARAGRAPHS (7xxx)               *
+      *----------------------------------------------------------------*
+       TESTCASE 'strip period drops trailing period from a token'
+           SET TOKEN-IX TO 1
+           MOVE 'FOO. ' TO TOKEN(TOKEN-IX)
+           PERFORM 7800-STRIP-PERIOD
+       EXPECT TOKEN(TOKEN-IX) TO BE 'FOO'
+
+       TESTCASE 'strip quotes drops a leading/trailing single quote'
+           SET TOKEN-IX TO 1
+           MOVE "'HELLO'" TO TOKEN(TOKEN-IX)
+           PERFORM 7900-STRIP-QUOTES
+       EXPECT TOKEN(TOKEN-IX) TO BE 'HELLO'
+
+       TESTCASE 'strip quotes leaves an unquoted token untouched'
+           SET TOKEN-IX TO 1
+           MOVE 'HELLO' TO TOKEN(TOKEN-IX)
+           PERFORM 7900-STRIP-QUOTES
+       EXPECT TOKEN(TOKEN-IX) TO BE 'HELLO'
+
+       TESTCASE 'find string locates the search string inside the target'
+           MOVE 'THE QUICK BROWN FOX' TO TARGET-STRING
+           MOVE 20 TO TARGET-STRING-LENGTH
+           MOVE 'BROWN' TO SEARCH-STRING
+           MOVE 5 TO SEARCH-STRING-LENGTH
+           PERFORM 7990-FIND-STRING
+       EXPECT STRING-FOUND TO BE TRUE
+
+       TESTCASE 'find string reports not found when the search string is absent'
+           MOVE 'THE QUICK BROWN FOX' TO TARGET-STRING
+           MOVE 20 TO TARGET-STRING-LENGTH
+           MOVE 'PURPLE' TO SEARCH-STRING
+           MOVE 6 TO SEARCH-STRING-LENGTH
+           PERFORM 7990-FIND-STRING
+       EXPECT STRING-FOUND TO BE FALSE
+
+       TESTCASE 'enclose in quotes wraps a trimmed value in single quotes'
+           MOVE 'ABC' TO RAW-VALUE
+           PERFORM 7950-ENCLOSE-IN-QUOTES
+       EXPECT QUOTED-VALUE TO BE "'ABC'"
