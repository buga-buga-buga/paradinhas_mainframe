@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *    UNIT TEST CASES FOR SAMPLE - EXERCISES 2000-SPEAK           *
+      *----------------------------------------------------------------*
+       TESTCASE 'greeting message'
+           MOVE 'GREETING' TO WS-MESSAGE-TYPE
+           PERFORM 2000-SPEAK
+       EXPECT WS-MESSAGE TO BE 'HELLO, WORLD!'
+
+       TESTCASE 'farewell message'
+           MOVE 'FAREWELL' TO WS-MESSAGE-TYPE
+           PERFORM 2000-SPEAK
+       EXPECT WS-MESSAGE TO BE 'SEE YOU LATER, ALLIGATOR!'
+
+       TESTCASE 'rola message'
+           MOVE 'ROLA' TO WS-MESSAGE-TYPE
+           PERFORM 2000-SPEAK
+       EXPECT WS-MESSAGE TO BE 'ROLA'
+
+       TESTCASE 'unknown message type leaves message untouched'
+           MOVE 'XXXXXXXX' TO WS-MESSAGE-TYPE
+           MOVE SPACES TO WS-MESSAGE
+           PERFORM 2000-SPEAK
+       EXPECT WS-MESSAGE TO BE SPACES
