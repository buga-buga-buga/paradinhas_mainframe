@@ -44,6 +44,16 @@
       *    ORGANIZATION INDEXED
       *    RECORD KEY CADCURSO-CDCURSO
       *    STATUS OS WS-FS-CADCURSO
+
+      *---PLACAR PERSISTIDO ENTRE EXECUCOES (REQ. PLACAR HISTORICO)
+           SELECT PLACAR-FILE ASSIGN TO PLACAR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PLACAR.
+
+      *---LOG DE JOGADAS (REPLAY)
+           SELECT REPLAY-FILE ASSIGN TO REPLAY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPLAY.
       *---------------------------------------------------------------*
 
       *---------------------------------------------------------------*
@@ -58,6 +68,20 @@
       *    03 CADCURSO-CDCURSO     PIC 9(05).
       *    03 CADCURSO-NOME        PIC X(40).
       *    03 FILLER               PIC X(55).
+
+       FD  PLACAR-FILE
+           RECORDING MODE IS F.
+       01  REG-PLACAR.
+           03 REG-PLACAR-CHAVE-X           PIC X(15).
+           03 REG-PLACAR-CHAVE-O           PIC X(15).
+           03 REG-PLACAR-VITORIAS-X        PIC 9(05).
+           03 REG-PLACAR-VITORIAS-O        PIC 9(05).
+           03 REG-PLACAR-EMPATES           PIC 9(05).
+           03 REG-PLACAR-PARTIDAS          PIC 9(05).
+
+       FD  REPLAY-FILE
+           RECORDING MODE IS F.
+       01  REG-REPLAY                      PIC X(60).
       *---------------------------------------------------------------*
 
       *---------------------------------------------------------------*
@@ -90,8 +114,60 @@
 
        01 WS-FIM                           PIC X(01) VALUE 'N'.
        01 WS-JOGAR                         PIC X(01) VALUE SPACES.
+
+      *-- PLACAR HISTORICO (PERSISTIDO ENTRE EXECUCOES, POR DUPLA) --
+       01 WS-HIST-VITORIAS-X               PIC 9(05) VALUE ZEROS.
+       01 WS-HIST-VITORIAS-O               PIC 9(05) VALUE ZEROS.
+       01 WS-HIST-EMPATES                  PIC 9(05) VALUE ZEROS.
+       01 WS-HIST-PARTIDAS                 PIC 9(05) VALUE ZEROS.
+
+      *-- TABELA DO PLACAR HISTORICO, UMA ENTRADA POR DUPLA DE
+      *-- JOGADORES (REQ. PLACAR KEYED BY PLAYER NAME) --
+       01 WS-PLACAR-TABELA.
+           03 WS-PLACAR-MAX             PIC 9(03) VALUE 50.
+           03 WS-PLACAR-COUNT           PIC 9(03) VALUE ZERO.
+           03 FILLER                    PIC X(01) VALUE SPACE.
+               88 WS-PLACAR-ENCONTRADO           VALUE 'S'.
+               88 WS-PLACAR-NAO-ENCONTRADO       VALUE SPACE.
+           03 WS-PLACAR-ENTRADA OCCURS 50 INDEXED BY WS-PLACAR-IX.
+               05 WS-PLACAR-ENT-CHAVE-X    PIC X(15).
+               05 WS-PLACAR-ENT-CHAVE-O    PIC X(15).
+               05 WS-PLACAR-ENT-VIT-X      PIC 9(05).
+               05 WS-PLACAR-ENT-VIT-O      PIC 9(05).
+               05 WS-PLACAR-ENT-EMP        PIC 9(05).
+               05 WS-PLACAR-ENT-PARTIDAS   PIC 9(05).
+
       *-- FILE STATUS --
       *01 WS-FS-BHVA1603               PIC X(02) VALUE '00'.
+       01 WS-FS-PLACAR                     PIC X(02) VALUE '00'.
+           88 FS-PLACAR-OK                          VALUE '00'.
+           88 FS-PLACAR-NAO-ENCONTRADO              VALUE '35'.
+       01 WS-FS-REPLAY                     PIC X(02) VALUE '00'.
+       01 WS-JOGADA-SEQ                    PIC 9(03) VALUE ZEROS.
+
+      *-- SWITCH DE VALIDACAO DE CAMPO (REQ. MENSAGENS DISTINTAS) --
+       01 WS-CAMPO-SW                      PIC X(01) VALUE 'I'.
+           88 CAMPO-VALIDO                          VALUE 'V'.
+           88 CAMPO-INVALIDO                        VALUE 'I'.
+       01 WS-OCUPADO-SW                    PIC X(01) VALUE 'N'.
+           88 CAMPO-OCUPADO                         VALUE 'S'.
+
+      *-- MODO TORNEIO (REQ. MELHOR DE N PARTIDAS) --
+       01 WS-TORNEIO-QTDE                  PIC 9(02) VALUE ZEROS.
+       01 WS-PARTIDAS                      PIC 9(02) VALUE ZEROS.
+
+      *-- TAMANHO DO TABULEIRO (REQ. TABULEIRO CONFIGURAVEL) --
+       01 WS-TAMANHO-TABULEIRO             PIC 9(01) VALUE 3.
+           88 TABULEIRO-3X3                         VALUE 3.
+           88 TABULEIRO-4X4                         VALUE 4.
+
+      *-- TABULEIRO ALTERNATIVO 4X4 (SO USADO QUANDO TABULEIRO-4X4) --
+       01 TABULEIRO-4X4-GRUPO.
+           03 CASA4                        PIC X(01) VALUE ' '
+                                            OCCURS 16 TIMES.
+       01 WS-I4                            PIC 9(02).
+       01 WS-VAZIA4-SW                     PIC X(01) VALUE 'N'.
+           88 HA-CASA-VAZIA-4                       VALUE 'S'.
 
       *-- ACUMULADORES --
       *01 TOTALIZADORES.
@@ -114,6 +190,9 @@
       *---------------------------------------------------------------*
        10000-INICIALIZAR   SECTION.
       *    PERFORM FINALIZACAO.
+           PERFORM LER-PLACAR-HISTORICO.
+           OPEN OUTPUT REPLAY-FILE.
+
            DISPLAY ' '                                     UPON CONSOLE.
            DISPLAY '**************************************'UPON CONSOLE.
            DISPLAY '******    INTRU��ES     **************'UPON CONSOLE.
@@ -130,18 +209,55 @@
            DISPLAY ' '                                     UPON CONSOLE.
 
 
-           DISPLAY 'INFORME O NOME DO JOGADOR X: ' UPON CONSOLE.
-           ACCEPT PLAYER01                         FROM CONSOLE.
+           MOVE SPACES TO PLAYER01
+           PERFORM PEDIR-NOME-JOGADOR-X UNTIL PLAYER01 NOT EQUAL SPACES.
            DISPLAY ' '                             UPON CONSOLE.
 
-
-           DISPLAY 'INFORME O NOME DO JOGADOR O: ' UPON CONSOLE.
-           ACCEPT PLAYER02                         FROM CONSOLE.
+           MOVE SPACES TO PLAYER02
+           PERFORM PEDIR-NOME-JOGADOR-O UNTIL PLAYER02 NOT EQUAL SPACES.
            DISPLAY ' '                             UPON CONSOLE.
 
            DISPLAY PLAYER01 ' VS ' PLAYER02        UPON CONSOLE.
            DISPLAY ' '                             UPON CONSOLE.
 
+           PERFORM LOCALIZAR-PLACAR-JOGADORES.
+
+           DISPLAY 'MODO TORNEIO - MELHOR DE QUANTAS PARTIDAS?'
+                                                    UPON CONSOLE.
+           DISPLAY '(0 = PERGUNTAR A CADA PARTIDA)' UPON CONSOLE.
+           ACCEPT WS-TORNEIO-QTDE                  FROM CONSOLE.
+           IF WS-TORNEIO-QTDE IS NOT NUMERIC
+               MOVE 0 TO WS-TORNEIO-QTDE
+           END-IF.
+           DISPLAY ' '                             UPON CONSOLE.
+
+           DISPLAY 'TAMANHO DO TABULEIRO (3 = CLASSICO 3X3, 4 = 4X4)'
+                                                    UPON CONSOLE.
+           ACCEPT WS-TAMANHO-TABULEIRO              FROM CONSOLE.
+           IF NOT (TABULEIRO-3X3 OR TABULEIRO-4X4)
+               MOVE 3 TO WS-TAMANHO-TABULEIRO
+           END-IF.
+           DISPLAY ' '                             UPON CONSOLE.
+
+       PEDIR-NOME-JOGADOR-X.
+           DISPLAY 'INFORME O NOME DO JOGADOR X: ' UPON CONSOLE.
+           ACCEPT PLAYER01                         FROM CONSOLE.
+           IF PLAYER01 EQUAL SPACES
+               DISPLAY 'NOME NAO PODE SER EM BRANCO.'   UPON CONSOLE
+           END-IF.
+
+       PEDIR-NOME-JOGADOR-O.
+           DISPLAY 'INFORME O NOME DO JOGADOR O: ' UPON CONSOLE.
+           ACCEPT PLAYER02                         FROM CONSOLE.
+           IF PLAYER02 EQUAL SPACES
+               DISPLAY 'NOME NAO PODE SER EM BRANCO.'   UPON CONSOLE
+           END-IF.
+           IF PLAYER02 EQUAL PLAYER01
+               DISPLAY 'NOME JA ESTA EM USO PELO JOGADOR X.'
+                                                    UPON CONSOLE
+               MOVE SPACES TO PLAYER02
+           END-IF.
+
        COMECAR.
            PERFORM TELA.
 
@@ -175,6 +291,10 @@
 
       *---------------
        TELA SECTION.
+           IF TABULEIRO-4X4
+               PERFORM EXIBIR-TABULEIRO-4X4
+               GO TO TELA-FIM
+           END-IF.
            DISPLAY '*****************************' UPON CONSOLE.
            DISPLAY ' '                             UPON CONSOLE.
 
@@ -196,30 +316,52 @@
 
       *---------------
        JOGADA SECTION.
+           IF TABULEIRO-4X4
+               PERFORM JOGADA-4X4
+               GO TO JOGADA-FIM
+           END-IF.
            PERFORM DEU-VELHA
 
            ACCEPT JG                               FROM CONSOLE.
-           IF JG EQUAL 'A1' AND A1 EQUAL ' ' OR
-              JG EQUAL 'A2' AND A2 EQUAL ' ' OR
-              JG EQUAL 'A3' AND A3 EQUAL ' ' OR
-
-              JG EQUAL 'B1' AND B1 EQUAL ' ' OR
-              JG EQUAL 'B2' AND B2 EQUAL ' ' OR
-              JG EQUAL 'B3' AND B3 EQUAL ' ' OR
-
-              JG EQUAL 'C1' AND C1 EQUAL ' ' OR
-              JG EQUAL 'C2' AND C2 EQUAL ' ' OR
-              JG EQUAL 'C3' AND C3 EQUAL ' '
-      *       ADD 1 TO EMPATE
-              PERFORM MOVE-JOGADA
-           ELSE
-               DISPLAY ' '                                 UPON CONSOLE
-               DISPLAY 'CAMPO J� UTILIZADO...'             UPON CONSOLE
-               DISPLAY 'ESCOLHA UM CAMPO AINDA N�O UTILIZADO'
+
+           SET CAMPO-INVALIDO TO TRUE
+           MOVE 'N' TO WS-OCUPADO-SW
+           IF JG EQUAL 'A1' OR 'A2' OR 'A3' OR
+              JG EQUAL 'B1' OR 'B2' OR 'B3' OR
+              JG EQUAL 'C1' OR 'C2' OR 'C3'
+               SET CAMPO-VALIDO TO TRUE
+               IF (JG EQUAL 'A1' AND A1 NOT EQUAL ' ') OR
+                  (JG EQUAL 'A2' AND A2 NOT EQUAL ' ') OR
+                  (JG EQUAL 'A3' AND A3 NOT EQUAL ' ') OR
+                  (JG EQUAL 'B1' AND B1 NOT EQUAL ' ') OR
+                  (JG EQUAL 'B2' AND B2 NOT EQUAL ' ') OR
+                  (JG EQUAL 'B3' AND B3 NOT EQUAL ' ') OR
+                  (JG EQUAL 'C1' AND C1 NOT EQUAL ' ') OR
+                  (JG EQUAL 'C2' AND C2 NOT EQUAL ' ') OR
+                  (JG EQUAL 'C3' AND C3 NOT EQUAL ' ')
+                   SET CAMPO-OCUPADO TO TRUE
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN CAMPO-VALIDO AND NOT CAMPO-OCUPADO
+                   PERFORM MOVE-JOGADA
+               WHEN CAMPO-OCUPADO
+                   DISPLAY ' '                             UPON CONSOLE
+                   DISPLAY 'CAMPO J� UTILIZADO...'         UPON CONSOLE
+                   DISPLAY 'ESCOLHA UM CAMPO AINDA N�O UTILIZADO'
                                                            UPON CONSOLE
-               DISPLAY ' '                                 UPON CONSOLE
-               GO TO TELA
-           END-IF.
+                   DISPLAY ' '                             UPON CONSOLE
+                   GO TO TELA
+               WHEN OTHER
+                   DISPLAY ' '                             UPON CONSOLE
+                   DISPLAY 'JOGADA INVALIDA...'            UPON CONSOLE
+                   DISPLAY 'USE UMA LETRA A|B|C SEGUIDA DE'
+                                                           UPON CONSOLE
+                   DISPLAY 'UM NUMERO 1|2|3, EX: B2'       UPON CONSOLE
+                   DISPLAY ' '                             UPON CONSOLE
+                   GO TO TELA
+           END-EVALUATE.
 
        JOGADA-FIM.
            EXIT.
@@ -257,12 +399,33 @@
                    Display ' '                             UPON CONSOLE
 
                    GO TO 20000-PROCESSAR
-           End-evaluate    EXIT.
+           End-evaluate
+
+           PERFORM GRAVAR-JOGADA-REPLAY
+
+           EXIT.
 
 
        MOVE-JOGADA-FIM.
            EXIT.
 
+      *---------------
+       GRAVAR-JOGADA-REPLAY SECTION.
+      *-- REGISTRA A JOGADA NO ARQUIVO DE REPLAY (REQ. LOG DE JOGADAS).
+           ADD 1 TO WS-JOGADA-SEQ
+           MOVE SPACES TO REG-REPLAY
+           STRING 'JOGADA ' DELIMITED BY SIZE
+                  WS-JOGADA-SEQ DELIMITED BY SIZE
+                  ' JOGADOR ' DELIMITED BY SIZE
+                  TIRO DELIMITED BY SIZE
+                  ' CAMPO ' DELIMITED BY SIZE
+                  JG DELIMITED BY SIZE
+                  INTO REG-REPLAY
+           END-STRING
+           WRITE REG-REPLAY.
+       GRAVAR-JOGADA-REPLAY-EXIT.
+           EXIT.
+
       *---------------
        DEU-VELHA SECTION.
 
@@ -293,6 +456,11 @@
 
       *    GO TO DEU-VELHA
 
+           IF TABULEIRO-4X4
+               PERFORM FINALIZACAO-4X4
+               GO TO FINALIZACAO-FIM
+           END-IF.
+
            IF TIRO EQUAL A1 AND TIRO EQUAL B1 AND TIRO EQUAL C1 OR
               TIRO EQUAL A2 AND TIRO EQUAL B2 AND TIRO EQUAL C2 OR
               TIRO EQUAL A3 AND TIRO EQUAL B3 AND TIRO EQUAL C3 OR
@@ -312,6 +480,7 @@
       *---------------
        PLACAR SECTION.
            PERFORM VER-GANHADOR
+           ADD 1 TO WS-PARTIDAS
            DISPLAY ' '                                     UPON CONSOLE.
            DISPLAY '******************************'        UPON CONSOLE.
            DISPLAY '*********** PLACAR ***********'        UPON CONSOLE.
@@ -321,6 +490,18 @@
            DISPLAY 'NUMERO DE JOGADAS = ' NJOGADA          UPON CONSOLE.
            DISPLAY '******************************'        UPON CONSOLE.
            DISPLAY ' '                                     UPON CONSOLE.
+
+           IF WS-TORNEIO-QTDE > 0
+               IF WS-PARTIDAS >= WS-TORNEIO-QTDE
+                   PERFORM EXIBIR-RESUMO-TORNEIO
+                   GO TO 30000-FINALIZAR
+               ELSE
+                   MOVE 0              TO NJOGADA
+                   PERFORM LIMPAR-TABULEIRO
+                   GO TO COMECAR
+               END-IF
+           END-IF.
+
            DISPLAY 'DESEJA JOGAR NOVAMENTE? '              UPON CONSOLE.
            DISPLAY 'S/N'                                   UPON CONSOLE.
            ACCEPT WS-JOGAR FROM CONSOLE.
@@ -330,18 +511,7 @@
            EVALUATE WS-JOGAR
                WHEN 'S'
                    MOVE 0              TO NJOGADA
-                   MOVE ' '            TO A1
-                   MOVE ' '            TO A2
-                   MOVE ' '            TO A3
-
-                   MOVE ' '            TO B1
-                   MOVE ' '            TO B2
-                   MOVE ' '            TO B3
-
-                   MOVE ' '            TO C1
-                   MOVE ' '            TO C2
-                   MOVE ' '            TO C3
-
+                   PERFORM LIMPAR-TABULEIRO
                    GO TO COMECAR
                WHEN 'N'
                    GO TO 30000-FINALIZAR
@@ -353,6 +523,237 @@
        PLACAR-FIM.
            EXIT.
 
+      *---------------
+       LIMPAR-TABULEIRO SECTION.
+      *-- LIMPA O TABULEIRO CORRENTE, NO TAMANHO ESCOLHIDO PELO
+      *-- OPERADOR (REQ. TABULEIRO CONFIGURAVEL).
+           IF TABULEIRO-4X4
+               PERFORM LIMPAR-CASA4
+                   VARYING WS-I4 FROM 1 BY 1 UNTIL WS-I4 > 16
+           ELSE
+               MOVE ' '            TO A1
+               MOVE ' '            TO A2
+               MOVE ' '            TO A3
+
+               MOVE ' '            TO B1
+               MOVE ' '            TO B2
+               MOVE ' '            TO B3
+
+               MOVE ' '            TO C1
+               MOVE ' '            TO C2
+               MOVE ' '            TO C3
+           END-IF.
+       LIMPAR-TABULEIRO-EXIT.
+           EXIT.
+
+       LIMPAR-CASA4.
+           MOVE ' ' TO CASA4(WS-I4).
+
+      *---------------
+       EXIBIR-TABULEIRO-4X4 SECTION.
+      *-- DESENHA O TABULEIRO 4X4 (REQ. TABULEIRO CONFIGURAVEL).
+           DISPLAY '*****************************' UPON CONSOLE.
+           DISPLAY ' '                             UPON CONSOLE.
+
+           DISPLAY       '  A   B   C   D'         UPON CONSOLE.
+           DISPLAY       '    |   |   |'           UPON CONSOLE.
+           DISPLAY       '1 'CASA4(1)' | 'CASA4(2)' | 'CASA4(3)
+                              ' | 'CASA4(4)          UPON CONSOLE.
+           DISPLAY       ' ___|___|___|___'        UPON CONSOLE.
+           DISPLAY       '    |   |   |'           UPON CONSOLE.
+           DISPLAY       '2 'CASA4(5)' | 'CASA4(6)' | 'CASA4(7)
+                              ' | 'CASA4(8)          UPON CONSOLE.
+           DISPLAY       ' ___|___|___|___'        UPON CONSOLE.
+           DISPLAY       '    |   |   |'           UPON CONSOLE.
+           DISPLAY       '3 'CASA4(9)' | 'CASA4(10)' | 'CASA4(11)
+                              ' | 'CASA4(12)         UPON CONSOLE.
+           DISPLAY       ' ___|___|___|___'        UPON CONSOLE.
+           DISPLAY       '    |   |   |'           UPON CONSOLE.
+           DISPLAY       '4 'CASA4(13)' | 'CASA4(14)' | 'CASA4(15)
+                              ' | 'CASA4(16)         UPON CONSOLE.
+           DISPLAY       '    |   |   |'           UPON CONSOLE.
+
+           DISPLAY ' '                             UPON CONSOLE.
+           DISPLAY ' '                             UPON CONSOLE.
+       EXIBIR-TABULEIRO-4X4-EXIT.
+           EXIT.
+
+      *---------------
+       JOGADA-4X4 SECTION.
+      *-- PEDE E VALIDA UMA JOGADA NO TABULEIRO 4X4 (REQ. TABULEIRO
+      *-- CONFIGURAVEL).
+           PERFORM DEU-VELHA-4X4
+
+           ACCEPT JG                               FROM CONSOLE.
+
+           SET CAMPO-INVALIDO TO TRUE
+           MOVE 'N' TO WS-OCUPADO-SW
+           IF JG EQUAL 'A1' OR 'A2' OR 'A3' OR 'A4' OR
+              JG EQUAL 'B1' OR 'B2' OR 'B3' OR 'B4' OR
+              JG EQUAL 'C1' OR 'C2' OR 'C3' OR 'C4' OR
+              JG EQUAL 'D1' OR 'D2' OR 'D3' OR 'D4'
+               SET CAMPO-VALIDO TO TRUE
+               IF (JG EQUAL 'A1' AND CASA4(1)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'A2' AND CASA4(5)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'A3' AND CASA4(9)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'A4' AND CASA4(13) NOT EQUAL ' ') OR
+                  (JG EQUAL 'B1' AND CASA4(2)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'B2' AND CASA4(6)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'B3' AND CASA4(10) NOT EQUAL ' ') OR
+                  (JG EQUAL 'B4' AND CASA4(14) NOT EQUAL ' ') OR
+                  (JG EQUAL 'C1' AND CASA4(3)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'C2' AND CASA4(7)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'C3' AND CASA4(11) NOT EQUAL ' ') OR
+                  (JG EQUAL 'C4' AND CASA4(15) NOT EQUAL ' ') OR
+                  (JG EQUAL 'D1' AND CASA4(4)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'D2' AND CASA4(8)  NOT EQUAL ' ') OR
+                  (JG EQUAL 'D3' AND CASA4(12) NOT EQUAL ' ') OR
+                  (JG EQUAL 'D4' AND CASA4(16) NOT EQUAL ' ')
+                   SET CAMPO-OCUPADO TO TRUE
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN CAMPO-VALIDO AND NOT CAMPO-OCUPADO
+                   PERFORM MOVE-JOGADA-4X4
+               WHEN CAMPO-OCUPADO
+                   DISPLAY ' '                             UPON CONSOLE
+                   DISPLAY 'CAMPO J� UTILIZADO...'         UPON CONSOLE
+                   DISPLAY 'ESCOLHA UM CAMPO AINDA N�O UTILIZADO'
+                                                           UPON CONSOLE
+                   DISPLAY ' '                             UPON CONSOLE
+                   GO TO TELA
+               WHEN OTHER
+                   DISPLAY ' '                             UPON CONSOLE
+                   DISPLAY 'JOGADA INVALIDA...'            UPON CONSOLE
+                   DISPLAY 'USE UMA LETRA A|B|C|D SEGUIDA DE'
+                                                           UPON CONSOLE
+                   DISPLAY 'UM NUMERO 1|2|3|4, EX: B2'     UPON CONSOLE
+                   DISPLAY ' '                             UPON CONSOLE
+                   GO TO TELA
+           END-EVALUATE.
+
+       JOGADA-4X4-FIM.
+           EXIT.
+
+      *---------------
+       MOVE-JOGADA-4X4 SECTION.
+
+           EVALUATE JG
+               WHEN 'A1'  MOVE TIRO TO CASA4(1)
+               WHEN 'B1'  MOVE TIRO TO CASA4(2)
+               WHEN 'C1'  MOVE TIRO TO CASA4(3)
+               WHEN 'D1'  MOVE TIRO TO CASA4(4)
+
+               WHEN 'A2'  MOVE TIRO TO CASA4(5)
+               WHEN 'B2'  MOVE TIRO TO CASA4(6)
+               WHEN 'C2'  MOVE TIRO TO CASA4(7)
+               WHEN 'D2'  MOVE TIRO TO CASA4(8)
+
+               WHEN 'A3'  MOVE TIRO TO CASA4(9)
+               WHEN 'B3'  MOVE TIRO TO CASA4(10)
+               WHEN 'C3'  MOVE TIRO TO CASA4(11)
+               WHEN 'D3'  MOVE TIRO TO CASA4(12)
+
+               WHEN 'A4'  MOVE TIRO TO CASA4(13)
+               WHEN 'B4'  MOVE TIRO TO CASA4(14)
+               WHEN 'C4'  MOVE TIRO TO CASA4(15)
+               WHEN 'D4'  MOVE TIRO TO CASA4(16)
+
+               WHEN OTHER
+                   DISPLAY ' '                             UPON CONSOLE
+                   DISPLAY 'Erro...'                       UPON CONSOLE
+                   DISPLAY ' '                             UPON CONSOLE
+                   DISPLAY 'INFORME UMA OP��O V�LIDA'      UPON CONSOLE
+                   DISPLAY ' '                             UPON CONSOLE
+                   GO TO 20000-PROCESSAR
+           END-EVALUATE
+
+           PERFORM GRAVAR-JOGADA-REPLAY
+
+           EXIT.
+
+       MOVE-JOGADA-4X4-FIM.
+           EXIT.
+
+      *---------------
+       DEU-VELHA-4X4 SECTION.
+
+           MOVE 'N' TO WS-VAZIA4-SW
+           PERFORM TESTAR-CASA-VAZIA-4
+               VARYING WS-I4 FROM 1 BY 1 UNTIL WS-I4 > 16
+
+           IF NOT HA-CASA-VAZIA-4
+               DISPLAY ' '                                  UPON CONSOLE
+               DISPLAY 'EMPATOU...............'             UPON CONSOLE
+               DISPLAY ' '                                  UPON CONSOLE
+               MOVE ' ' TO TIRO
+               PERFORM PLACAR
+           END-IF.
+
+       DEU-VELHA-4X4-EXIT.
+           EXIT.
+
+       TESTAR-CASA-VAZIA-4.
+           IF CASA4(WS-I4) EQUAL ' '
+               SET HA-CASA-VAZIA-4 TO TRUE
+           END-IF.
+
+      *---------------
+       FINALIZACAO-4X4 SECTION.
+      *-- VERIFICA AS 4 LINHAS, 4 COLUNAS E 2 DIAGONAIS DO TABULEIRO
+      *-- 4X4 (REQ. TABULEIRO CONFIGURAVEL).
+           IF (TIRO EQUAL CASA4(1)  AND TIRO EQUAL CASA4(2)  AND
+               TIRO EQUAL CASA4(3)  AND TIRO EQUAL CASA4(4)) OR
+              (TIRO EQUAL CASA4(5)  AND TIRO EQUAL CASA4(6)  AND
+               TIRO EQUAL CASA4(7)  AND TIRO EQUAL CASA4(8)) OR
+              (TIRO EQUAL CASA4(9)  AND TIRO EQUAL CASA4(10) AND
+               TIRO EQUAL CASA4(11) AND TIRO EQUAL CASA4(12)) OR
+              (TIRO EQUAL CASA4(13) AND TIRO EQUAL CASA4(14) AND
+               TIRO EQUAL CASA4(15) AND TIRO EQUAL CASA4(16)) OR
+              (TIRO EQUAL CASA4(1)  AND TIRO EQUAL CASA4(5)  AND
+               TIRO EQUAL CASA4(9)  AND TIRO EQUAL CASA4(13)) OR
+              (TIRO EQUAL CASA4(2)  AND TIRO EQUAL CASA4(6)  AND
+               TIRO EQUAL CASA4(10) AND TIRO EQUAL CASA4(14)) OR
+              (TIRO EQUAL CASA4(3)  AND TIRO EQUAL CASA4(7)  AND
+               TIRO EQUAL CASA4(11) AND TIRO EQUAL CASA4(15)) OR
+              (TIRO EQUAL CASA4(4)  AND TIRO EQUAL CASA4(8)  AND
+               TIRO EQUAL CASA4(12) AND TIRO EQUAL CASA4(16)) OR
+              (TIRO EQUAL CASA4(1)  AND TIRO EQUAL CASA4(6)  AND
+               TIRO EQUAL CASA4(11) AND TIRO EQUAL CASA4(16)) OR
+              (TIRO EQUAL CASA4(4)  AND TIRO EQUAL CASA4(7)  AND
+               TIRO EQUAL CASA4(10) AND TIRO EQUAL CASA4(13))
+               DISPLAY TIRO ' GANHOU'                      UPON CONSOLE
+               PERFORM PLACAR
+           END-IF.
+       FINALIZACAO-4X4-FIM.
+           EXIT.
+
+      *---------------
+       EXIBIR-RESUMO-TORNEIO SECTION.
+      *-- RESUMO FINAL DO MODO TORNEIO (REQ. MELHOR DE N PARTIDAS).
+           DISPLAY ' '                                     UPON CONSOLE.
+           DISPLAY '**********************************'    UPON CONSOLE.
+           DISPLAY '*****  RESUMO DO TORNEIO  ********'    UPON CONSOLE.
+           DISPLAY '**********************************'    UPON CONSOLE.
+           DISPLAY 'PARTIDAS DISPUTADAS = ' WS-PARTIDAS     UPON CONSOLE.
+           DISPLAY PLAYER01 ' = ' PONTOP01 ' VITORIAS'      UPON CONSOLE.
+           DISPLAY PLAYER02 ' = ' PONTOP02 ' VITORIAS'      UPON CONSOLE.
+           DISPLAY 'EMPATES = ' EMPATE                      UPON CONSOLE.
+           IF PONTOP01 > PONTOP02
+               DISPLAY 'CAMPEAO DO TORNEIO: ' PLAYER01      UPON CONSOLE
+           ELSE
+               IF PONTOP02 > PONTOP01
+                   DISPLAY 'CAMPEAO DO TORNEIO: ' PLAYER02 UPON CONSOLE
+               ELSE
+                   DISPLAY 'TORNEIO EMPATADO'               UPON CONSOLE
+               END-IF
+           END-IF.
+           DISPLAY '**********************************'    UPON CONSOLE.
+           DISPLAY ' '                                     UPON CONSOLE.
+       EXIBIR-RESUMO-TORNEIO-EXIT.
+           EXIT.
+
       *---------------
        VER-GANHADOR SECTION.
 
@@ -372,8 +773,156 @@
            EXIT.
       *---------------------------------------------------------------*
 
+      *---------------
+       LER-PLACAR-HISTORICO SECTION.
+      *-- LE TODAS AS DUPLAS JA GRAVADAS NO PLACAR DE EXECUCOES
+      *-- ANTERIORES PARA A TABELA EM MEMORIA (REQ. PLACAR HISTORICO
+      *-- PERSISTIDO ENTRE EXECUCOES, KEYED POR NOME DE JOGADOR). OS
+      *-- NOMES DOS JOGADORES DESTA EXECUCAO AINDA NAO SAO CONHECIDOS
+      *-- NESTE PONTO - A BUSCA PELA DUPLA ATUAL FICA A CARGO DE
+      *-- LOCALIZAR-PLACAR-JOGADORES, PERFORMADA DEPOIS QUE OS NOMES
+      *-- SAO INFORMADOS.
+           MOVE ZERO TO WS-PLACAR-COUNT
+           OPEN INPUT PLACAR-FILE
+           IF FS-PLACAR-OK
+               PERFORM LER-PLACAR-PROXIMO
+                   UNTIL NOT FS-PLACAR-OK
+                      OR WS-PLACAR-COUNT IS EQUAL TO WS-PLACAR-MAX
+               CLOSE PLACAR-FILE
+           END-IF.
+       LER-PLACAR-HISTORICO-EXIT.
+           EXIT.
+
+      *---------------
+       LER-PLACAR-PROXIMO SECTION.
+           READ PLACAR-FILE
+               NOT AT END
+                   ADD 1 TO WS-PLACAR-COUNT
+                   SET WS-PLACAR-IX TO WS-PLACAR-COUNT
+                   MOVE REG-PLACAR-CHAVE-X    TO
+                       WS-PLACAR-ENT-CHAVE-X(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-CHAVE-O    TO
+                       WS-PLACAR-ENT-CHAVE-O(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-VITORIAS-X TO
+                       WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-VITORIAS-O TO
+                       WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-EMPATES    TO
+                       WS-PLACAR-ENT-EMP(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-PARTIDAS   TO
+                       WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)
+           END-READ.
+       LER-PLACAR-PROXIMO-EXIT.
+           EXIT.
+
+      *---------------
+       LOCALIZAR-PLACAR-JOGADORES SECTION.
+      *-- PROCURA NA TABELA EM MEMORIA A DUPLA ATUAL (PLAYER01 X
+      *-- PLAYER02) E CARREGA SEU HISTORICO, SE JA EXISTIR; SENAO
+      *-- ZERA O HISTORICO E RESERVA UMA NOVA ENTRADA NA TABELA PARA
+      *-- ELA. WS-PLACAR-IX FICA APONTANDO PARA A ENTRADA DA DUPLA
+      *-- ATUAL, SEJA ELA EXISTENTE OU NOVA, PARA GRAVAR-PLACAR-
+      *-- HISTORICO USAR MAIS TARDE.
+           SET WS-PLACAR-NAO-ENCONTRADO TO TRUE
+           PERFORM VARYING WS-PLACAR-IX FROM 1 BY 1
+                   UNTIL WS-PLACAR-IX IS GREATER THAN WS-PLACAR-COUNT
+                      OR WS-PLACAR-ENCONTRADO
+               IF WS-PLACAR-ENT-CHAVE-X(WS-PLACAR-IX) EQUAL PLAYER01
+                  AND WS-PLACAR-ENT-CHAVE-O(WS-PLACAR-IX) EQUAL
+                      PLAYER02
+                   SET WS-PLACAR-ENCONTRADO TO TRUE
+               END-IF
+           END-PERFORM
+           SET WS-PLACAR-IX DOWN BY 1
+
+           IF WS-PLACAR-ENCONTRADO
+               MOVE WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)
+                   TO WS-HIST-VITORIAS-X
+               MOVE WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)
+                   TO WS-HIST-VITORIAS-O
+               MOVE WS-PLACAR-ENT-EMP(WS-PLACAR-IX)
+                   TO WS-HIST-EMPATES
+               MOVE WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)
+                   TO WS-HIST-PARTIDAS
+           ELSE
+               MOVE ZEROS TO WS-HIST-VITORIAS-X
+                             WS-HIST-VITORIAS-O
+                             WS-HIST-EMPATES
+                             WS-HIST-PARTIDAS
+               IF WS-PLACAR-COUNT IS LESS THAN WS-PLACAR-MAX
+                   ADD 1 TO WS-PLACAR-COUNT
+                   SET WS-PLACAR-IX TO WS-PLACAR-COUNT
+                   MOVE PLAYER01 TO WS-PLACAR-ENT-CHAVE-X(WS-PLACAR-IX)
+                   MOVE PLAYER02 TO WS-PLACAR-ENT-CHAVE-O(WS-PLACAR-IX)
+                   MOVE ZEROS    TO WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)
+                                    WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)
+                                    WS-PLACAR-ENT-EMP(WS-PLACAR-IX)
+                                    WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)
+               END-IF
+           END-IF.
+       LOCALIZAR-PLACAR-JOGADORES-EXIT.
+           EXIT.
+
+      *---------------
+       GRAVAR-PLACAR-HISTORICO SECTION.
+      *-- ACUMULA O RESULTADO DA SESSAO ATUAL NA ENTRADA DA DUPLA
+      *-- (WS-PLACAR-IX, RESOLVIDA POR LOCALIZAR-PLACAR-JOGADORES) E
+      *-- REGRAVA A TABELA INTEIRA PARA A PROXIMA EXECUCAO, PRESER-
+      *-- VANDO O HISTORICO DE TODAS AS OUTRAS DUPLAS JA JOGADAS.
+           ADD PONTOP01     TO WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)
+           ADD PONTOP02     TO WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)
+           ADD EMPATE       TO WS-PLACAR-ENT-EMP(WS-PLACAR-IX)
+           ADD WS-PARTIDAS  TO WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)
+
+           MOVE WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)    TO
+               WS-HIST-VITORIAS-X
+           MOVE WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)    TO
+               WS-HIST-VITORIAS-O
+           MOVE WS-PLACAR-ENT-EMP(WS-PLACAR-IX)      TO
+               WS-HIST-EMPATES
+           MOVE WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX) TO
+               WS-HIST-PARTIDAS
+
+           OPEN OUTPUT PLACAR-FILE
+           PERFORM GRAVAR-PLACAR-PROXIMO
+               VARYING WS-PLACAR-IX FROM 1 BY 1
+               UNTIL WS-PLACAR-IX IS GREATER THAN WS-PLACAR-COUNT
+           CLOSE PLACAR-FILE
+
+           DISPLAY ' '                                     UPON CONSOLE.
+           DISPLAY '*** PLACAR DA DUPLA ' PLAYER01 ' X ' PLAYER02
+                   ' (TODAS AS PARTIDAS) ***'               UPON CONSOLE.
+           DISPLAY 'VITORIAS DE X = ' WS-HIST-VITORIAS-X    UPON CONSOLE.
+           DISPLAY 'VITORIAS DE O = ' WS-HIST-VITORIAS-O    UPON CONSOLE.
+           DISPLAY 'EMPATES       = ' WS-HIST-EMPATES       UPON CONSOLE.
+           DISPLAY 'PARTIDAS      = ' WS-HIST-PARTIDAS      UPON CONSOLE.
+       GRAVAR-PLACAR-HISTORICO-EXIT.
+           EXIT.
+
+      *---------------
+       GRAVAR-PLACAR-PROXIMO SECTION.
+           MOVE WS-PLACAR-ENT-CHAVE-X(WS-PLACAR-IX)    TO
+               REG-PLACAR-CHAVE-X
+           MOVE WS-PLACAR-ENT-CHAVE-O(WS-PLACAR-IX)    TO
+               REG-PLACAR-CHAVE-O
+           MOVE WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)      TO
+               REG-PLACAR-VITORIAS-X
+           MOVE WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)      TO
+               REG-PLACAR-VITORIAS-O
+           MOVE WS-PLACAR-ENT-EMP(WS-PLACAR-IX)        TO
+               REG-PLACAR-EMPATES
+           MOVE WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)   TO
+               REG-PLACAR-PARTIDAS
+           WRITE REG-PLACAR.
+       GRAVAR-PLACAR-PROXIMO-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+
       *---------------------------------------------------------------*
        30000-FINALIZAR   SECTION.
+           PERFORM GRAVAR-PLACAR-HISTORICO.
+           CLOSE REPLAY-FILE.
            STOP RUN.
        30000-FINALIZAR-EXIT.  EXIT.
       *---------------------------------------------------------------*
\ No newline at end of file
