@@ -0,0 +1,435 @@
+      *****  LAYOUT PADRAO  *******************************************
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *---------------------------------------------------------------*
+       PROGRAM-ID.                     JVELHACICS.
+       AUTHOR.                         ANONIMO  HUM.
+       DATE-WRITTEN.                   09/08/2026.
+      *---------------------------------------------------------------*
+       REMARKS.
+      *---------------------------------------------------------------*
+      * OBJETIVO:                                                     *
+      *     VERSAO CICS DO JOGO DA VELHA (JVELHA.CBL) PARA DOIS       *
+      *     TERMINAIS. CADA JOGADOR RODA ESTA TRANSACAO NO SEU        *
+      *     PROPRIO TERMINAL; O TABULEIRO E COMPARTILHADO ENTRE OS    *
+      *     DOIS ATRAVES DE UMA FILA TEMPORARIA (TS QUEUE), JA QUE A  *
+      *     COMMAREA E PRIVATIVA DE CADA TERMINAL EM MODO PSEUDO-     *
+      *     CONVERSACIONAL. QUANDO NAO E A VEZ DO TERMINAL, A TAREFA  *
+      *     DEVOLVE O CONTROLE COM RETURN TRANSID PARA SER REINICIADA *
+      *     MAIS TARDE, SEM FICAR PRESA ESPERANDO O OUTRO JOGADOR.    *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      *-- COPIA DE TRABALHO DA COMMAREA (VER LINKAGE SECTION) --
+       01 WS-COMMAREA.
+           03 CA-FILA-NOME                 PIC X(08) VALUE SPACES.
+           03 CA-MEU-SINAL                 PIC X(01) VALUE SPACES.
+
+      *-- ESTADO COMPARTILHADO DA PARTIDA, GRAVADO NA TS QUEUE --
+       01 WS-JOGO-TS.
+           03 TS-TABULEIRO.
+               05 TS-CASA                  PIC X(01)
+                                            OCCURS 9 TIMES.
+           03 TS-VEZ                       PIC X(01) VALUE 'X'.
+           03 TS-STATUS-SW                 PIC X(01) VALUE 'A'.
+               88 TS-AGUARDANDO-JOGADOR-O           VALUE 'A'.
+               88 TS-JOGANDO                        VALUE 'J'.
+               88 TS-FINALIZADO                     VALUE 'F'.
+           03 TS-VENCEDOR                  PIC X(01) VALUE SPACE.
+           03 TS-PLAYER-X                  PIC X(15) VALUE SPACES.
+           03 TS-PLAYER-O                  PIC X(15) VALUE SPACES.
+           03 TS-NJOGADA                   PIC 9(02) VALUE ZEROS.
+
+      *-- CAMPO DIGITADO PELO OPERADOR (MESMO FORMATO DO JVELHA) --
+       01 WS-JG                            PIC X(02) VALUE SPACES.
+       01 WS-JG-IX                         PIC 9(01).
+
+      *-- MENSAGEM DE TELA (SEND TEXT / RECEIVE) --
+       01 WS-TELA                          PIC X(76) VALUE SPACES.
+       01 WS-TELA-LEN                      PIC S9(04) COMP
+                                            VALUE 76.
+       01 WS-RESP-LEN                      PIC S9(04) COMP
+                                            VALUE 2.
+
+      *-- COMPRIMENTO ENVIADO PELO CICS PARA A COMMAREA --
+       01 WS-COMMAREA-LEN                  PIC S9(04) COMP.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01 DFHCOMMAREA.
+           03 CA-FILA-NOME-LK              PIC X(08).
+           03 CA-MEU-SINAL-LK              PIC X(01).
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+
+       0000-MAINLINE SECTION.
+           EXEC CICS HANDLE CONDITION
+               QIDERR    (1000-CRIAR-FILA)
+               ERROR     (9999-ERRO-GERAL)
+           END-EXEC.
+
+           MOVE EIBCALEN TO WS-COMMAREA-LEN
+           IF WS-COMMAREA-LEN EQUAL ZERO
+               PERFORM 1000-IDENTIFICAR-JOGADOR
+                   THRU 1000-IDENTIFICAR-JOGADOR-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               PERFORM 2000-PROCESSAR-JOGO
+                   THRU 2000-PROCESSAR-JOGO-EXIT
+           END-IF.
+       0000-MAINLINE-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       1000-IDENTIFICAR-JOGADOR SECTION.
+      *-- PRIMEIRA CHAMADA DA TRANSACAO NESTE TERMINAL (EIBCALEN = 0).
+      *-- PERGUNTA QUAL PARTIDA (NOME DA FILA) E DEVOLVE O CONTROLE.
+           MOVE SPACES TO WS-TELA
+           STRING 'INFORME O NOME DA PARTIDA (8 CARACTERES): '
+                  DELIMITED BY SIZE
+                  INTO WS-TELA
+           END-STRING
+
+           EXEC CICS SEND TEXT
+               FROM   (WS-TELA)
+               LENGTH (WS-TELA-LEN)
+               ERASE
+           END-EXEC
+
+           MOVE 8 TO WS-RESP-LEN
+           EXEC CICS RECEIVE
+               INTO   (CA-FILA-NOME)
+               LENGTH (WS-RESP-LEN)
+           END-EXEC
+
+      *-- SE A FILA JA EXISTE, ESTE TERMINAL E O JOGADOR O; SENAO, A
+      *-- CONDICAO QIDERR DESVIA PARA 1000-CRIAR-FILA (JOGADOR X).
+           EXEC CICS READQ TS
+               QUEUE  (CA-FILA-NOME)
+               INTO   (WS-JOGO-TS)
+               LENGTH (LENGTH OF WS-JOGO-TS)
+               ITEM   (1)
+           END-EXEC
+
+           MOVE 'O' TO CA-MEU-SINAL
+           PERFORM 1100-PEDIR-NOME-JOGADOR
+           MOVE WS-JG TO TS-PLAYER-O
+           SET TS-JOGANDO TO TRUE
+
+           EXEC CICS WRITEQ TS
+               QUEUE  (CA-FILA-NOME)
+               FROM   (WS-JOGO-TS)
+               LENGTH (LENGTH OF WS-JOGO-TS)
+               ITEM   (1)
+               REWRITE
+           END-EXEC
+
+           GO TO 1000-IDENTIFICAR-JOGADOR-FIM.
+
+       1000-CRIAR-FILA.
+      *-- A FILA AINDA NAO EXISTE: ESTE TERMINAL COMECA A PARTIDA
+      *-- COMO JOGADOR X.
+           MOVE SPACES TO WS-JOGO-TS
+           MOVE 'X'    TO TS-VEZ
+           SET TS-AGUARDANDO-JOGADOR-O TO TRUE
+           PERFORM VARYING WS-JG-IX FROM 1 BY 1 UNTIL WS-JG-IX > 9
+               MOVE ' ' TO TS-CASA(WS-JG-IX)
+           END-PERFORM
+
+           MOVE 'X' TO CA-MEU-SINAL
+           PERFORM 1100-PEDIR-NOME-JOGADOR
+           MOVE WS-JG TO TS-PLAYER-X
+
+           EXEC CICS WRITEQ TS
+               QUEUE  (CA-FILA-NOME)
+               FROM   (WS-JOGO-TS)
+               LENGTH (LENGTH OF WS-JOGO-TS)
+               ITEM   (1)
+           END-EXEC.
+
+       1000-IDENTIFICAR-JOGADOR-FIM.
+           MOVE SPACES TO WS-TELA
+           STRING 'AGUARDE... PARTIDA ' DELIMITED BY SIZE
+                  CA-FILA-NOME           DELIMITED BY SIZE
+                  INTO WS-TELA
+           END-STRING
+           EXEC CICS SEND TEXT
+               FROM   (WS-TELA)
+               LENGTH (WS-TELA-LEN)
+               ERASE
+           END-EXEC
+
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+           EXEC CICS RETURN
+               TRANSID  (EIBTRNID)
+               COMMAREA (DFHCOMMAREA)
+               LENGTH   (LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       1000-IDENTIFICAR-JOGADOR-EXIT.
+           EXIT.
+
+       1100-PEDIR-NOME-JOGADOR.
+           MOVE SPACES TO WS-TELA
+           STRING 'INFORME SEU NOME (ATE 15 LETRAS): '
+                  DELIMITED BY SIZE
+                  INTO WS-TELA
+           END-STRING
+           EXEC CICS SEND TEXT
+               FROM   (WS-TELA)
+               LENGTH (WS-TELA-LEN)
+               ERASE
+           END-EXEC
+
+           MOVE 15 TO WS-RESP-LEN
+           EXEC CICS RECEIVE
+               INTO   (WS-JG)
+               LENGTH (WS-RESP-LEN)
+           END-EXEC.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       2000-PROCESSAR-JOGO SECTION.
+      *-- A TRANSACAO FOI REINICIADA PELO RETURN TRANSID DE UMA
+      *-- CHAMADA ANTERIOR. LE O ESTADO ATUAL DA PARTIDA NA FILA.
+           EXEC CICS READQ TS
+               QUEUE  (CA-FILA-NOME)
+               INTO   (WS-JOGO-TS)
+               LENGTH (LENGTH OF WS-JOGO-TS)
+               ITEM   (1)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN TS-FINALIZADO
+                   PERFORM 2900-EXIBIR-RESULTADO-FINAL
+               WHEN NOT TS-JOGANDO
+                   PERFORM 2200-VEZ-DO-OUTRO
+               WHEN TS-VEZ EQUAL CA-MEU-SINAL
+                   PERFORM 2100-MINHA-VEZ
+               WHEN OTHER
+                   PERFORM 2200-VEZ-DO-OUTRO
+           END-EVALUATE.
+       2000-PROCESSAR-JOGO-EXIT.
+           EXIT.
+
+       2100-MINHA-VEZ.
+           PERFORM 2110-EXIBIR-TABULEIRO
+
+           MOVE 2 TO WS-RESP-LEN
+           EXEC CICS RECEIVE
+               INTO   (WS-JG)
+               LENGTH (WS-RESP-LEN)
+           END-EXEC
+
+           PERFORM 2300-VALIDAR-E-JOGAR
+
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+           EXEC CICS RETURN
+               TRANSID  (EIBTRNID)
+               COMMAREA (DFHCOMMAREA)
+               LENGTH   (LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       2110-EXIBIR-TABULEIRO.
+           MOVE SPACES TO WS-TELA
+           STRING 'VOCE E ' CA-MEU-SINAL '. TABULEIRO: '
+                  DELIMITED BY SIZE
+                  TS-CASA(1) TS-CASA(2) TS-CASA(3)
+                  TS-CASA(4) TS-CASA(5) TS-CASA(6)
+                  TS-CASA(7) TS-CASA(8) TS-CASA(9)
+                  ' - SUA JOGADA (EX: A1): ' DELIMITED BY SIZE
+                  INTO WS-TELA
+           END-STRING
+           EXEC CICS SEND TEXT
+               FROM   (WS-TELA)
+               LENGTH (WS-TELA-LEN)
+               ERASE
+           END-EXEC.
+
+       2200-VEZ-DO-OUTRO.
+      *-- NAO E A MINHA VEZ: DEVOLVE O CONTROLE SEM PRENDER O
+      *-- TERMINAL, PARA O CICS REINICIAR ESTA TAREFA MAIS TARDE.
+           MOVE SPACES TO WS-TELA
+           STRING 'AGUARDANDO A JOGADA DE ' DELIMITED BY SIZE
+                  TS-VEZ                    DELIMITED BY SIZE
+                  '...'                     DELIMITED BY SIZE
+                  INTO WS-TELA
+           END-STRING
+           EXEC CICS SEND TEXT
+               FROM   (WS-TELA)
+               LENGTH (WS-TELA-LEN)
+               ERASE
+           END-EXEC
+
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+           EXEC CICS RETURN
+               TRANSID  (EIBTRNID)
+               COMMAREA (DFHCOMMAREA)
+               LENGTH   (LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       2300-VALIDAR-E-JOGAR.
+      *-- USA A MESMA CONVENCAO DE CAMPO DO JVELHA (LETRA A|B|C E
+      *-- NUMERO 1|2|3), TRADUZIDA PARA O INDICE LINEAR DA TS-CASA.
+           PERFORM 2310-CALCULAR-INDICE
+           IF WS-JG-IX EQUAL ZERO
+               MOVE SPACES TO WS-TELA
+               STRING 'JOGADA INVALIDA OU CAMPO OCUPADO.'
+                   DELIMITED BY SIZE
+                   INTO WS-TELA
+               END-STRING
+               EXEC CICS SEND TEXT
+                   FROM   (WS-TELA)
+                   LENGTH (WS-TELA-LEN)
+                   ERASE
+               END-EXEC
+           ELSE
+             IF TS-CASA(WS-JG-IX) NOT EQUAL ' '
+               MOVE SPACES TO WS-TELA
+               STRING 'CAMPO JA UTILIZADO, ESCOLHA OUTRO.'
+                   DELIMITED BY SIZE
+                   INTO WS-TELA
+               END-STRING
+               EXEC CICS SEND TEXT
+                   FROM   (WS-TELA)
+                   LENGTH (WS-TELA-LEN)
+                   ERASE
+               END-EXEC
+           ELSE
+               MOVE CA-MEU-SINAL TO TS-CASA(WS-JG-IX)
+               ADD 1 TO TS-NJOGADA
+               PERFORM 2400-VERIFICAR-VENCEDOR
+               IF NOT TS-FINALIZADO
+                   IF TS-VEZ EQUAL 'X'
+                       MOVE 'O' TO TS-VEZ
+                   ELSE
+                       MOVE 'X' TO TS-VEZ
+                   END-IF
+               END-IF
+               EXEC CICS WRITEQ TS
+                   QUEUE  (CA-FILA-NOME)
+                   FROM   (WS-JOGO-TS)
+                   LENGTH (LENGTH OF WS-JOGO-TS)
+                   ITEM   (1)
+                   REWRITE
+               END-EXEC
+             END-IF
+           END-IF.
+
+       2310-CALCULAR-INDICE.
+           MOVE ZERO TO WS-JG-IX
+           EVALUATE WS-JG
+               WHEN 'A1' MOVE 1 TO WS-JG-IX
+               WHEN 'B1' MOVE 2 TO WS-JG-IX
+               WHEN 'C1' MOVE 3 TO WS-JG-IX
+               WHEN 'A2' MOVE 4 TO WS-JG-IX
+               WHEN 'B2' MOVE 5 TO WS-JG-IX
+               WHEN 'C2' MOVE 6 TO WS-JG-IX
+               WHEN 'A3' MOVE 7 TO WS-JG-IX
+               WHEN 'B3' MOVE 8 TO WS-JG-IX
+               WHEN 'C3' MOVE 9 TO WS-JG-IX
+               WHEN OTHER MOVE ZERO TO WS-JG-IX
+           END-EVALUATE.
+
+       2400-VERIFICAR-VENCEDOR.
+      *-- MESMAS 8 COMBINACOES VENCEDORAS DO JVELHA, SOBRE A TS-CASA.
+           IF (CA-MEU-SINAL EQUAL TS-CASA(1) AND
+               CA-MEU-SINAL EQUAL TS-CASA(2) AND
+               CA-MEU-SINAL EQUAL TS-CASA(3)) OR
+              (CA-MEU-SINAL EQUAL TS-CASA(4) AND
+               CA-MEU-SINAL EQUAL TS-CASA(5) AND
+               CA-MEU-SINAL EQUAL TS-CASA(6)) OR
+              (CA-MEU-SINAL EQUAL TS-CASA(7) AND
+               CA-MEU-SINAL EQUAL TS-CASA(8) AND
+               CA-MEU-SINAL EQUAL TS-CASA(9)) OR
+              (CA-MEU-SINAL EQUAL TS-CASA(1) AND
+               CA-MEU-SINAL EQUAL TS-CASA(4) AND
+               CA-MEU-SINAL EQUAL TS-CASA(7)) OR
+              (CA-MEU-SINAL EQUAL TS-CASA(2) AND
+               CA-MEU-SINAL EQUAL TS-CASA(5) AND
+               CA-MEU-SINAL EQUAL TS-CASA(8)) OR
+              (CA-MEU-SINAL EQUAL TS-CASA(3) AND
+               CA-MEU-SINAL EQUAL TS-CASA(6) AND
+               CA-MEU-SINAL EQUAL TS-CASA(9)) OR
+              (CA-MEU-SINAL EQUAL TS-CASA(1) AND
+               CA-MEU-SINAL EQUAL TS-CASA(5) AND
+               CA-MEU-SINAL EQUAL TS-CASA(9)) OR
+              (CA-MEU-SINAL EQUAL TS-CASA(3) AND
+               CA-MEU-SINAL EQUAL TS-CASA(5) AND
+               CA-MEU-SINAL EQUAL TS-CASA(7))
+               MOVE CA-MEU-SINAL TO TS-VENCEDOR
+               SET TS-FINALIZADO TO TRUE
+           ELSE
+               IF TS-NJOGADA EQUAL 9
+                   MOVE SPACE TO TS-VENCEDOR
+                   SET TS-FINALIZADO TO TRUE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       2900-EXIBIR-RESULTADO-FINAL SECTION.
+      *-- A PARTIDA JA TERMINOU (VISTA POR ESTE TERMINAL OU PELO
+      *-- OUTRO). MOSTRA O RESULTADO E NAO REARMA A TRANSACAO.
+           MOVE SPACES TO WS-TELA
+           IF TS-VENCEDOR EQUAL SPACE
+               STRING 'EMPATOU. FIM DE JOGO.' DELIMITED BY SIZE
+                   INTO WS-TELA
+               END-STRING
+           ELSE
+               STRING 'VENCEDOR: ' DELIMITED BY SIZE
+                      TS-VENCEDOR  DELIMITED BY SIZE
+                      '. FIM DE JOGO.' DELIMITED BY SIZE
+                      INTO WS-TELA
+               END-STRING
+           END-IF.
+           EXEC CICS SEND TEXT
+               FROM   (WS-TELA)
+               LENGTH (WS-TELA-LEN)
+               ERASE
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+       2900-EXIBIR-RESULTADO-FINAL-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       9999-ERRO-GERAL SECTION.
+      *-- QUALQUER OUTRA CONDICAO CICS INESPERADA: ENCERRA A TAREFA.
+           MOVE SPACES TO WS-TELA
+           STRING 'ERRO CICS INESPERADO. RESP=' DELIMITED BY SIZE
+                  EIBRESP                       DELIMITED BY SIZE
+                  INTO WS-TELA
+           END-STRING
+           EXEC CICS SEND TEXT
+               FROM   (WS-TELA)
+               LENGTH (WS-TELA-LEN)
+               ERASE
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-ERRO-GERAL-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
