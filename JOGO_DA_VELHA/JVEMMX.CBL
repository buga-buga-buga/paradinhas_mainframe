@@ -0,0 +1,201 @@
+      *****  SUBROTINA DE JOGADA  *************************************
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *---------------------------------------------------------------*
+       PROGRAM-ID.                     JVEMMX RECURSIVE.
+       AUTHOR.                         EQUIPE JOGO DA VELHA.
+       DATE-WRITTEN.                   09/08/2026.
+      *---------------------------------------------------------------*
+       REMARKS.
+      *---------------------------------------------------------------*
+      * OBJETIVO:                                                     *
+      *     AVALIAR, POR MINIMAX RECURSIVO, A MELHOR JOGADA PARA O    *
+      *     JOGADOR DA VEZ (LK-TURN) NO TABULEIRO LINEAR (LK-TABULEIRO*
+      *     POSICOES 1 A 9, NA ORDEM A1 A2 A3 B1 B2 B3 C1 C2 C3).     *
+      *     A PROFUNDIDADE MAXIMA DE BUSCA (LK-PROF-MAX) PERMITE      *
+      *     GRADUAR A FORCA DO COMPUTADOR (REQ. DIFICULDADE).         *
+      *     QUANDO LK-TRACE-SW = 'S', CADA CELULA TESTADA E SEU       *
+      *     RESULTADO SAO EXIBIDOS NO CONSOLE (REQ. MODO DE           *
+      *     ACOMPANHAMENTO DO RACIOCINIO DO COMPUTADOR).              *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-I                         PIC 9(01).
+       01 WS-TENTATIVA                 PIC X(09).
+       01 WS-OPONENTE                  PIC X(01).
+       01 WS-TERMINOU-SW               PIC X(01) VALUE 'N'.
+           88 JOGO-TERMINOU                     VALUE 'S'.
+           88 JOGO-NAO-TERMINOU                 VALUE 'N'.
+       01 WS-VAZIA-SW                  PIC X(01) VALUE 'N'.
+           88 HA-CASA-VAZIA                     VALUE 'S'.
+       01 WS-VENCEDOR                  PIC X(01) VALUE SPACE.
+       01 WS-SCORE-TERMINAL            PIC S9(03).
+       01 WS-MELHOR-SCORE              PIC S9(04).
+       01 WS-MELHOR-CELULA             PIC 9(01) VALUE ZERO.
+       01 WS-FILHO-CELULA              PIC 9(01).
+       01 WS-FILHO-SCORE               PIC S9(03).
+       01 WS-PROF-FILHO                PIC 9(01).
+       LINKAGE SECTION.
+       01 LK-TABULEIRO                 PIC X(09).
+       01 LK-TURN                      PIC X(01).
+       01 LK-PROFUNDIDADE              PIC 9(01).
+       01 LK-PROF-MAX                  PIC 9(01).
+       01 LK-TRACE-SW                  PIC X(01).
+       01 LK-BEST-CELL                 PIC 9(01).
+       01 LK-BEST-SCORE                PIC S9(03).
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-TABULEIRO LK-TURN LK-PROFUNDIDADE
+               LK-PROF-MAX LK-TRACE-SW LK-BEST-CELL LK-BEST-SCORE.
+
+       0000-MAINLINE.
+           PERFORM 1000-VERIFICAR-TERMINAL.
+           IF JOGO-TERMINOU
+               PERFORM 1900-PONTUAR-TERMINAL
+           ELSE
+               PERFORM 2000-AVALIAR-JOGADAS
+           END-IF.
+           GOBACK.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       1000-VERIFICAR-TERMINAL SECTION.
+      *-- DETECTA VITORIA DE X OU O, TABULEIRO CHEIO (EMPATE) OU
+      *-- LIMITE DE PROFUNDIDADE DE BUSCA ATINGIDO.
+           SET JOGO-NAO-TERMINOU TO TRUE.
+           MOVE SPACE TO WS-VENCEDOR.
+
+           IF (LK-TABULEIRO(1:1) NOT = SPACE AND
+               LK-TABULEIRO(1:1) = LK-TABULEIRO(2:1) AND
+               LK-TABULEIRO(1:1) = LK-TABULEIRO(3:1)) OR
+              (LK-TABULEIRO(4:1) NOT = SPACE AND
+               LK-TABULEIRO(4:1) = LK-TABULEIRO(5:1) AND
+               LK-TABULEIRO(4:1) = LK-TABULEIRO(6:1)) OR
+              (LK-TABULEIRO(7:1) NOT = SPACE AND
+               LK-TABULEIRO(7:1) = LK-TABULEIRO(8:1) AND
+               LK-TABULEIRO(7:1) = LK-TABULEIRO(9:1)) OR
+              (LK-TABULEIRO(1:1) NOT = SPACE AND
+               LK-TABULEIRO(1:1) = LK-TABULEIRO(4:1) AND
+               LK-TABULEIRO(1:1) = LK-TABULEIRO(7:1)) OR
+              (LK-TABULEIRO(2:1) NOT = SPACE AND
+               LK-TABULEIRO(2:1) = LK-TABULEIRO(5:1) AND
+               LK-TABULEIRO(2:1) = LK-TABULEIRO(8:1)) OR
+              (LK-TABULEIRO(3:1) NOT = SPACE AND
+               LK-TABULEIRO(3:1) = LK-TABULEIRO(6:1) AND
+               LK-TABULEIRO(3:1) = LK-TABULEIRO(9:1)) OR
+              (LK-TABULEIRO(1:1) NOT = SPACE AND
+               LK-TABULEIRO(1:1) = LK-TABULEIRO(5:1) AND
+               LK-TABULEIRO(1:1) = LK-TABULEIRO(9:1)) OR
+              (LK-TABULEIRO(3:1) NOT = SPACE AND
+               LK-TABULEIRO(3:1) = LK-TABULEIRO(5:1) AND
+               LK-TABULEIRO(3:1) = LK-TABULEIRO(7:1))
+               SET JOGO-TERMINOU TO TRUE
+               IF LK-TABULEIRO(1:1) = LK-TABULEIRO(5:1)
+                   MOVE LK-TABULEIRO(5:1) TO WS-VENCEDOR
+               ELSE
+                   IF LK-TABULEIRO(1:1) NOT = SPACE
+                       MOVE LK-TABULEIRO(1:1) TO WS-VENCEDOR
+                   ELSE
+                       MOVE LK-TABULEIRO(7:1) TO WS-VENCEDOR
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF JOGO-NAO-TERMINOU
+               MOVE 'N' TO WS-VAZIA-SW
+               PERFORM 1100-TESTAR-CASA-VAZIA
+                   VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+               IF NOT HA-CASA-VAZIA
+                   SET JOGO-TERMINOU TO TRUE
+               END-IF
+           END-IF.
+
+           IF JOGO-NAO-TERMINOU AND LK-PROFUNDIDADE >= LK-PROF-MAX
+               SET JOGO-TERMINOU TO TRUE
+           END-IF.
+       1000-99-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       1100-TESTAR-CASA-VAZIA SECTION.
+           IF LK-TABULEIRO(WS-I:1) = SPACE
+               SET HA-CASA-VAZIA TO TRUE
+           END-IF.
+       1100-99-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       1900-PONTUAR-TERMINAL SECTION.
+      *-- PONTUACAO POSITIVA FAVORECE O (COMPUTADOR), NEGATIVA
+      *-- FAVORECE X (HUMANO); QUANTO MAIS RASO O NO, MAIOR O PESO,
+      *-- PARA PREFERIR VITORIAS RAPIDAS E DERROTAS LENTAS.
+           EVALUATE WS-VENCEDOR
+               WHEN 'O'
+                   COMPUTE WS-SCORE-TERMINAL = 10 - LK-PROFUNDIDADE
+               WHEN 'X'
+                   COMPUTE WS-SCORE-TERMINAL = LK-PROFUNDIDADE - 10
+               WHEN OTHER
+                   MOVE ZERO TO WS-SCORE-TERMINAL
+           END-EVALUATE.
+           MOVE WS-SCORE-TERMINAL TO LK-BEST-SCORE.
+           MOVE ZERO TO LK-BEST-CELL.
+       1900-99-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       2000-AVALIAR-JOGADAS SECTION.
+      *-- TESTA CADA CASA VAZIA, CHAMANDO A SI MESMO PARA O OPONENTE,
+      *-- E FICA COM A MELHOR (MAXIMIZA PARA O, MINIMIZA PARA X).
+           IF LK-TURN = 'O'
+               MOVE 'X' TO WS-OPONENTE
+               MOVE -1000 TO WS-MELHOR-SCORE
+           ELSE
+               MOVE 'O' TO WS-OPONENTE
+               MOVE 1000 TO WS-MELHOR-SCORE
+           END-IF.
+           MOVE ZERO TO WS-MELHOR-CELULA.
+           COMPUTE WS-PROF-FILHO = LK-PROFUNDIDADE + 1.
+
+           PERFORM 2100-TESTAR-CELULA
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9.
+
+           MOVE WS-MELHOR-SCORE  TO LK-BEST-SCORE.
+           MOVE WS-MELHOR-CELULA TO LK-BEST-CELL.
+       2000-99-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+       2100-TESTAR-CELULA SECTION.
+           IF LK-TABULEIRO(WS-I:1) = SPACE
+               MOVE LK-TABULEIRO TO WS-TENTATIVA
+               MOVE LK-TURN TO WS-TENTATIVA(WS-I:1)
+               CALL 'JVEMMX' USING WS-TENTATIVA WS-OPONENTE
+                       WS-PROF-FILHO LK-PROF-MAX LK-TRACE-SW
+                       WS-FILHO-CELULA WS-FILHO-SCORE
+               IF LK-TRACE-SW = 'S'
+                   DISPLAY 'PROF ' LK-PROFUNDIDADE ' JOGADOR ' LK-TURN
+                       ' CASA ' WS-I ' SCORE ' WS-FILHO-SCORE
+                                                       UPON CONSOLE
+               END-IF
+               IF LK-TURN = 'O' AND WS-FILHO-SCORE > WS-MELHOR-SCORE
+                   MOVE WS-FILHO-SCORE TO WS-MELHOR-SCORE
+                   MOVE WS-I TO WS-MELHOR-CELULA
+               END-IF
+               IF LK-TURN = 'X' AND WS-FILHO-SCORE < WS-MELHOR-SCORE
+                   MOVE WS-FILHO-SCORE TO WS-MELHOR-SCORE
+                   MOVE WS-I TO WS-MELHOR-CELULA
+               END-IF
+           END-IF.
+       2100-99-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
