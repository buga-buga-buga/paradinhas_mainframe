@@ -44,6 +44,16 @@
       *    ORGANIZATION INDEXED
       *    RECORD KEY CADCURSO-CDCURSO
       *    STATUS OS WS-FS-CADCURSO
+
+      *---PLACAR PERSISTIDO ENTRE EXECUCOES (REQ. PLACAR HISTORICO)
+           SELECT PLACAR-FILE ASSIGN TO PLACAR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PLACAR.
+
+      *---LOG DE JOGADAS (REPLAY)
+           SELECT REPLAY-FILE ASSIGN TO REPLAY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPLAY.
       *---------------------------------------------------------------*
 
       *---------------------------------------------------------------*
@@ -58,6 +68,20 @@
       *    03 CADCURSO-CDCURSO     PIC 9(05).
       *    03 CADCURSO-NOME        PIC X(40).
       *    03 FILLER               PIC X(55).
+
+       FD  PLACAR-FILE
+           RECORDING MODE IS F.
+       01  REG-PLACAR.
+           03 REG-PLACAR-CHAVE-X           PIC X(15).
+           03 REG-PLACAR-CHAVE-O           PIC X(15).
+           03 REG-PLACAR-VITORIAS-X        PIC 9(05).
+           03 REG-PLACAR-VITORIAS-O        PIC 9(05).
+           03 REG-PLACAR-EMPATES           PIC 9(05).
+           03 REG-PLACAR-PARTIDAS          PIC 9(05).
+
+       FD  REPLAY-FILE
+           RECORDING MODE IS F.
+       01  REG-REPLAY                      PIC X(60).
       *---------------------------------------------------------------*
 
       *---------------------------------------------------------------*
@@ -96,6 +120,61 @@
        01 WS-FIM                           PIC X(01) VALUE 'N'.
        01 WS-JOGAR                         PIC X(01) VALUE SPACES.
 
+      *-- PLACAR HISTORICO (PERSISTIDO ENTRE EXECUCOES, POR DUPLA) --
+       01 WS-HIST-VITORIAS-X               PIC 9(05) VALUE ZEROS.
+       01 WS-HIST-VITORIAS-O               PIC 9(05) VALUE ZEROS.
+       01 WS-HIST-EMPATES                  PIC 9(05) VALUE ZEROS.
+       01 WS-HIST-PARTIDAS                 PIC 9(05) VALUE ZEROS.
+
+      *-- TABELA DO PLACAR HISTORICO, UMA ENTRADA POR DUPLA DE
+      *-- JOGADORES (REQ. PLACAR KEYED BY PLAYER NAME) --
+       01 WS-PLACAR-TABELA.
+           03 WS-PLACAR-MAX             PIC 9(03) VALUE 50.
+           03 WS-PLACAR-COUNT           PIC 9(03) VALUE ZERO.
+           03 FILLER                    PIC X(01) VALUE SPACE.
+               88 WS-PLACAR-ENCONTRADO           VALUE 'S'.
+               88 WS-PLACAR-NAO-ENCONTRADO       VALUE SPACE.
+           03 WS-PLACAR-ENTRADA OCCURS 50 INDEXED BY WS-PLACAR-IX.
+               05 WS-PLACAR-ENT-CHAVE-X    PIC X(15).
+               05 WS-PLACAR-ENT-CHAVE-O    PIC X(15).
+               05 WS-PLACAR-ENT-VIT-X      PIC 9(05).
+               05 WS-PLACAR-ENT-VIT-O      PIC 9(05).
+               05 WS-PLACAR-ENT-EMP        PIC 9(05).
+               05 WS-PLACAR-ENT-PARTIDAS   PIC 9(05).
+
+      *-- FILE STATUS --
+       01 WS-FS-PLACAR                     PIC X(02) VALUE '00'.
+           88 FS-PLACAR-OK                          VALUE '00'.
+           88 FS-PLACAR-NAO-ENCONTRADO              VALUE '35'.
+       01 WS-FS-REPLAY                     PIC X(02) VALUE '00'.
+       01 WS-JOGADA-SEQ                    PIC 9(03) VALUE ZEROS.
+
+      *-- SWITCH DE VALIDACAO DE CAMPO (REQ. MENSAGENS DISTINTAS) --
+       01 WS-CAMPO-SW                      PIC X(01) VALUE 'I'.
+           88 CAMPO-VALIDO                          VALUE 'V'.
+           88 CAMPO-INVALIDO                        VALUE 'I'.
+       01 WS-OCUPADO-SW                    PIC X(01) VALUE 'N'.
+           88 CAMPO-OCUPADO                         VALUE 'S'.
+
+      *-- MODO TORNEIO (REQ. MELHOR DE N PARTIDAS) --
+       01 WS-TORNEIO-QTDE                  PIC 9(02) VALUE ZEROS.
+
+      *-- DIFICULDADE DO COMPUTADOR E MODO DE ACOMPANHAMENTO (TRACE) --
+       01 WS-DIFICULDADE-SW                PIC X(01) VALUE 'D'.
+           88 DIFICULDADE-FACIL                     VALUE 'F'.
+           88 DIFICULDADE-MEDIA                     VALUE 'M'.
+           88 DIFICULDADE-DIFICIL                   VALUE 'D'.
+       01 WS-PROF-MAX-IA                   PIC 9(01) VALUE 9.
+       01 WS-TRACE-SW                      PIC X(01) VALUE 'N'.
+           88 TRACE-LIGADO                          VALUE 'S'.
+
+      *-- TABULEIRO LINEAR PARA A CHAMADA AO MINIMAX (JVEMMX) --
+       01 WS-TABULEIRO-LINEAR              PIC X(09).
+       01 WS-IA-TURN                       PIC X(01) VALUE 'O'.
+       01 WS-IA-PROFUNDIDADE               PIC 9(01) VALUE ZERO.
+       01 WS-IA-MELHOR-CELULA              PIC 9(01).
+       01 WS-IA-MELHOR-SCORE               PIC S9(03).
+
        01 HORA.
            05  HH                          PIC 99.
            05  HM                          PIC 99.
@@ -132,6 +211,9 @@
       *---------------------------------------------------------------*
        10000-INICIALIZAR   SECTION.
       *    PERFORM FINALIZACAO.
+           PERFORM LER-PLACAR-HISTORICO.
+           OPEN OUTPUT REPLAY-FILE.
+
            DISPLAY ' '                                     UPON CONSOLE.
            DISPLAY '**************************************'UPON CONSOLE.
            DISPLAY '******    INTRU��ES     **************'UPON CONSOLE.
@@ -148,8 +230,8 @@
            DISPLAY ' '                                     UPON CONSOLE.
 
 
-           DISPLAY 'INFORME O NOME DO JOGADOR X: ' UPON CONSOLE.
-           ACCEPT PLAYER01                         FROM CONSOLE.
+           MOVE SPACES TO PLAYER01
+           PERFORM PEDIR-NOME-JOGADOR-X UNTIL PLAYER01 NOT EQUAL SPACES.
            DISPLAY ' '                             UPON CONSOLE.
 
            DISPLAY 'O COMPUTADOR SER� = O: ' UPON CONSOLE.
@@ -159,6 +241,53 @@
            DISPLAY PLAYER01 ' VS ' PLAYER02        UPON CONSOLE.
            DISPLAY ' '                             UPON CONSOLE.
 
+           PERFORM LOCALIZAR-PLACAR-JOGADORES.
+
+           MOVE 'X' TO WS-DIFICULDADE-SW
+           PERFORM PEDIR-DIFICULDADE UNTIL
+               DIFICULDADE-FACIL OR DIFICULDADE-MEDIA OR
+               DIFICULDADE-DIFICIL.
+           EVALUATE TRUE
+               WHEN DIFICULDADE-MEDIA
+                   MOVE 3 TO WS-PROF-MAX-IA
+               WHEN DIFICULDADE-DIFICIL
+                   MOVE 9 TO WS-PROF-MAX-IA
+               WHEN OTHER
+                   MOVE 0 TO WS-PROF-MAX-IA
+           END-EVALUATE.
+           DISPLAY ' '                             UPON CONSOLE.
+
+           DISPLAY 'ACOMPANHAR O RACIOCINIO DO COMPUTADOR (TRACE)? '
+                                                    UPON CONSOLE.
+           DISPLAY 'S/N'                            UPON CONSOLE.
+           ACCEPT WS-TRACE-SW                       FROM CONSOLE.
+           DISPLAY ' '                             UPON CONSOLE.
+
+           DISPLAY 'MODO TORNEIO - MELHOR DE QUANTAS PARTIDAS?'
+                                                    UPON CONSOLE.
+           DISPLAY '(0 = PERGUNTAR A CADA PARTIDA)' UPON CONSOLE.
+           ACCEPT WS-TORNEIO-QTDE                  FROM CONSOLE.
+           IF WS-TORNEIO-QTDE IS NOT NUMERIC
+               MOVE 0 TO WS-TORNEIO-QTDE
+           END-IF.
+           DISPLAY ' '                             UPON CONSOLE.
+
+       PEDIR-NOME-JOGADOR-X.
+           DISPLAY 'INFORME O NOME DO JOGADOR X: ' UPON CONSOLE.
+           ACCEPT PLAYER01                         FROM CONSOLE.
+           IF PLAYER01 EQUAL SPACES
+               DISPLAY 'NOME NAO PODE SER EM BRANCO.'   UPON CONSOLE
+           END-IF.
+
+       PEDIR-DIFICULDADE.
+           DISPLAY 'ESCOLHA A DIFICULDADE DO COMPUTADOR:'  UPON CONSOLE.
+           DISPLAY 'F = FACIL   M = MEDIO   D = DIFICIL'   UPON CONSOLE.
+           ACCEPT WS-DIFICULDADE-SW                        FROM CONSOLE.
+           IF NOT (DIFICULDADE-FACIL OR DIFICULDADE-MEDIA OR
+                   DIFICULDADE-DIFICIL)
+               DISPLAY 'OPCAO INVALIDA - USE F, M OU D.'   UPON CONSOLE
+           END-IF.
+
        01COMECAR.
            PERFORM TELA.
            PERFORM 20000-PROCESSAR.
@@ -222,27 +351,45 @@
            PERFORM DEU-VELHA
 
            ACCEPT JG                               FROM CONSOLE.
-           IF JG EQUAL 'A1' AND A1 EQUAL ' ' OR
-              JG EQUAL 'A2' AND A2 EQUAL ' ' OR
-              JG EQUAL 'A3' AND A3 EQUAL ' ' OR
-
-              JG EQUAL 'B1' AND B1 EQUAL ' ' OR
-              JG EQUAL 'B2' AND B2 EQUAL ' ' OR
-              JG EQUAL 'B3' AND B3 EQUAL ' ' OR
 
-              JG EQUAL 'C1' AND C1 EQUAL ' ' OR
-              JG EQUAL 'C2' AND C2 EQUAL ' ' OR
-              JG EQUAL 'C3' AND C3 EQUAL ' '
-      *       ADD 1 TO EMPATE
-              PERFORM MOVE-JOGADA
-           ELSE
-               DISPLAY ' '                                 UPON CONSOLE
-               DISPLAY 'CAMPO J� UTILIZADO...'             UPON CONSOLE
-               DISPLAY 'ESCOLHA UM CAMPO AINDA N�O UTILIZADO'
+           SET CAMPO-INVALIDO TO TRUE
+           MOVE 'N' TO WS-OCUPADO-SW
+           IF JG EQUAL 'A1' OR 'A2' OR 'A3' OR
+              JG EQUAL 'B1' OR 'B2' OR 'B3' OR
+              JG EQUAL 'C1' OR 'C2' OR 'C3'
+               SET CAMPO-VALIDO TO TRUE
+               IF (JG EQUAL 'A1' AND A1 NOT EQUAL ' ') OR
+                  (JG EQUAL 'A2' AND A2 NOT EQUAL ' ') OR
+                  (JG EQUAL 'A3' AND A3 NOT EQUAL ' ') OR
+                  (JG EQUAL 'B1' AND B1 NOT EQUAL ' ') OR
+                  (JG EQUAL 'B2' AND B2 NOT EQUAL ' ') OR
+                  (JG EQUAL 'B3' AND B3 NOT EQUAL ' ') OR
+                  (JG EQUAL 'C1' AND C1 NOT EQUAL ' ') OR
+                  (JG EQUAL 'C2' AND C2 NOT EQUAL ' ') OR
+                  (JG EQUAL 'C3' AND C3 NOT EQUAL ' ')
+                   SET CAMPO-OCUPADO TO TRUE
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN CAMPO-VALIDO AND NOT CAMPO-OCUPADO
+                   PERFORM MOVE-JOGADA
+               WHEN CAMPO-OCUPADO
+                   DISPLAY ' '                             UPON CONSOLE
+                   DISPLAY 'CAMPO J� UTILIZADO...'         UPON CONSOLE
+                   DISPLAY 'ESCOLHA UM CAMPO AINDA N�O UTILIZADO'
                                                            UPON CONSOLE
-               DISPLAY ' '                                 UPON CONSOLE
-               GO TO TELA
-           END-IF.
+                   DISPLAY ' '                             UPON CONSOLE
+                   GO TO TELA
+               WHEN OTHER
+                   DISPLAY ' '                             UPON CONSOLE
+                   DISPLAY 'JOGADA INVALIDA...'            UPON CONSOLE
+                   DISPLAY 'USE UMA LETRA A|B|C SEGUIDA DE'
+                                                           UPON CONSOLE
+                   DISPLAY 'UM NUMERO 1|2|3, EX: B2'       UPON CONSOLE
+                   DISPLAY ' '                             UPON CONSOLE
+                   GO TO TELA
+           END-EVALUATE.
 
        JOGADA-FIM.
            EXIT.
@@ -251,6 +398,20 @@
        JG-ALEATORIO SECTION.
            PERFORM DEU-VELHA.
 
+           IF DIFICULDADE-FACIL
+               PERFORM JOGADA-ALEATORIA-SIMPLES
+           ELSE
+               PERFORM JOGADA-POR-MINIMAX
+           END-IF.
+
+       JG-ALEATORIO-FIM.
+           EXIT.
+
+      *---------------
+       JOGADA-ALEATORIA-SIMPLES SECTION.
+      *-- JOGADA DA DIFICULDADE FACIL: A MESMA HEURISTICA-E-SORTEIO
+      *-- ORIGINAL DO PROGRAMA, SEM NENHUMA BUSCA DE JOGADAS FUTURAS.
+
       * BURRICE ARTIFICIAL, KKKK
            IF B2 EQUAL ' '
                MOVE 'B2' TO ALEATORIOFINAL
@@ -477,7 +638,7 @@
               ALEATORIOFINAL EQUAL 'C2' AND C2 NOT EQUAL ' ' OR
               ALEATORIOFINAL EQUAL 'C3' AND C3 NOT EQUAL ' '
       *       ADD 1 TO EMPATE
-              GO TO JG-ALEATORIO
+              GO TO JOGADA-ALEATORIA-SIMPLES
 
            END-IF.
 
@@ -487,7 +648,49 @@
               PERFORM MOVE-JOGADA.
 
 
-       JG-ALEATORIO-FIM.
+       JOGADA-ALEATORIA-SIMPLES-FIM.
+           EXIT.
+
+      *---------------
+       JOGADA-POR-MINIMAX SECTION.
+      *-- JOGADA DAS DIFICULDADES MEDIA E DIFICIL: MONTA O TABULEIRO
+      *-- LINEAR E CHAMA O MINIMAX RECURSIVO (JVEMMX) PARA ESCOLHER A
+      *-- MELHOR CELULA PARA O COMPUTADOR (O). A PROFUNDIDADE MAXIMA DE
+      *-- BUSCA (WS-PROF-MAX-IA) JA FOI AJUSTADA CONFORME A DIFICULDADE
+      *-- ESCOLHIDA NA INICIALIZACAO.
+           MOVE A1 TO WS-TABULEIRO-LINEAR(1:1)
+           MOVE A2 TO WS-TABULEIRO-LINEAR(2:1)
+           MOVE A3 TO WS-TABULEIRO-LINEAR(3:1)
+           MOVE B1 TO WS-TABULEIRO-LINEAR(4:1)
+           MOVE B2 TO WS-TABULEIRO-LINEAR(5:1)
+           MOVE B3 TO WS-TABULEIRO-LINEAR(6:1)
+           MOVE C1 TO WS-TABULEIRO-LINEAR(7:1)
+           MOVE C2 TO WS-TABULEIRO-LINEAR(8:1)
+           MOVE C3 TO WS-TABULEIRO-LINEAR(9:1)
+
+           MOVE ZERO TO WS-IA-PROFUNDIDADE
+
+           CALL 'JVEMMX' USING WS-TABULEIRO-LINEAR WS-IA-TURN
+                   WS-IA-PROFUNDIDADE WS-PROF-MAX-IA WS-TRACE-SW
+                   WS-IA-MELHOR-CELULA WS-IA-MELHOR-SCORE
+
+           EVALUATE WS-IA-MELHOR-CELULA
+               WHEN 1  MOVE 'A1' TO JG
+               WHEN 2  MOVE 'A2' TO JG
+               WHEN 3  MOVE 'A3' TO JG
+               WHEN 4  MOVE 'B1' TO JG
+               WHEN 5  MOVE 'B2' TO JG
+               WHEN 6  MOVE 'B3' TO JG
+               WHEN 7  MOVE 'C1' TO JG
+               WHEN 8  MOVE 'C2' TO JG
+               WHEN 9  MOVE 'C3' TO JG
+               WHEN OTHER
+                   DISPLAY 'ERRO NA JOGADA DO COMPUTADOR' UPON CONSOLE
+           END-EVALUATE
+
+           PERFORM MOVE-JOGADA.
+
+       JOGADA-POR-MINIMAX-FIM.
            EXIT.
 
       *---------------
@@ -523,12 +726,33 @@
                    Display ' '                             UPON CONSOLE
 
                    GO TO 20000-PROCESSAR
-           End-evaluate    EXIT.
+           End-evaluate
+
+           PERFORM GRAVAR-JOGADA-REPLAY
+
+           EXIT.
 
 
        MOVE-JOGADA-FIM.
            EXIT.
 
+      *---------------
+       GRAVAR-JOGADA-REPLAY SECTION.
+      *-- REGISTRA A JOGADA NO ARQUIVO DE REPLAY (REQ. LOG DE JOGADAS).
+           ADD 1 TO WS-JOGADA-SEQ
+           MOVE SPACES TO REG-REPLAY
+           STRING 'JOGADA ' DELIMITED BY SIZE
+                  WS-JOGADA-SEQ DELIMITED BY SIZE
+                  ' JOGADOR ' DELIMITED BY SIZE
+                  TIRO DELIMITED BY SIZE
+                  ' CAMPO ' DELIMITED BY SIZE
+                  JG DELIMITED BY SIZE
+                  INTO REG-REPLAY
+           END-STRING
+           WRITE REG-REPLAY.
+       GRAVAR-JOGADA-REPLAY-EXIT.
+           EXIT.
+
       *---------------
        DEU-VELHA SECTION.
 
@@ -590,6 +814,29 @@
            DISPLAY 'NUMERO DE JOGADAS  = '  NJOGADA        UPON CONSOLE.
            DISPLAY '******************************'        UPON CONSOLE.
            DISPLAY ' '                                     UPON CONSOLE.
+
+           IF WS-TORNEIO-QTDE > 0
+               IF PARTIDAS >= WS-TORNEIO-QTDE
+                   PERFORM EXIBIR-RESUMO-TORNEIO
+                   GO TO 30000-FINALIZAR
+               ELSE
+                   MOVE 0              TO NJOGADA
+                   MOVE ' '            TO A1
+                   MOVE ' '            TO A2
+                   MOVE ' '            TO A3
+
+                   MOVE ' '            TO B1
+                   MOVE ' '            TO B2
+                   MOVE ' '            TO B3
+
+                   MOVE ' '            TO C1
+                   MOVE ' '            TO C2
+                   MOVE ' '            TO C3
+
+                   GO TO 01COMECAR
+               END-IF
+           END-IF.
+
            DISPLAY 'DESEJA JOGAR NOVAMENTE? '              UPON CONSOLE.
            DISPLAY 'S/N'                                   UPON CONSOLE.
            ACCEPT WS-JOGAR FROM CONSOLE.
@@ -622,6 +869,31 @@
        PLACAR-FIM.
            EXIT.
 
+      *---------------
+       EXIBIR-RESUMO-TORNEIO SECTION.
+      *-- RESUMO FINAL DO MODO TORNEIO (REQ. MELHOR DE N PARTIDAS).
+           DISPLAY ' '                                     UPON CONSOLE.
+           DISPLAY '**********************************'    UPON CONSOLE.
+           DISPLAY '*****  RESUMO DO TORNEIO  ********'    UPON CONSOLE.
+           DISPLAY '**********************************'    UPON CONSOLE.
+           DISPLAY 'PARTIDAS DISPUTADAS = ' PARTIDAS        UPON CONSOLE.
+           DISPLAY PLAYER01 ' = ' PONTOP01 ' VITORIAS'      UPON CONSOLE.
+           DISPLAY PLAYER02 ' = ' PONTOP02 ' VITORIAS'      UPON CONSOLE.
+           DISPLAY 'EMPATES = ' EMPATE                      UPON CONSOLE.
+           IF PONTOP01 > PONTOP02
+               DISPLAY 'CAMPEAO DO TORNEIO: ' PLAYER01      UPON CONSOLE
+           ELSE
+               IF PONTOP02 > PONTOP01
+                   DISPLAY 'CAMPEAO DO TORNEIO: ' PLAYER02 UPON CONSOLE
+               ELSE
+                   DISPLAY 'TORNEIO EMPATADO'               UPON CONSOLE
+               END-IF
+           END-IF.
+           DISPLAY '**********************************'    UPON CONSOLE.
+           DISPLAY ' '                                     UPON CONSOLE.
+       EXIBIR-RESUMO-TORNEIO-EXIT.
+           EXIT.
+
       *---------------
        VER-GANHADOR SECTION.
 
@@ -641,8 +913,156 @@
            EXIT.
       *---------------------------------------------------------------*
 
+      *---------------
+       LER-PLACAR-HISTORICO SECTION.
+      *-- LE TODAS AS DUPLAS JA GRAVADAS NO PLACAR DE EXECUCOES
+      *-- ANTERIORES PARA A TABELA EM MEMORIA (REQ. PLACAR HISTORICO
+      *-- PERSISTIDO ENTRE EXECUCOES, KEYED POR NOME DE JOGADOR). OS
+      *-- NOMES DOS JOGADORES DESTA EXECUCAO AINDA NAO SAO CONHECIDOS
+      *-- NESTE PONTO - A BUSCA PELA DUPLA ATUAL FICA A CARGO DE
+      *-- LOCALIZAR-PLACAR-JOGADORES, PERFORMADA DEPOIS QUE OS NOMES
+      *-- SAO INFORMADOS.
+           MOVE ZERO TO WS-PLACAR-COUNT
+           OPEN INPUT PLACAR-FILE
+           IF FS-PLACAR-OK
+               PERFORM LER-PLACAR-PROXIMO
+                   UNTIL NOT FS-PLACAR-OK
+                      OR WS-PLACAR-COUNT IS EQUAL TO WS-PLACAR-MAX
+               CLOSE PLACAR-FILE
+           END-IF.
+       LER-PLACAR-HISTORICO-EXIT.
+           EXIT.
+
+      *---------------
+       LER-PLACAR-PROXIMO SECTION.
+           READ PLACAR-FILE
+               NOT AT END
+                   ADD 1 TO WS-PLACAR-COUNT
+                   SET WS-PLACAR-IX TO WS-PLACAR-COUNT
+                   MOVE REG-PLACAR-CHAVE-X    TO
+                       WS-PLACAR-ENT-CHAVE-X(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-CHAVE-O    TO
+                       WS-PLACAR-ENT-CHAVE-O(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-VITORIAS-X TO
+                       WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-VITORIAS-O TO
+                       WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-EMPATES    TO
+                       WS-PLACAR-ENT-EMP(WS-PLACAR-IX)
+                   MOVE REG-PLACAR-PARTIDAS   TO
+                       WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)
+           END-READ.
+       LER-PLACAR-PROXIMO-EXIT.
+           EXIT.
+
+      *---------------
+       LOCALIZAR-PLACAR-JOGADORES SECTION.
+      *-- PROCURA NA TABELA EM MEMORIA A DUPLA ATUAL (PLAYER01 X
+      *-- PLAYER02) E CARREGA SEU HISTORICO, SE JA EXISTIR; SENAO
+      *-- ZERA O HISTORICO E RESERVA UMA NOVA ENTRADA NA TABELA PARA
+      *-- ELA. WS-PLACAR-IX FICA APONTANDO PARA A ENTRADA DA DUPLA
+      *-- ATUAL, SEJA ELA EXISTENTE OU NOVA, PARA GRAVAR-PLACAR-
+      *-- HISTORICO USAR MAIS TARDE.
+           SET WS-PLACAR-NAO-ENCONTRADO TO TRUE
+           PERFORM VARYING WS-PLACAR-IX FROM 1 BY 1
+                   UNTIL WS-PLACAR-IX IS GREATER THAN WS-PLACAR-COUNT
+                      OR WS-PLACAR-ENCONTRADO
+               IF WS-PLACAR-ENT-CHAVE-X(WS-PLACAR-IX) EQUAL PLAYER01
+                  AND WS-PLACAR-ENT-CHAVE-O(WS-PLACAR-IX) EQUAL
+                      PLAYER02
+                   SET WS-PLACAR-ENCONTRADO TO TRUE
+               END-IF
+           END-PERFORM
+           SET WS-PLACAR-IX DOWN BY 1
+
+           IF WS-PLACAR-ENCONTRADO
+               MOVE WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)
+                   TO WS-HIST-VITORIAS-X
+               MOVE WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)
+                   TO WS-HIST-VITORIAS-O
+               MOVE WS-PLACAR-ENT-EMP(WS-PLACAR-IX)
+                   TO WS-HIST-EMPATES
+               MOVE WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)
+                   TO WS-HIST-PARTIDAS
+           ELSE
+               MOVE ZEROS TO WS-HIST-VITORIAS-X
+                             WS-HIST-VITORIAS-O
+                             WS-HIST-EMPATES
+                             WS-HIST-PARTIDAS
+               IF WS-PLACAR-COUNT IS LESS THAN WS-PLACAR-MAX
+                   ADD 1 TO WS-PLACAR-COUNT
+                   SET WS-PLACAR-IX TO WS-PLACAR-COUNT
+                   MOVE PLAYER01 TO WS-PLACAR-ENT-CHAVE-X(WS-PLACAR-IX)
+                   MOVE PLAYER02 TO WS-PLACAR-ENT-CHAVE-O(WS-PLACAR-IX)
+                   MOVE ZEROS    TO WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)
+                                    WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)
+                                    WS-PLACAR-ENT-EMP(WS-PLACAR-IX)
+                                    WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)
+               END-IF
+           END-IF.
+       LOCALIZAR-PLACAR-JOGADORES-EXIT.
+           EXIT.
+
+      *---------------
+       GRAVAR-PLACAR-HISTORICO SECTION.
+      *-- ACUMULA O RESULTADO DA SESSAO ATUAL NA ENTRADA DA DUPLA
+      *-- (WS-PLACAR-IX, RESOLVIDA POR LOCALIZAR-PLACAR-JOGADORES) E
+      *-- REGRAVA A TABELA INTEIRA PARA A PROXIMA EXECUCAO, PRESER-
+      *-- VANDO O HISTORICO DE TODAS AS OUTRAS DUPLAS JA JOGADAS.
+           ADD PONTOP01  TO WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)
+           ADD PONTOP02  TO WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)
+           ADD EMPATE    TO WS-PLACAR-ENT-EMP(WS-PLACAR-IX)
+           ADD PARTIDAS  TO WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)
+
+           MOVE WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)    TO
+               WS-HIST-VITORIAS-X
+           MOVE WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)    TO
+               WS-HIST-VITORIAS-O
+           MOVE WS-PLACAR-ENT-EMP(WS-PLACAR-IX)      TO
+               WS-HIST-EMPATES
+           MOVE WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX) TO
+               WS-HIST-PARTIDAS
+
+           OPEN OUTPUT PLACAR-FILE
+           PERFORM GRAVAR-PLACAR-PROXIMO
+               VARYING WS-PLACAR-IX FROM 1 BY 1
+               UNTIL WS-PLACAR-IX IS GREATER THAN WS-PLACAR-COUNT
+           CLOSE PLACAR-FILE
+
+           DISPLAY ' '                                     UPON CONSOLE.
+           DISPLAY '*** PLACAR DA DUPLA ' PLAYER01 ' X ' PLAYER02
+                   ' (TODAS AS PARTIDAS) ***'               UPON CONSOLE.
+           DISPLAY 'VITORIAS DE X = ' WS-HIST-VITORIAS-X    UPON CONSOLE.
+           DISPLAY 'VITORIAS DE O = ' WS-HIST-VITORIAS-O    UPON CONSOLE.
+           DISPLAY 'EMPATES       = ' WS-HIST-EMPATES       UPON CONSOLE.
+           DISPLAY 'PARTIDAS      = ' WS-HIST-PARTIDAS      UPON CONSOLE.
+       GRAVAR-PLACAR-HISTORICO-EXIT.
+           EXIT.
+
+      *---------------
+       GRAVAR-PLACAR-PROXIMO SECTION.
+           MOVE WS-PLACAR-ENT-CHAVE-X(WS-PLACAR-IX)    TO
+               REG-PLACAR-CHAVE-X
+           MOVE WS-PLACAR-ENT-CHAVE-O(WS-PLACAR-IX)    TO
+               REG-PLACAR-CHAVE-O
+           MOVE WS-PLACAR-ENT-VIT-X(WS-PLACAR-IX)      TO
+               REG-PLACAR-VITORIAS-X
+           MOVE WS-PLACAR-ENT-VIT-O(WS-PLACAR-IX)      TO
+               REG-PLACAR-VITORIAS-O
+           MOVE WS-PLACAR-ENT-EMP(WS-PLACAR-IX)        TO
+               REG-PLACAR-EMPATES
+           MOVE WS-PLACAR-ENT-PARTIDAS(WS-PLACAR-IX)   TO
+               REG-PLACAR-PARTIDAS
+           WRITE REG-PLACAR.
+       GRAVAR-PLACAR-PROXIMO-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+
       *---------------------------------------------------------------*
        30000-FINALIZAR   SECTION.
+           PERFORM GRAVAR-PLACAR-HISTORICO.
+           CLOSE REPLAY-FILE.
            STOP RUN.
        30000-FINALIZAR-EXIT.  EXIT.
       *---------------------------------------------------------------*
\ No newline at end of file
